@@ -2,24 +2,159 @@
       * Author: CLAUDIO SANTOS
       * Date: 13/12/2021
       * Purpose: MENU PARA CADASTRO DE CONTATOS
+      * Modification History:
+      *   10/01/2022 CS  Contato agora persiste em arquivo mestre real
+      *                  (CADCONTT), call por nome de programa.
+      *   11/01/2022 CS  Listagem paginada/ordenada (LISCNTT).
+      *   12/01/2022 CS  Trilha de auditoria de INCLUIR/ALTERAR/EXCLUIR.
+      *   13/01/2022 CS  Opcao de restaurar contato excluido.
+      *   14/01/2022 CS  Login de usuario antes de exibir o menu.
+      *   15/01/2022 CS  Opcao de impressao de etiquetas (ETQCNTT).
+      *   09/08/2026 CS  Opcao 2 (ALTERAR) chamava ALTCONTT por um
+      *                  caminho absoluto fixo; trocado para call por
+      *                  nome de programa, como as demais opcoes.
+      *   09/08/2026 CS  Opcao 8 - exportacao do cadastro para CSV
+      *                  (CNTCSV), para abrir em planilha.
+      *   09/08/2026 CS  Opcao 9 - historico do contato (HISTCNTT),
+      *                  a partir da trilha de auditoria.
+      *   09/08/2026 CS  Opcao 10 - cartas personalizadas/mala direta
+      *                  (CARTCNTT), mesclando um template externo com
+      *                  o mestre de contatos via MERGELIN.
+      *   09/08/2026 CS  Opcao 11 - diretorio completo de contatos
+      *                  impresso (DIRCNTT), com cabecalho de pagina e
+      *                  quebra automatica a cada N contatos.
+      *   09/08/2026 CS  Opcao 12 - resumo gerencial de contatos por
+      *                  UF e por nacionalidade, com percentuais
+      *                  (SUMCNTT).
+      *   09/08/2026 CS  Tentativa de opcao invalida no menu agora
+      *                  grava na mesma trilha de auditoria do login
+      *                  (P054-OPCAO-INVALIDA), igual ja se fazia para
+      *                  login invalido.
+      *   09/08/2026 CS  Opcoes que alteram o mestre (1/2/4/6) agora
+      *                  exigem perfil TOTAL; perfil LEITURA e negado
+      *                  e a tentativa tambem vai para a auditoria
+      *                  (P055-VERIFICAR-PERFIL/P056-ACESSO-NEGADO).
+      *   09/08/2026 CS  Opcao 13 - exportacao da lista de newsletter
+      *                  (nome + email dos contatos ativos com email
+      *                  cadastrado) para upload em ferramenta externa
+      *                  (NEWSCNTT).
+      *   09/08/2026 CS  Opcao 14 - exportacao do cadastro no layout
+      *                  fixo da interface externa (EXTCNTT), separado
+      *                  do LAYOUT44 para isolar o sistema de fora de
+      *                  qualquer mudanca no cadastro interno.
+      *   09/08/2026 CS  Opcao 15 - importacao da interface de entrada
+      *                  de outro departamento (INTCONTT), passando
+      *                  pelas mesmas validacoes de CPF/data/duplicado/
+      *                  CEP que CADCONTT faz; exige perfil TOTAL, como
+      *                  as demais opcoes que alteram o mestre.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MENUCNTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELAUDIT'.
+           COPY 'SELUSERS'.
        DATA DIVISION.
        FILE SECTION.
+           COPY 'FDAUDIT'.
+           COPY 'FDUSERS'.
        WORKING-STORAGE SECTION.
-       01 WS-COM-AREA.
-          03 WS-MENSSAGEM                 PIC X(40).
-       77 WS-OPCAO                        PIC X.
+           COPY 'COMAREA'.
+       77 WS-OPCAO                        PIC X(02).
+           88 WS-OPCAO-RESTRITA           VALUES '1', '2', '4', '6',
+                                                   '15'.
+       77 WK-PODE-EXECUTAR                PIC X(01) VALUE 'S'.
+       77 WK-FS-AUDITORIA                 PIC X(02) VALUE SPACES.
+       77 WK-OPERACAO-AUDIT               PIC X(10) VALUE SPACES.
+       77 WK-FS-USUARIOS                  PIC X(02) VALUE SPACES.
+       77 WK-TENTATIVAS                   PIC 9(01) VALUE ZEROS.
+       77 WK-LOGIN-OK                     PIC X(01) VALUE 'N'.
+       77 WK-ID-DIGITADO                  PIC X(08) VALUE SPACES.
+       77 WK-PIN-DIGITADO                 PIC X(04) VALUE SPACES.
+       77 WK-USUARIO-LOGADO               PIC X(08) VALUE SPACES.
+       77 WK-PERFIL-LOGADO                PIC X(01) VALUE SPACES.
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM P300-PROCESSA THRU P300-FIM UNTIL WS-OPCAO = 'S' or
+            PERFORM P050-LOGIN
+            IF WK-LOGIN-OK = 'S'
+               PERFORM P300-PROCESSA THRU P300-FIM UNTIL
+                                                       WS-OPCAO = 'S' or
                                                       WS-OPCAO = 's'
+            END-IF
             PERFORM P900-FIM
            .
 
+      ******************************************************************
+      * P050-LOGIN: exige usuario/senha cadastrados em USUARIOS antes
+      * de liberar o menu. Na primeira execucao, se o cadastro de
+      * usuarios nao existir, cria-se o usuario ADMIN padrao. Cada
+      * tentativa invalida e gravada na trilha de auditoria.
+      ******************************************************************
+       P050-LOGIN.
+            PERFORM P051-ABRIR-USUARIOS
+            MOVE ZEROS                   TO WK-TENTATIVAS
+            MOVE 'N'                     TO WK-LOGIN-OK
+
+            PERFORM P052-TENTAR-LOGIN
+                    UNTIL WK-LOGIN-OK = 'S' OR WK-TENTATIVAS = 3
+
+            CLOSE USUARIOS
+
+            IF WK-LOGIN-OK NOT = 'S'
+               DISPLAY 'NUMERO MAXIMO DE TENTATIVAS EXCEDIDO.'
+            END-IF
+            .
+
+       P051-ABRIR-USUARIOS.
+            OPEN I-O USUARIOS
+            IF WK-FS-USUARIOS = '35'
+               OPEN OUTPUT USUARIOS
+               MOVE 'ADMIN'              TO USR-ID
+               MOVE '1234'               TO USR-PIN
+               SET USR-PERFIL-TOTAL      TO TRUE
+               MOVE 'ADMINISTRADOR'      TO USR-NOME
+               WRITE USUARIO-REC
+               CLOSE USUARIOS
+               OPEN I-O USUARIOS
+            END-IF
+            .
+
+       P052-TENTAR-LOGIN.
+            DISPLAY ' '
+            DISPLAY '*** ACESSO AO SISTEMA DE CONTATOS ***'
+            DISPLAY 'USUARIO: '
+            ACCEPT WK-ID-DIGITADO
+            DISPLAY 'SENHA..: '
+            ACCEPT WK-PIN-DIGITADO
+
+            MOVE WK-ID-DIGITADO          TO USR-ID
+            READ USUARIOS
+                 INVALID KEY
+                    PERFORM P053-LOGIN-FALHOU
+                 NOT INVALID KEY
+                    IF USR-PIN = WK-PIN-DIGITADO
+                       MOVE 'S'          TO WK-LOGIN-OK
+                       MOVE USR-ID       TO WK-USUARIO-LOGADO
+                       MOVE USR-PERFIL   TO WK-PERFIL-LOGADO
+                       DISPLAY 'BEM VINDO, ' USR-NOME '!'
+                    ELSE
+                       PERFORM P053-LOGIN-FALHOU
+                    END-IF
+            END-READ
+            .
+
+       P053-LOGIN-FALHOU.
+            ADD 1                        TO WK-TENTATIVAS
+            DISPLAY 'USUARIO OU SENHA INVALIDOS.'
+            MOVE 'LOGIN-ERR'             TO WK-OPERACAO-AUDIT
+            MOVE ZEROS                   TO WS-CODIGO-CONTATO
+            MOVE WK-ID-DIGITADO          TO WS-MENSSAGEM
+            PERFORM P310-GRAVA-AUDITORIA
+            .
+
        P300-PROCESSA.
             MOVE SPACES                   TO WS-OPCAO.
             DISPLAY '*************************************************'
@@ -33,38 +168,114 @@
             DISPLAY '| 3 - Consultar Contato                         |'
             DISPLAY '| 4 - Excluir Contato                           |'
             DISPLAY '| 5 - Listar Contato                            |'
+            DISPLAY '| 6 - Restaurar Contato                         |'
+            DISPLAY '| 7 - Imprimir Etiquetas                        |'
+            DISPLAY '| 8 - Exportar Cadastro para CSV                |'
+            DISPLAY '| 9 - Historico do Contato                      |'
+            DISPLAY '| 10 - Cartas Personalizadas (Mala Direta)      |'
+            DISPLAY '| 11 - Diretorio Completo de Contatos (Impr.)   |'
+            DISPLAY '| 12 - Resumo de Contatos por UF/Nacionalidade  |'
+            DISPLAY '| 13 - Exportar Lista para Newsletter           |'
+            DISPLAY '| 14 - Exportar Cadastro p/ Interface Externa   |'
+            DISPLAY '| 15 - Importar Interface de Outro Departamento |'
             DISPLAY '|                                               |'
             DISPLAY '|           (Ou tecle <S> para sair)            |'
             DISPLAY '*************************************************'
 
             ACCEPT WS-OPCAO
 
+            INITIALIZE WS-COM-AREA
+            MOVE WK-USUARIO-LOGADO      TO WS-USUARIO-LOGADO
+            PERFORM P055-VERIFICAR-PERFIL
+
             EVALUATE WS-OPCAO
                WHEN '1'
-               MOVE ' *** INCLUSAO DE CONTATO *** ' TO WS-MENSSAGEM
-               CALL
-           'C:\Users\CLAUDIO\Documents\Gt\APRENDA-COBOL\Ex\bin\CADCONTT'
-               USING WS-COM-AREA
+               IF WK-PODE-EXECUTAR = 'S'
+                  MOVE ' *** INCLUSAO DE CONTATO *** ' TO WS-MENSSAGEM
+                  CALL 'CADCONTT'
+                  USING WS-COM-AREA
+               ELSE
+                  PERFORM P056-ACESSO-NEGADO
+               END-IF
                WHEN '2'
-               MOVE ' *** ALTERACAO DE CONTATO *** ' TO WS-MENSSAGEM
-               CALL
-           'C:\Users\CLAUDIO\Documents\Gt\APRENDA-COBOL\Ex\bin\ALTCONTT'
-               USING WS-COM-AREA
+               IF WK-PODE-EXECUTAR = 'S'
+                  MOVE ' *** ALTERACAO DE CONTATO *** ' TO WS-MENSSAGEM
+                  CALL 'ALTCONTT'
+                  USING WS-COM-AREA
+               ELSE
+                  PERFORM P056-ACESSO-NEGADO
+               END-IF
                WHEN '3'
                MOVE ' *** CONSULTA DE CONTATO *** ' TO WS-MENSSAGEM
-               CALL
-           'C:\Users\CLAUDIO\Documents\Gt\APRENDA-COBOL\Ex\bin\CONSCTT'
+               CALL 'CONSCTT'
                USING WS-COM-AREA
                WHEN '4'
-               MOVE ' *** EXCLUSAO DE CONTATO *** ' TO WS-MENSSAGEM
-               CALL
-           'C:\Users\CLAUDIO\Documents\Gt\APRENDA-COBOL\Ex\bin\DELCONTT'
-               USING WS-COM-AREA
+               IF WK-PODE-EXECUTAR = 'S'
+                  MOVE ' *** EXCLUSAO DE CONTATO *** ' TO WS-MENSSAGEM
+                  CALL 'DELCONTT'
+                  USING WS-COM-AREA
+               ELSE
+                  PERFORM P056-ACESSO-NEGADO
+               END-IF
                WHEN '5'
                MOVE ' *** LISTAGEM DE CONTATO *** ' TO WS-MENSSAGEM
-               CALL
-           'C:\Users\CLAUDIO\Documents\Gt\APRENDA-COBOL\Ex\bin\LISCNTT'
+               CALL 'LISCNTT'
+               USING WS-COM-AREA
+               WHEN '6'
+               IF WK-PODE-EXECUTAR = 'S'
+                  MOVE ' *** RESTAURACAO DE CONTATO *** ' TO
+                                            WS-MENSSAGEM
+                  CALL 'RESTCNTT'
+                  USING WS-COM-AREA
+               ELSE
+                  PERFORM P056-ACESSO-NEGADO
+               END-IF
+               WHEN '7'
+               MOVE ' *** IMPRESSAO DE ETIQUETAS *** ' TO WS-MENSSAGEM
+               CALL 'ETQCNTT'
+               USING WS-COM-AREA
+               WHEN '8'
+               MOVE ' *** EXPORTACAO PARA CSV *** ' TO WS-MENSSAGEM
+               CALL 'CNTCSV'
+               USING WS-COM-AREA
+               WHEN '9'
+               MOVE ' *** HISTORICO DO CONTATO *** ' TO WS-MENSSAGEM
+               CALL 'HISTCNTT'
+               USING WS-COM-AREA
+               WHEN '10'
+               MOVE ' *** CARTAS PERSONALIZADAS *** ' TO WS-MENSSAGEM
+               CALL 'CARTCNTT'
+               USING WS-COM-AREA
+               WHEN '11'
+               MOVE ' *** DIRETORIO DE CONTATOS *** ' TO WS-MENSSAGEM
+               CALL 'DIRCNTT'
                USING WS-COM-AREA
+               WHEN '12'
+               MOVE ' *** RESUMO POR UF/NACIONALIDADE *** ' TO
+                                         WS-MENSSAGEM
+               CALL 'SUMCNTT'
+               USING WS-COM-AREA
+               WHEN '13'
+               MOVE ' *** EXPORTACAO PARA NEWSLETTER *** ' TO
+                                         WS-MENSSAGEM
+               CALL 'NEWSCNTT'
+               USING WS-COM-AREA
+               WHEN '14'
+               MOVE ' *** EXPORTACAO P/ INTERFACE EXTERNA *** ' TO
+                                         WS-MENSSAGEM
+               CALL 'EXTCNTT'
+               USING WS-COM-AREA
+               WHEN '15'
+               IF WK-PODE-EXECUTAR = 'S'
+                  MOVE ' *** IMPORTACAO DE INTERFACE *** ' TO
+                                            WS-MENSSAGEM
+                  CALL 'INTCONTT'
+                  USING WS-COM-AREA
+                  MOVE 'IMPORTAR'           TO WK-OPERACAO-AUDIT
+                  PERFORM P310-GRAVA-AUDITORIA
+               ELSE
+                  PERFORM P056-ACESSO-NEGADO
+               END-IF
                WHEN 'S'
                DISPLAY 'Obrigado volte sempre!'
                WHEN 's'
@@ -73,9 +284,73 @@
 
                WHEN OTHER
                DISPLAY 'OPCAO INVALIDA!'
+               PERFORM P054-OPCAO-INVALIDA
             END-EVALUATE
            .
        P300-FIM.
+
+      ******************************************************************
+      * P054-OPCAO-INVALIDA: mesma ideia do P053-LOGIN-FALHOU, mas para
+      * uma opcao de menu que nao bate com nenhum WHEN. Um padrao de
+      * tentativas invalidas pode ser operador novo precisando de
+      * treinamento, ou alguem testando opcoes que nao deveriam existir.
+      ******************************************************************
+       P054-OPCAO-INVALIDA.
+            MOVE 'OPCAO-INV'            TO WK-OPERACAO-AUDIT
+            MOVE ZEROS                  TO WS-CODIGO-CONTATO
+            MOVE WS-OPCAO                TO WS-MENSSAGEM
+            PERFORM P310-GRAVA-AUDITORIA
+            .
+
+      ******************************************************************
+      * P055-VERIFICAR-PERFIL: perfil LEITURA (USR-PERFIL-LEITURA) so
+      * pode consultar/listar/imprimir/exportar - nunca incluir,
+      * alterar, excluir ou restaurar. Perfil TOTAL pode tudo. O
+      * resultado fica em WK-PODE-EXECUTAR para cada WHEN restrito
+      * testar antes de chamar o programa correspondente.
+      ******************************************************************
+       P055-VERIFICAR-PERFIL.
+            MOVE 'S'                    TO WK-PODE-EXECUTAR
+            IF WS-OPCAO-RESTRITA AND WK-PERFIL-LOGADO = 'L'
+               MOVE 'N'                 TO WK-PODE-EXECUTAR
+            END-IF
+            .
+
+      ******************************************************************
+      * P056-ACESSO-NEGADO: opcao existe e faz sentido, mas o perfil do
+      * operador logado nao autoriza - registrado na mesma trilha de
+      * auditoria usada para login/opcao invalidos.
+      ******************************************************************
+       P056-ACESSO-NEGADO.
+            DISPLAY 'ACESSO NEGADO - SEU PERFIL NAO PERMITE ESTA OPCAO.'
+            MOVE 'ACESSO-NEG'           TO WK-OPERACAO-AUDIT
+            MOVE ZEROS                  TO WS-CODIGO-CONTATO
+            MOVE WS-OPCAO                TO WS-MENSSAGEM
+            PERFORM P310-GRAVA-AUDITORIA
+            .
+
+      ******************************************************************
+      * P310-GRAVA-AUDITORIA: acrescenta uma linha na trilha de
+      * auditoria para cada INCLUIR/ALTERAR/EXCLUIR/tentativa de login
+      * mal sucedida.
+      ******************************************************************
+       P310-GRAVA-AUDITORIA.
+            OPEN EXTEND AUDITORIA
+            IF WK-FS-AUDITORIA = '35'
+               OPEN OUTPUT AUDITORIA
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE  TO AUD-DATA-HORA
+            MOVE WK-OPERACAO-AUDIT      TO AUD-OPERACAO
+            MOVE WS-CODIGO-CONTATO      TO AUD-CODIGO
+            MOVE WK-USUARIO-LOGADO      TO AUD-USUARIO
+            MOVE WS-MENSSAGEM           TO AUD-MENSAGEM
+
+            WRITE AUDIT-REC
+
+            CLOSE AUDITORIA
+            .
+
        P900-FIM.
               STOP RUN.
        END PROGRAM MENUCNTT.
