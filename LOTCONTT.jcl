@@ -0,0 +1,48 @@
+//LOTCONTT JOB (CNTT01),'CICLO NOTURNO CONTATOS',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB: LOTCONTT
+//* PURPOSE: CICLO NOTURNO DE MANUTENCAO DE CONTATOS. RODA O
+//*          PROGRAMA DE LOTE LOTCONTT CONTRA O MESTRE CADASTRO-PF,
+//*          APLICANDO AS INCLUSOES/ALTERACOES/EXCLUSOES DO ARQUIVO
+//*          DE TRANSACOES RECEBIDO DE OUTRO DEPARTAMENTO, GRAVANDO
+//*          A TRILHA DE AUDITORIA E O RELATORIO DE REJEITADOS.
+//* MODIFICATION HISTORY:
+//*   09/08/2026 CS  DECK INICIAL - SUBSTITUI A SEQUENCIA MANUAL DE
+//*                  ALOCAR CADA ARQUIVO E RODAR O LOTCONTT NA MAO.
+//*   09/08/2026 CS  ADICIONADO LOTECKPT - CHECKPOINT DO LOTE, PARA
+//*                  RETOMAR APOS ABEND SEM REPROCESSAR TUDO.
+//*****************************************************************
+//STEP010  EXEC PGM=LOTCONTT
+//*
+//* MESTRE DE CONTATOS (CADASTRO-PF) - JA EXISTE, SO ABRE I-O.
+//CONTMSTR DD  DSN=CNTT.PROD.CONTMSTR,DISP=SHR
+//*
+//* LOTE DE TRANSACOES DA NOITE, RECEBIDO DE OUTRO DEPARTAMENTO.
+//CONTLOTE DD  DSN=CNTT.PROD.CONTLOTE,DISP=SHR
+//*
+//* TRILHA DE AUDITORIA - ACRESCENTA UMA LINHA POR TRANSACAO
+//* APLICADA COM SUCESSO. CRIA NA PRIMEIRA EXECUCAO.
+//AUDITLOG DD  DSN=CNTT.PROD.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//*
+//* RELATORIO DE TRANSACOES REJEITADAS - ACRESCENTA UMA LINHA POR
+//* TRANSACAO QUE NAO PODE SER APLICADA. CRIA NA PRIMEIRA EXECUCAO.
+//LOTEREJ  DD  DSN=CNTT.PROD.LOTEREJ,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//*
+//* RELATORIO DE RECONCILIACAO NOTURNA - ACRESCENTA O RESUMO DE
+//* CONFERENCIA ENTRE O LOTE APLICADO E O MESTRE. CRIA NA PRIMEIRA
+//* EXECUCAO.
+//RECONREL DD  DSN=CNTT.PROD.RECONREL,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//*
+//* CHECKPOINT DO LOTE - GUARDA A ULTIMA LINHA DE CONTLOTE APLICADA
+//* COM SUCESSO. SE O PASSO ABENDAR, UM RERUN DESTE STEP CONTINUA A
+//* PARTIR DAI EM VEZ DE REPROCESSAR O ARQUIVO INTEIRO. DISP=SHR
+//* PORQUE PRECISA SOBREVIVER ENTRE EXECUCOES; ZERADO PELO PROPRIO
+//* LOTCONTT AO TERMINAR O LOTE INTEIRO COM SUCESSO.
+//LOTECKPT DD  DSN=CNTT.PROD.LOTECKPT,DISP=SHR
+//*
+//SYSOUT   DD  SYSOUT=*
+//
