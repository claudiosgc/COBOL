@@ -0,0 +1,150 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 15/01/2022
+      * Purpose: GERACAO DE ETIQUETAS/CARTAS A PARTIR DO CADASTRO
+      *          MESTRE DE CONTATOS (MONTAGEM BASEADA NO M3AULA44)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ETQCNTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELCONT'.
+           COPY 'SELETIQ'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDCONT'.
+           COPY 'FDETIQ'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CONTATO                PIC X(02) VALUE SPACES.
+       77  WK-FS-ETIQUETA               PIC X(02) VALUE SPACES.
+       77  WK-FIM-MESTRE                PIC X(01) VALUE 'N'.
+       77  WK-TOTAL-ETIQUETAS           PIC 9(06) VALUE ZEROS.
+       77  WK-TAMANHO-1                 PIC 99 VALUE ZEROS.
+       77  WK-TAMANHO-2                 PIC 99 VALUE ZEROS.
+       77  WK-TAMANHO-3                 PIC 99 VALUE ZEROS.
+       77  WK-LEN-RUA                   PIC 99 VALUE ZEROS.
+       77  WK-LEN-BAIRRO                PIC 99 VALUE ZEROS.
+       77  WK-LEN-CIDADE                PIC 99 VALUE ZEROS.
+       77  WK-LEN-NOME                  PIC 99 VALUE ZEROS.
+
+       LINKAGE SECTION.
+           COPY 'COMAREA'.
+
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRIR-ARQUIVOS
+            PERFORM P200-GERAR-ETIQUETAS THRU P200-FIM
+                    UNTIL WK-FIM-MESTRE = 'S'
+            PERFORM P900-FINALIZAR
+            GOBACK
+            .
+
+       P100-ABRIR-ARQUIVOS.
+            OPEN INPUT CONTATO-MASTER
+            IF WK-FS-CONTATO = '35'
+               OPEN OUTPUT CONTATO-MASTER
+               CLOSE CONTATO-MASTER
+               OPEN INPUT CONTATO-MASTER
+            END-IF
+            OPEN OUTPUT ETIQUETAS
+            .
+
+      ******************************************************************
+      * P200-GERAR-ETIQUETAS: percorre o mestre de contatos inteiro e
+      * monta um bloco de etiqueta/carta por contato ativo, gravando
+      * no arquivo de impressao ETIQUETAS.
+      ******************************************************************
+       P200-GERAR-ETIQUETAS.
+            READ CONTATO-MASTER NEXT RECORD
+                 AT END
+                    MOVE 'S'             TO WK-FIM-MESTRE
+                 NOT AT END
+                    IF WK-REG-ATIVO
+                       PERFORM P300-MONTA-ETIQUETA
+                    END-IF
+            END-READ
+            .
+       P200-FIM.
+
+       P300-MONTA-ETIQUETA.
+            MOVE ZEROS                   TO WK-TAMANHO-1
+            INSPECT FUNCTION REVERSE(WK-PRIMEIRO-NOME)
+                TALLYING WK-TAMANHO-1 FOR LEADING ' '
+            COMPUTE WK-LEN-NOME = FUNCTION LENGTH(WK-PRIMEIRO-NOME)
+                                   - WK-TAMANHO-1
+
+            MOVE SPACES                  TO ETQ-REC
+            STRING WK-PRIMEIRO-NOME(1:WK-LEN-NOME) DELIMITED BY SIZE
+                   ' '                   DELIMITED BY SIZE
+                   WK-NOME-MEIO          DELIMITED BY SPACE
+                   ' '                   DELIMITED BY SIZE
+                   WK-ULTIMO-NOME        DELIMITED BY SPACE
+                   INTO ETQ-REC
+            END-STRING
+            WRITE ETQ-REC
+
+            MOVE SPACES                  TO ETQ-REC
+            STRING '+' WK-PAIS(1) ' (' WK-DDD(1) ') ' WK-PREFIXO(1)
+                   '_' WK-SUFIXO(1)
+                   DELIMITED BY SIZE
+                   INTO ETQ-REC
+            END-STRING
+            WRITE ETQ-REC
+
+            MOVE ZEROS                   TO WK-TAMANHO-1
+            INSPECT FUNCTION REVERSE(WK-RUA)
+                TALLYING WK-TAMANHO-1 FOR LEADING ' '
+            MOVE ZEROS                   TO WK-TAMANHO-2
+            INSPECT FUNCTION REVERSE(WK-BAIRRO)
+                TALLYING WK-TAMANHO-2 FOR LEADING ' '
+            MOVE ZEROS                   TO WK-TAMANHO-3
+            INSPECT FUNCTION REVERSE(WK-CIDADE)
+                TALLYING WK-TAMANHO-3 FOR LEADING ' '
+            COMPUTE WK-LEN-RUA    = FUNCTION LENGTH(WK-RUA)
+                                     - WK-TAMANHO-1
+            COMPUTE WK-LEN-BAIRRO = FUNCTION LENGTH(WK-BAIRRO)
+                                     - WK-TAMANHO-2
+            COMPUTE WK-LEN-CIDADE = FUNCTION LENGTH(WK-CIDADE)
+                                     - WK-TAMANHO-3
+
+            MOVE SPACES                  TO ETQ-REC
+            STRING WK-RUA(1:WK-LEN-RUA)       DELIMITED BY SIZE
+                   ', '                       DELIMITED BY SIZE
+                   WK-BAIRRO(1:WK-LEN-BAIRRO) DELIMITED BY SIZE
+                   ' - '                      DELIMITED BY SIZE
+                   WK-CIDADE(1:WK-LEN-CIDADE) DELIMITED BY SIZE
+                   '/'                        DELIMITED BY SIZE
+                   WK-UF                      DELIMITED BY SIZE
+                   FUNCTION CONCATENATE(' - CEP: '
+                                        WK-CEP-1
+                                        '-'
+                                        WK-CEP-2) DELIMITED BY SIZE
+                   INTO ETQ-REC
+            END-STRING
+            WRITE ETQ-REC
+
+            MOVE SPACES                  TO ETQ-REC
+            STRING WK-NACIONALIDADE      DELIMITED BY SPACE
+                   ' - '
+                   WK-PROFISSAO          DELIMITED BY SPACE
+                   INTO ETQ-REC
+            END-STRING
+            WRITE ETQ-REC
+
+            MOVE SPACES                  TO ETQ-REC
+            WRITE ETQ-REC
+
+            ADD 1                        TO WK-TOTAL-ETIQUETAS
+            .
+
+       P900-FINALIZAR.
+            CLOSE CONTATO-MASTER
+            CLOSE ETIQUETAS
+            DISPLAY 'ETIQUETAS GERADAS: ' WK-TOTAL-ETIQUETAS
+            MOVE WK-TOTAL-ETIQUETAS      TO WS-CODIGO-CONTATO
+            MOVE ' *** ETIQUETAS GERADAS COM SUCESSO ***  ' TO
+                                         WS-MENSSAGEM
+            .
+       END PROGRAM ETQCNTT.
