@@ -0,0 +1,122 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 09/08/2026
+      * Purpose: EXTRACAO DO CADASTRO DE CONTATOS (CONTATO-MASTER) PARA
+      *          UM ARQUIVO TEXTO DELIMITADO POR VIRGULA (CSV), PARA
+      *          ABERTURA EM PLANILHA - MALA DIRETA E ANALISES AD HOC
+      *          SEM PRECISAR REDIGITAR O QUE JA SAI PELO LISCNTT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTCSV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELCONT'.
+           COPY 'SELCNTCS'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDCONT'.
+           COPY 'FDCNTCS'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CONTATO                PIC X(02) VALUE SPACES.
+       77  WK-FS-CSV                    PIC X(02) VALUE SPACES.
+       77  WK-FIM-MESTRE                PIC X(01) VALUE 'N'.
+       77  WK-CONT-EXPORTADOS           PIC 9(05) VALUE ZEROS.
+
+       LINKAGE SECTION.
+           COPY 'COMAREA'.
+
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRIR-ARQUIVOS
+            PERFORM P200-GRAVAR-CABECALHO
+            PERFORM P300-LER-UM THRU P300-FIM UNTIL WK-FIM-MESTRE = 'S'
+            PERFORM P900-FINALIZAR
+            MOVE ' *** EXPORTACAO CSV CONCLUIDA ***      ' TO
+                                      WS-MENSSAGEM
+            GOBACK
+            .
+
+       P100-ABRIR-ARQUIVOS.
+            OPEN INPUT CONTATO-MASTER
+            IF WK-FS-CONTATO = '35'
+               OPEN OUTPUT CONTATO-MASTER
+               CLOSE CONTATO-MASTER
+               OPEN INPUT CONTATO-MASTER
+            END-IF
+            OPEN OUTPUT CONTATO-CSV
+            .
+
+       P200-GRAVAR-CABECALHO.
+            MOVE SPACES                  TO CSV-REC
+            STRING 'CODIGO,PRIMEIRO_NOME,NOME_MEIO,ULTIMO_NOME,'
+                   'TELEFONE,RUA,BAIRRO,CIDADE,UF,CEP,'
+                   'NACIONALIDADE,PROFISSAO'
+                   DELIMITED BY SIZE INTO CSV-REC
+            END-STRING
+            WRITE CSV-REC
+            .
+
+      ******************************************************************
+      * P300-LER-UM: percorre o mestre sequencialmente, ignorando os
+      * contatos inativos (excluidos via soft-delete), e grava uma
+      * linha CSV para cada contato ativo.
+      ******************************************************************
+       P300-LER-UM.
+            READ CONTATO-MASTER NEXT RECORD
+                 AT END
+                    MOVE 'S'              TO WK-FIM-MESTRE
+                 NOT AT END
+                    IF WK-REG-ATIVO
+                       PERFORM P400-GRAVAR-LINHA
+                    END-IF
+            END-READ
+            .
+       P300-FIM.
+
+       P400-GRAVAR-LINHA.
+            MOVE SPACES                  TO CSV-REC
+            STRING
+               FUNCTION TRIM(WK-CODIGO)        DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-PRIMEIRO-NOME) DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-NOME-MEIO)     DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-ULTIMO-NOME)   DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-PAIS(1))       DELIMITED BY SIZE
+               '-'                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-DDD(1))        DELIMITED BY SIZE
+               '-'                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-PREFIXO(1))    DELIMITED BY SIZE
+               '-'                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-SUFIXO(1))     DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-RUA)           DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-BAIRRO)        DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-CIDADE)        DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-UF)            DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-CEP-1)         DELIMITED BY SIZE
+               '-'                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-CEP-2)         DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-NACIONALIDADE) DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-PROFISSAO)     DELIMITED BY SIZE
+               INTO CSV-REC
+            END-STRING
+            WRITE CSV-REC
+            ADD 1                        TO WK-CONT-EXPORTADOS
+            .
+
+       P900-FINALIZAR.
+            CLOSE CONTATO-MASTER CONTATO-CSV
+            DISPLAY 'CONTATOS EXPORTADOS PARA CSV: ' WK-CONT-EXPORTADOS
+            .
+       END PROGRAM CNTCSV.
