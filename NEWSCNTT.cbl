@@ -0,0 +1,86 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 09/08/2026
+      * Purpose: EXTRACAO DE NOME + EMAIL DE CADA CONTATO ATIVO QUE TEM
+      *          EMAIL CADASTRADO, PARA UM ARQUIVO TEXTO DELIMITADO POR
+      *          VIRGULA PRONTO PARA UPLOAD EM FERRAMENTA DE NEWSLETTER
+      *          (MALA DIRETA ELETRONICA).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NEWSCNTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELCONT'.
+           COPY 'SELNEWS'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDCONT'.
+           COPY 'FDNEWS'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CONTATO                PIC X(02) VALUE SPACES.
+       77  WK-FS-NEWS                   PIC X(02) VALUE SPACES.
+       77  WK-FIM-MESTRE                PIC X(01) VALUE 'N'.
+       77  WK-CONT-EXPORTADOS           PIC 9(05) VALUE ZEROS.
+
+       LINKAGE SECTION.
+           COPY 'COMAREA'.
+
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRIR-ARQUIVOS
+            PERFORM P300-LER-UM THRU P300-FIM UNTIL WK-FIM-MESTRE = 'S'
+            PERFORM P900-FINALIZAR
+            MOVE ' *** EXPORTACAO DE NEWSLETTER CONCLUIDA ***   ' TO
+                                      WS-MENSSAGEM
+            GOBACK
+            .
+
+       P100-ABRIR-ARQUIVOS.
+            OPEN INPUT CONTATO-MASTER
+            IF WK-FS-CONTATO = '35'
+               OPEN OUTPUT CONTATO-MASTER
+               CLOSE CONTATO-MASTER
+               OPEN INPUT CONTATO-MASTER
+            END-IF
+            OPEN OUTPUT NEWSLETTER-CSV
+            .
+
+      ******************************************************************
+      * P300-LER-UM: percorre o mestre sequencialmente. So vai para o
+      * arquivo de newsletter o contato ATIVO que tem email cadastrado
+      * - sem email nao tem pra onde mandar a newsletter.
+      ******************************************************************
+       P300-LER-UM.
+            READ CONTATO-MASTER NEXT RECORD
+                 AT END
+                    MOVE 'S'              TO WK-FIM-MESTRE
+                 NOT AT END
+                    IF WK-REG-ATIVO AND WK-EMAIL NOT = SPACES
+                       PERFORM P400-GRAVAR-LINHA
+                    END-IF
+            END-READ
+            .
+       P300-FIM.
+
+       P400-GRAVAR-LINHA.
+            MOVE SPACES                  TO NEWS-REC
+            STRING
+               FUNCTION TRIM(WK-PRIMEIRO-NOME) DELIMITED BY SIZE
+               ' '                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-ULTIMO-NOME)   DELIMITED BY SIZE
+               ','                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-EMAIL)         DELIMITED BY SIZE
+               INTO NEWS-REC
+            END-STRING
+            WRITE NEWS-REC
+            ADD 1                        TO WK-CONT-EXPORTADOS
+            .
+
+       P900-FINALIZAR.
+            CLOSE CONTATO-MASTER NEWSLETTER-CSV
+            DISPLAY 'CONTATOS EXPORTADOS PARA NEWSLETTER: '
+                                         WK-CONT-EXPORTADOS
+            .
+       END PROGRAM NEWSCNTT.
