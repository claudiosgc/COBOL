@@ -0,0 +1,180 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 09/08/2026
+      * Purpose: GERACAO DE CARTAS PERSONALIZADAS (MALA DIRETA) A
+      *          PARTIR DE UM TEMPLATE EXTERNO E DO MESTRE DE
+      *          CONTATOS, USANDO O MOTOR DE MESCLAGEM MERGELIN.
+      *          TROCANDO O TEMPLATE CARTATPL MUDA-SE O TEXTO DA
+      *          CARTA/ETIQUETA SEM ALTERAR ESTE PROGRAMA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARTCNTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELCONT'.
+           COPY 'SELCARTA'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDCONT'.
+           COPY 'FDCARTA'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CONTATO                PIC X(02) VALUE SPACES.
+       77  WK-FS-TEMPLATE               PIC X(02) VALUE SPACES.
+       77  WK-FS-CARTAS                 PIC X(02) VALUE SPACES.
+       77  WK-FIM-TEMPLATE              PIC X(01) VALUE 'N'.
+       77  WK-FIM-MESTRE                PIC X(01) VALUE 'N'.
+       77  WK-TOTAL-CARTAS              PIC 9(06) VALUE ZEROS.
+       77  WK-IDX-LINHA                 PIC 9(02) VALUE ZEROS.
+
+       01  WK-TABELA-TEMPLATE.
+           05 WK-QTDE-LINHAS-TPL        PIC 9(02) VALUE ZEROS.
+           05 WK-TEMPLATE-LINHAS        PIC X(80) VALUE SPACES
+                                         OCCURS 20 TIMES.
+
+       77  WK-NOME-COMPLETO             PIC X(60) VALUE SPACES.
+       77  WK-TELEFONE-FMT              PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+           COPY 'COMAREA'.
+           COPY 'PARMERGE'.
+
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRIR-ARQUIVOS
+            PERFORM P150-CARREGAR-TEMPLATE THRU P150-FIM
+                    UNTIL WK-FIM-TEMPLATE = 'S'
+            PERFORM P200-GERAR-CARTAS THRU P200-FIM
+                    UNTIL WK-FIM-MESTRE = 'S'
+            PERFORM P900-FINALIZAR
+            GOBACK
+            .
+
+       P100-ABRIR-ARQUIVOS.
+            OPEN INPUT CONTATO-MASTER
+            IF WK-FS-CONTATO = '35'
+               OPEN OUTPUT CONTATO-MASTER
+               CLOSE CONTATO-MASTER
+               OPEN INPUT CONTATO-MASTER
+            END-IF
+            OPEN INPUT CARTA-TEMPLATE
+            OPEN OUTPUT CARTAS-IMPRESSAS
+            .
+
+      ******************************************************************
+      * P150-CARREGAR-TEMPLATE: le o template inteiro (CARTATPL) uma
+      * unica vez para a tabela WK-TEMPLATE-LINHAS, ate 20 linhas, para
+      * ser reaplicado a cada contato ativo sem reabrir o arquivo.
+      ******************************************************************
+       P150-CARREGAR-TEMPLATE.
+            READ CARTA-TEMPLATE
+                 AT END
+                    MOVE 'S'             TO WK-FIM-TEMPLATE
+                 NOT AT END
+                    IF WK-QTDE-LINHAS-TPL < 20
+                       ADD 1             TO WK-QTDE-LINHAS-TPL
+                       MOVE TPL-LINHA    TO
+                            WK-TEMPLATE-LINHAS(WK-QTDE-LINHAS-TPL)
+                    END-IF
+            END-READ
+            .
+       P150-FIM.
+
+      ******************************************************************
+      * P200-GERAR-CARTAS: percorre o mestre de contatos inteiro e, a
+      * cada contato ativo, mescla o template carregado com os campos
+      * daquele contato, gravando uma carta por contato em
+      * CARTAS-IMPRESSAS.
+      ******************************************************************
+       P200-GERAR-CARTAS.
+            READ CONTATO-MASTER NEXT RECORD
+                 AT END
+                    MOVE 'S'             TO WK-FIM-MESTRE
+                 NOT AT END
+                    IF WK-REG-ATIVO
+                       PERFORM P300-MONTAR-CARTA
+                    END-IF
+            END-READ
+            .
+       P200-FIM.
+
+       P300-MONTAR-CARTA.
+            PERFORM P310-PREPARAR-CAMPOS
+
+            PERFORM P320-MESCLAR-LINHA THRU P320-FIM
+                    VARYING WK-IDX-LINHA FROM 1 BY 1
+                    UNTIL WK-IDX-LINHA > WK-QTDE-LINHAS-TPL
+
+            MOVE SPACES                  TO CARTA-REC
+            WRITE CARTA-REC
+
+            ADD 1                        TO WK-TOTAL-CARTAS
+            .
+
+      ******************************************************************
+      * P310-PREPARAR-CAMPOS: monta a lista de campos/valores do
+      * contato corrente (nome, endereco, telefone etc.) que o
+      * MERGELIN vai usar para substituir os placeholders do template.
+      * Acrescentar um novo placeholder de contato e so acrescentar
+      * uma linha aqui - nenhum STRING/paragrafo novo e necessario.
+      ******************************************************************
+       P310-PREPARAR-CAMPOS.
+            MOVE SPACES                  TO WK-NOME-COMPLETO
+            STRING FUNCTION TRIM(WK-PRIMEIRO-NOME) DELIMITED BY SIZE
+                   ' '                             DELIMITED BY SIZE
+                   FUNCTION TRIM(WK-NOME-MEIO)     DELIMITED BY SIZE
+                   ' '                             DELIMITED BY SIZE
+                   FUNCTION TRIM(WK-ULTIMO-NOME)   DELIMITED BY SIZE
+                   INTO WK-NOME-COMPLETO
+            END-STRING
+
+            MOVE SPACES                  TO WK-TELEFONE-FMT
+            STRING '(' FUNCTION TRIM(WK-DDD(1)) ') '
+                   FUNCTION TRIM(WK-PREFIXO(1)) '-'
+                   FUNCTION TRIM(WK-SUFIXO(1))
+                   DELIMITED BY SIZE
+                   INTO WK-TELEFONE-FMT
+            END-STRING
+
+            MOVE 9                       TO LK-QTDE-CAMPOS
+            MOVE 'NOME'                  TO LK-NOME-CAMPO(1)
+            MOVE WK-NOME-COMPLETO        TO LK-VALOR-CAMPO(1)
+            MOVE 'CODIGO'                TO LK-NOME-CAMPO(2)
+            MOVE WK-CODIGO               TO LK-VALOR-CAMPO(2)
+            MOVE 'RUA'                   TO LK-NOME-CAMPO(3)
+            MOVE WK-RUA                  TO LK-VALOR-CAMPO(3)
+            MOVE 'BAIRRO'                TO LK-NOME-CAMPO(4)
+            MOVE WK-BAIRRO               TO LK-VALOR-CAMPO(4)
+            MOVE 'CIDADE'                TO LK-NOME-CAMPO(5)
+            MOVE WK-CIDADE               TO LK-VALOR-CAMPO(5)
+            MOVE 'UF'                    TO LK-NOME-CAMPO(6)
+            MOVE WK-UF                   TO LK-VALOR-CAMPO(6)
+            MOVE 'CEP'                   TO LK-NOME-CAMPO(7)
+            STRING WK-CEP-1 '-' WK-CEP-2 DELIMITED BY SIZE
+                   INTO LK-VALOR-CAMPO(7)
+            END-STRING
+            MOVE 'TELEFONE'              TO LK-NOME-CAMPO(8)
+            MOVE WK-TELEFONE-FMT         TO LK-VALOR-CAMPO(8)
+            MOVE 'PROFISSAO'             TO LK-NOME-CAMPO(9)
+            MOVE WK-PROFISSAO            TO LK-VALOR-CAMPO(9)
+            .
+
+       P320-MESCLAR-LINHA.
+            MOVE WK-TEMPLATE-LINHAS(WK-IDX-LINHA) TO LK-TEMPLATE
+            CALL 'MERGELIN' USING PARAMETRES-MERGE
+            MOVE LK-LINHA-MESCLADA       TO CARTA-REC
+            WRITE CARTA-REC
+            .
+       P320-FIM.
+
+       P900-FINALIZAR.
+            CLOSE CONTATO-MASTER
+            CLOSE CARTA-TEMPLATE
+            CLOSE CARTAS-IMPRESSAS
+            DISPLAY 'CARTAS GERADAS: ' WK-TOTAL-CARTAS
+            MOVE WK-TOTAL-CARTAS         TO WS-CODIGO-CONTATO
+            MOVE ' *** CARTAS GERADAS COM SUCESSO ***     ' TO
+                                         WS-MENSSAGEM
+            .
+       END PROGRAM CARTCNTT.
