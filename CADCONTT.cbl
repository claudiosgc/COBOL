@@ -0,0 +1,716 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 10/01/2022
+      * Purpose: INCLUSAO DE CONTATO NO CADASTRO MESTRE DE CONTATOS
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CADCONTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELCONT'.
+           COPY 'SELCONTJ'.
+           COPY 'SELREF'.
+           COPY 'SELAUDIT'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDCONT'.
+           COPY 'FDCONTJ'.
+           COPY 'FDREF'.
+           COPY 'FDAUDIT'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CONTATO                PIC X(02) VALUE SPACES.
+       77  WK-FS-CONTATO-PJ             PIC X(02) VALUE SPACES.
+       77  WK-FS-REF                    PIC X(02) VALUE SPACES.
+       77  WK-FS-AUDITORIA              PIC X(02) VALUE SPACES.
+       77  WK-OPERACAO-AUDIT            PIC X(10) VALUE SPACES.
+       77  WK-FIM-REF                   PIC X(01) VALUE 'N'.
+       77  WK-REF-TIPO                  PIC X(01) VALUE SPACES.
+       77  WK-REF-TEXTO                 PIC X(20) VALUE SPACES.
+       77  WK-REF-TEXTO-NORM            PIC X(40) VALUE SPACES.
+       77  WK-REF-VALIDO                PIC X(01) VALUE 'N'.
+       77  WK-REF-RESPOSTA              PIC X(01) VALUE 'N'.
+       77  WK-REF-PROX-CODIGO           PIC 9(04) VALUE ZEROS.
+       77  WK-OPCAO-CONTINUA            PIC X(01) VALUE 'S'.
+       77  WK-TIPO-CONTATO              PIC X(01) VALUE '1'.
+       77  WK-CPF-VALIDO                PIC X(01) VALUE 'N'.
+       77  WK-SOMA-CPF                  PIC 9(04) VALUE ZEROS.
+       77  WK-RESTO-CPF                 PIC 9(02) VALUE ZEROS.
+       77  WK-DV1-CPF                   PIC 9(01) VALUE ZEROS.
+       77  WK-DV2-CPF                   PIC 9(01) VALUE ZEROS.
+       77  WK-IDX-CPF                   PIC 9(02) VALUE ZEROS.
+       77  WK-NOME-COMPLETO             PIC X(41) VALUE SPACES.
+       77  WK-FIM-MESTRE                PIC X(01) VALUE 'N'.
+       77  WK-DUPLICADO-ENCONTRADO      PIC X(01) VALUE 'N'.
+       77  WK-CONFIRMA-DUPLICADO        PIC X(01) VALUE 'N'.
+       77  WK-CEP-ENCONTRADO            PIC X(01) VALUE 'N'.
+       77  WK-ACEITA-CEP                PIC X(01) VALUE 'N'.
+       77  WK-IDX-CEP                   PIC 9(02) VALUE ZEROS.
+       01  WK-TABELA-CEP.
+           05 WK-CEP-CONFIG             OCCURS 5 TIMES.
+               10 WK-CEP-PREFIXO        PIC X(04).
+               10 WK-CEP-CIDADE-TAB     PIC X(15).
+               10 WK-CEP-UF-TAB         PIC X(02).
+       01  WK-NOVO-DADOS.
+           03 WK-NOVO-NOME.
+               05 WK-NOVO-PRIMEIRO-NOME PIC X(20).
+               05 WK-NOVO-NOME-MEIO     PIC X(20).
+               05 WK-NOVO-ULTIMO-NOME   PIC X(20).
+           03 WK-NOVO-TELEFONES        OCCURS 3 TIMES.
+               05 WK-NOVO-TIPO-TELEFONE PIC X(01).
+               05 WK-NOVO-PAIS          PIC 99.
+               05 WK-NOVO-DDD           PIC 99.
+               05 WK-NOVO-PREFIXO       PIC 9(04).
+               05 WK-NOVO-SUFIXO        PIC 9(04).
+       77  WK-QTDE-NOVO-TELEFONES       PIC 9 VALUE 1.
+       77  WK-IDX-TEL                   PIC 9 VALUE ZERO.
+       77  WK-MAIS-TELEFONE             PIC X(01) VALUE 'N'.
+       77  WK-CNPJ-VALIDO               PIC X(01) VALUE 'N'.
+       77  WK-SOMA-CNPJ                 PIC 9(05) VALUE ZEROS.
+       77  WK-RESTO-CNPJ                PIC 9(02) VALUE ZEROS.
+       77  WK-DV1-CNPJ                  PIC 9(01) VALUE ZEROS.
+       77  WK-DV2-CNPJ                  PIC 9(01) VALUE ZEROS.
+       77  WK-IDX-CNPJ                  PIC 9(02) VALUE ZEROS.
+       01  WK-PESOS-CNPJ.
+           05 WK-PESO                   PIC 9(02) OCCURS 12 TIMES.
+       01  PARAMETRES-SEQ.
+           05 LK-STATUS-SEQ             PIC 99 VALUE 0.
+           05 LK-NOVO-CODIGO            PIC 9(06) VALUE 0.
+           COPY 'PARMDATE'.
+           COPY 'PARMNORM'.
+
+       LINKAGE SECTION.
+           COPY 'COMAREA'.
+
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRIR-ARQUIVO
+            PERFORM P200-PROCESSA THRU P200-FIM UNTIL
+                    WK-OPCAO-CONTINUA = 'N' OR WK-OPCAO-CONTINUA = 'n'
+            PERFORM P900-FINALIZAR
+            GOBACK
+            .
+
+       P100-ABRIR-ARQUIVO.
+            OPEN I-O CONTATO-MASTER
+            IF WK-FS-CONTATO = '35'
+               OPEN OUTPUT CONTATO-MASTER
+               CLOSE CONTATO-MASTER
+               OPEN I-O CONTATO-MASTER
+            END-IF
+
+            OPEN I-O CONTPJ-MASTER
+            IF WK-FS-CONTATO-PJ = '35'
+               OPEN OUTPUT CONTPJ-MASTER
+               CLOSE CONTPJ-MASTER
+               OPEN I-O CONTPJ-MASTER
+            END-IF
+
+            OPEN I-O TABELA-REF
+            IF WK-FS-REF = '35'
+               OPEN OUTPUT TABELA-REF
+               CLOSE TABELA-REF
+               OPEN I-O TABELA-REF
+            END-IF
+
+            PERFORM P101-CARREGAR-CEP
+            .
+
+      ******************************************************************
+      * P101-CARREGAR-CEP: carrega a tabela de referencia CEP->cidade/
+      * UF usada por P208-LOCALIZAR-CEP. CEP nao configurado na tabela
+      * simplesmente nao e encontrado, e o operador digita cidade/UF
+      * manualmente como sempre.
+      ******************************************************************
+       P101-CARREGAR-CEP.
+            MOVE '0100'                  TO WK-CEP-PREFIXO(1)
+            MOVE 'SAO PAULO'             TO WK-CEP-CIDADE-TAB(1)
+            MOVE 'SP'                    TO WK-CEP-UF-TAB(1)
+
+            MOVE '2020'                  TO WK-CEP-PREFIXO(2)
+            MOVE 'RIO DE JANEIRO'        TO WK-CEP-CIDADE-TAB(2)
+            MOVE 'RJ'                    TO WK-CEP-UF-TAB(2)
+
+            MOVE '3000'                  TO WK-CEP-PREFIXO(3)
+            MOVE 'BELO HORIZONTE'        TO WK-CEP-CIDADE-TAB(3)
+            MOVE 'MG'                    TO WK-CEP-UF-TAB(3)
+
+            MOVE '4000'                  TO WK-CEP-PREFIXO(4)
+            MOVE 'SALVADOR'              TO WK-CEP-CIDADE-TAB(4)
+            MOVE 'BA'                    TO WK-CEP-UF-TAB(4)
+
+            MOVE '8000'                  TO WK-CEP-PREFIXO(5)
+            MOVE 'CURITIBA'              TO WK-CEP-CIDADE-TAB(5)
+            MOVE 'PR'                    TO WK-CEP-UF-TAB(5)
+            .
+
+      ******************************************************************
+      * P200-PROCESSA: pergunta se o contato e pessoa fisica ou
+      * juridica e desvia para a coleta adequada, porque as duas
+      * categorias tem campos completamente diferentes.
+      ******************************************************************
+       P200-PROCESSA.
+            DISPLAY ' '
+            DISPLAY 'TIPO: 1-PESSOA FISICA  2-PESSOA JURIDICA......: '
+            ACCEPT WK-TIPO-CONTATO
+
+            EVALUATE WK-TIPO-CONTATO
+               WHEN '2'
+                  PERFORM P250-PROCESSA-PJ THRU P250-FIM
+               WHEN OTHER
+                  PERFORM P210-PROCESSA-PF THRU P210-FIM
+            END-EVALUATE
+            .
+       P200-FIM.
+
+       P210-PROCESSA-PF.
+            INITIALIZE CADASTRO-PF
+            SET WK-REG-ATIVO             TO TRUE
+
+            DISPLAY ' '
+            DISPLAY '*** INCLUSAO DE CONTATO ***'
+
+            MOVE SPACES                  TO WK-NOME-COMPLETO
+            DISPLAY 'NOME COMPLETO: '
+            ACCEPT WK-NOME-COMPLETO
+
+            UNSTRING WK-NOME-COMPLETO
+                DELIMITED BY ALL SPACES
+                INTO WK-PRIMEIRO-NOME
+                     WK-NOME-MEIO
+                     WK-ULTIMO-NOME
+            END-UNSTRING
+
+            PERFORM P209-COLETAR-TELEFONES THRU P209-FIM
+
+            MOVE WK-NOME                 TO WK-NOVO-NOME
+            MOVE WK-QTDE-TELEFONES       TO WK-QTDE-NOVO-TELEFONES
+            PERFORM VARYING WK-IDX-TEL FROM 1 BY 1 UNTIL WK-IDX-TEL > 3
+               MOVE WK-TELEFONES(WK-IDX-TEL) TO
+                                    WK-NOVO-TELEFONES(WK-IDX-TEL)
+            END-PERFORM
+            PERFORM P204-VERIFICAR-DUPLICADO THRU P204-FIM
+
+            IF WK-DUPLICADO-ENCONTRADO = 'S'
+               DISPLAY 'JA EXISTE UM CONTATO PARECIDO:'
+               DISPLAY 'CODIGO......: ' WK-CODIGO
+               DISPLAY 'NOME........: ' WK-PRIMEIRO-NOME ' '
+                                         WK-ULTIMO-NOME
+               DISPLAY 'TELEFONE....: ' WK-PAIS(1) ' ' WK-DDD(1) ' '
+                                         WK-PREFIXO(1) '-' WK-SUFIXO(1)
+               DISPLAY 'INCLUIR ASSIM MESMO (S/N)? '
+               ACCEPT WK-CONFIRMA-DUPLICADO
+            ELSE
+               MOVE 'S'                  TO WK-CONFIRMA-DUPLICADO
+            END-IF
+
+            IF WK-CONFIRMA-DUPLICADO = 'S'
+               OR WK-CONFIRMA-DUPLICADO = 's'
+               INITIALIZE CADASTRO-PF
+               SET WK-REG-ATIVO          TO TRUE
+               MOVE WK-NOVO-NOME         TO WK-NOME
+               MOVE WK-QTDE-NOVO-TELEFONES TO WK-QTDE-TELEFONES
+               PERFORM VARYING WK-IDX-TEL FROM 1 BY 1 UNTIL
+                       WK-IDX-TEL > 3
+                  MOVE WK-NOVO-TELEFONES(WK-IDX-TEL)
+                                         TO WK-TELEFONES(WK-IDX-TEL)
+               END-PERFORM
+
+               DISPLAY 'RUA.....: '
+               ACCEPT WK-RUA
+               DISPLAY 'BAIRRO..: '
+               ACCEPT WK-BAIRRO
+               DISPLAY 'CEP (7 DIGITOS).........: '
+               ACCEPT WK-CEP
+
+               PERFORM P208-LOCALIZAR-CEP THRU P208-FIM
+               IF WK-CEP-ENCONTRADO = 'S'
+                  DISPLAY 'CIDADE/UF PELO CEP: ' WK-CIDADE '/' WK-UF
+                  DISPLAY 'ACEITAR CIDADE/UF ACIMA (S/N)? '
+                  ACCEPT WK-ACEITA-CEP
+               ELSE
+                  MOVE 'N'               TO WK-ACEITA-CEP
+               END-IF
+
+               IF WK-ACEITA-CEP NOT = 'S' AND WK-ACEITA-CEP NOT = 's'
+                  DISPLAY 'CIDADE..: '
+                  ACCEPT WK-CIDADE
+                  DISPLAY 'UF......: '
+                  ACCEPT WK-UF
+               END-IF
+
+               MOVE 'N'                  TO WK-REF-TIPO
+               PERFORM P260-VALIDAR-REFERENCIA THRU P260-FIM
+               MOVE WK-REF-TEXTO         TO WK-NACIONALIDADE
+
+               MOVE 'P'                  TO WK-REF-TIPO
+               PERFORM P260-VALIDAR-REFERENCIA THRU P260-FIM
+               MOVE WK-REF-TEXTO         TO WK-PROFISSAO
+
+               DISPLAY 'EMAIL..................: '
+               ACCEPT WK-EMAIL
+
+               PERFORM P207-COLETAR-NASCIMENTO THRU P207-FIM
+
+               PERFORM P205-COLETAR-CPF THRU P205-FIM
+
+               CALL 'NEXTSEQ' USING PARAMETRES-SEQ
+               MOVE LK-NOVO-CODIGO       TO WK-CODIGO
+
+               WRITE CADASTRO-PF
+               IF WK-FS-CONTATO = '00'
+                  DISPLAY 'CONTATO GRAVADO - CODIGO: ' WK-CODIGO
+                  MOVE WK-CODIGO          TO WS-CODIGO-CONTATO
+                  MOVE ' *** CONTATO INCLUIDO COM SUCESSO ***  ' TO
+                                         WS-MENSSAGEM
+                  MOVE 'INCLUIR'          TO WK-OPERACAO-AUDIT
+                  PERFORM P270-GRAVAR-AUDITORIA
+               ELSE
+                  DISPLAY 'ERRO AO GRAVAR CONTATO - FS: ' WK-FS-CONTATO
+                  MOVE ' *** ERRO NA INCLUSAO DO CONTATO ***   ' TO
+                                         WS-MENSSAGEM
+               END-IF
+            ELSE
+               DISPLAY 'INCLUSAO CANCELADA PELO OPERADOR.'
+               MOVE ' *** INCLUSAO CANCELADA (DUPLICADO) ***' TO
+                                         WS-MENSSAGEM
+            END-IF
+
+            DISPLAY 'INCLUIR OUTRO CONTATO (S/N)? '
+            ACCEPT WK-OPCAO-CONTINUA
+            .
+       P210-FIM.
+
+      ******************************************************************
+      * P204-VERIFICAR-DUPLICADO: varre o cadastro mestre procurando um
+      * contato ATIVO com o mesmo telefone ou com nome igual ao que
+      * esta sendo incluido, para avisar o operador antes de gravar.
+      * Usa START para garantir que a varredura comeca do primeiro
+      * registro, independente de onde a leitura sequencial anterior
+      * tiver ficado.
+      ******************************************************************
+       P204-VERIFICAR-DUPLICADO.
+            MOVE 'N'                     TO WK-DUPLICADO-ENCONTRADO
+            MOVE 'N'                     TO WK-FIM-MESTRE
+            MOVE ZEROS                   TO WK-CODIGO
+            START CONTATO-MASTER KEY IS NOT LESS THAN WK-CODIGO
+                INVALID KEY
+                   MOVE 'S'              TO WK-FIM-MESTRE
+            END-START
+
+            PERFORM P204A-LER-UM THRU P204A-FIM
+                    UNTIL WK-FIM-MESTRE = 'S'
+                       OR WK-DUPLICADO-ENCONTRADO = 'S'
+            .
+       P204-FIM.
+
+       P204A-LER-UM.
+            READ CONTATO-MASTER NEXT RECORD
+                 AT END MOVE 'S'         TO WK-FIM-MESTRE
+                 NOT AT END PERFORM P204B-TESTAR-DUPLICADO
+            END-READ
+            .
+       P204A-FIM.
+
+       P204B-TESTAR-DUPLICADO.
+            IF WK-REG-ATIVO
+               IF WK-PAIS(1) = WK-NOVO-PAIS(1)
+                  AND WK-DDD(1) = WK-NOVO-DDD(1)
+                  AND WK-PREFIXO(1) = WK-NOVO-PREFIXO(1)
+                  AND WK-SUFIXO(1) = WK-NOVO-SUFIXO(1)
+                  OR (WK-PRIMEIRO-NOME = WK-NOVO-PRIMEIRO-NOME AND
+                      WK-ULTIMO-NOME = WK-NOVO-ULTIMO-NOME)
+                  MOVE 'S'               TO WK-DUPLICADO-ENCONTRADO
+               END-IF
+            END-IF
+            .
+
+      ******************************************************************
+      * P250-PROCESSA-PJ: coleta de contato pessoa juridica (empresa).
+      * Usa o mesmo gerador de sequencia (NEXTSEQ) do lado PF, para que
+      * o codigo do contato seja unico independente do tipo.
+      ******************************************************************
+       P250-PROCESSA-PJ.
+            INITIALIZE CADASTRO-PJ
+            SET WK-REG-PJ-ATIVO          TO TRUE
+
+            DISPLAY ' '
+            DISPLAY '*** INCLUSAO DE CONTATO - PESSOA JURIDICA ***'
+
+            DISPLAY 'RAZAO SOCIAL...........: '
+            ACCEPT WK-RAZAO-SOCIAL
+            DISPLAY 'NOME FANTASIA..........: '
+            ACCEPT WK-NOME-FANTASIA
+            DISPLAY 'CONTATO RESPONSAVEL....: '
+            ACCEPT WK-CONTATO-RESPONSAVEL
+
+            DISPLAY 'TELEFONE - PAIS (DD)...: '
+            ACCEPT WK-PAIS-PJ
+            DISPLAY 'TELEFONE - DDD (DD)....: '
+            ACCEPT WK-DDD-PJ
+            DISPLAY 'TELEFONE - PREFIXO(DDDD): '
+            ACCEPT WK-PREFIXO-PJ
+            DISPLAY 'TELEFONE - SUFIXO (DDDD): '
+            ACCEPT WK-SUFIXO-PJ
+
+            DISPLAY 'RUA.....: '
+            ACCEPT WK-RUA-PJ
+            DISPLAY 'BAIRRO..: '
+            ACCEPT WK-BAIRRO-PJ
+            DISPLAY 'CIDADE..: '
+            ACCEPT WK-CIDADE-PJ
+            DISPLAY 'UF......: '
+            ACCEPT WK-UF-PJ
+            DISPLAY 'CEP (7 DIGITOS).........: '
+            ACCEPT WK-CEP-PJ
+
+            DISPLAY 'EMAIL..................: '
+            ACCEPT WK-EMAIL-PJ
+
+            PERFORM P255-COLETAR-CNPJ THRU P255-FIM
+
+            CALL 'NEXTSEQ' USING PARAMETRES-SEQ
+            MOVE LK-NOVO-CODIGO          TO WK-CODIGO-PJ
+
+            WRITE CADASTRO-PJ
+            IF WK-FS-CONTATO-PJ = '00'
+               DISPLAY 'CONTATO GRAVADO - CODIGO: ' WK-CODIGO-PJ
+               MOVE WK-CODIGO-PJ          TO WS-CODIGO-CONTATO
+               MOVE ' *** CONTATO INCLUIDO COM SUCESSO ***  ' TO
+                                         WS-MENSSAGEM
+               MOVE 'INCLUIR'             TO WK-OPERACAO-AUDIT
+               PERFORM P270-GRAVAR-AUDITORIA
+            ELSE
+               DISPLAY 'ERRO AO GRAVAR CONTATO - FS: ' WK-FS-CONTATO-PJ
+               MOVE ' *** ERRO NA INCLUSAO DO CONTATO ***   ' TO
+                                         WS-MENSSAGEM
+            END-IF
+
+            DISPLAY 'INCLUIR OUTRO CONTATO (S/N)? '
+            ACCEPT WK-OPCAO-CONTINUA
+            .
+       P250-FIM.
+
+      ******************************************************************
+      * P255-COLETAR-CNPJ / P256-VALIDAR-CNPJ: pede o CNPJ e so aceita
+      * quando os dois digitos verificadores conferem (modulo 11).
+      ******************************************************************
+       P255-COLETAR-CNPJ.
+            MOVE 'N'                     TO WK-CNPJ-VALIDO
+            PERFORM UNTIL WK-CNPJ-VALIDO = 'S'
+               DISPLAY 'CNPJ (14 DIGITOS, SO NUMEROS)..: '
+               ACCEPT WK-CNPJ
+               PERFORM P256-VALIDAR-CNPJ
+               IF WK-CNPJ-VALIDO NOT = 'S'
+                  DISPLAY 'CNPJ INVALIDO - DIGITOS NAO CONFEREM.'
+               END-IF
+            END-PERFORM
+            .
+       P255-FIM.
+
+       P256-VALIDAR-CNPJ.
+            MOVE 'N'                     TO WK-CNPJ-VALIDO
+
+            MOVE 5 TO WK-PESO(1)  MOVE 4 TO WK-PESO(2)
+            MOVE 3 TO WK-PESO(3)  MOVE 2 TO WK-PESO(4)
+            MOVE 9 TO WK-PESO(5)  MOVE 8 TO WK-PESO(6)
+            MOVE 7 TO WK-PESO(7)  MOVE 6 TO WK-PESO(8)
+            MOVE 5 TO WK-PESO(9)  MOVE 4 TO WK-PESO(10)
+            MOVE 3 TO WK-PESO(11) MOVE 2 TO WK-PESO(12)
+
+            MOVE ZEROS                   TO WK-SOMA-CNPJ
+            PERFORM VARYING WK-IDX-CNPJ FROM 1 BY 1 UNTIL
+                    WK-IDX-CNPJ > 12
+               COMPUTE WK-SOMA-CNPJ = WK-SOMA-CNPJ +
+                       (WK-CNPJ-DIGITOS(WK-IDX-CNPJ) *
+                        WK-PESO(WK-IDX-CNPJ))
+            END-PERFORM
+            COMPUTE WK-RESTO-CNPJ = FUNCTION MOD(WK-SOMA-CNPJ, 11)
+            IF WK-RESTO-CNPJ < 2
+               MOVE ZERO                 TO WK-DV1-CNPJ
+            ELSE
+               COMPUTE WK-DV1-CNPJ = 11 - WK-RESTO-CNPJ
+            END-IF
+
+            MOVE ZEROS                   TO WK-SOMA-CNPJ
+            COMPUTE WK-SOMA-CNPJ = WK-SOMA-CNPJ +
+                    (WK-CNPJ-DIGITOS(1) * 6)
+            PERFORM VARYING WK-IDX-CNPJ FROM 2 BY 1 UNTIL
+                    WK-IDX-CNPJ > 13
+               COMPUTE WK-SOMA-CNPJ = WK-SOMA-CNPJ +
+                       (WK-CNPJ-DIGITOS(WK-IDX-CNPJ) *
+                        WK-PESO(WK-IDX-CNPJ - 1))
+            END-PERFORM
+            COMPUTE WK-SOMA-CNPJ = WK-SOMA-CNPJ + (WK-DV1-CNPJ * 2)
+            COMPUTE WK-RESTO-CNPJ = FUNCTION MOD(WK-SOMA-CNPJ, 11)
+            IF WK-RESTO-CNPJ < 2
+               MOVE ZERO                 TO WK-DV2-CNPJ
+            ELSE
+               COMPUTE WK-DV2-CNPJ = 11 - WK-RESTO-CNPJ
+            END-IF
+
+            IF WK-CNPJ-DIGITOS(13) = WK-DV1-CNPJ AND
+               WK-CNPJ-DIGITOS(14) = WK-DV2-CNPJ
+               MOVE 'S'                  TO WK-CNPJ-VALIDO
+            END-IF
+            .
+
+      ******************************************************************
+      * P205-COLETAR-CPF / P206-VALIDAR-CPF: pede o CPF e so aceita
+      * quando os dois digitos verificadores conferem (modulo 11),
+      * para ter uma chave confiavel de identificacao do contato.
+      ******************************************************************
+       P205-COLETAR-CPF.
+            MOVE 'N'                     TO WK-CPF-VALIDO
+            PERFORM UNTIL WK-CPF-VALIDO = 'S'
+               DISPLAY 'CPF (11 DIGITOS, SO NUMEROS)...: '
+               ACCEPT WK-CPF
+               PERFORM P206-VALIDAR-CPF
+               IF WK-CPF-VALIDO NOT = 'S'
+                  DISPLAY 'CPF INVALIDO - DIGITOS NAO CONFEREM.'
+               END-IF
+            END-PERFORM
+            .
+       P205-FIM.
+
+       P206-VALIDAR-CPF.
+            MOVE 'N'                     TO WK-CPF-VALIDO
+            MOVE ZEROS                   TO WK-SOMA-CPF
+
+            PERFORM VARYING WK-IDX-CPF FROM 1 BY 1 UNTIL WK-IDX-CPF > 9
+               COMPUTE WK-SOMA-CPF = WK-SOMA-CPF +
+                       (WK-CPF-DIGITOS(WK-IDX-CPF) * (11 - WK-IDX-CPF))
+            END-PERFORM
+            COMPUTE WK-RESTO-CPF = FUNCTION MOD(WK-SOMA-CPF, 11)
+            IF WK-RESTO-CPF < 2
+               MOVE ZERO                 TO WK-DV1-CPF
+            ELSE
+               COMPUTE WK-DV1-CPF = 11 - WK-RESTO-CPF
+            END-IF
+
+            MOVE ZEROS                   TO WK-SOMA-CPF
+            PERFORM VARYING WK-IDX-CPF FROM 1 BY 1 UNTIL WK-IDX-CPF > 9
+               COMPUTE WK-SOMA-CPF = WK-SOMA-CPF +
+                       (WK-CPF-DIGITOS(WK-IDX-CPF) * (12 - WK-IDX-CPF))
+            END-PERFORM
+            COMPUTE WK-SOMA-CPF = WK-SOMA-CPF + (WK-DV1-CPF * 2)
+            COMPUTE WK-RESTO-CPF = FUNCTION MOD(WK-SOMA-CPF, 11)
+            IF WK-RESTO-CPF < 2
+               MOVE ZERO                 TO WK-DV2-CPF
+            ELSE
+               COMPUTE WK-DV2-CPF = 11 - WK-RESTO-CPF
+            END-IF
+
+            IF WK-CPF-DIGITOS(10) = WK-DV1-CPF AND
+               WK-CPF-DIGITOS(11) = WK-DV2-CPF
+               MOVE 'S'                  TO WK-CPF-VALIDO
+            END-IF
+            .
+
+      ******************************************************************
+      * P207-COLETAR-NASCIMENTO: pede a data de nascimento e usa o
+      * utilitario DATEUTIL para validar (ano bissexto, dias do mes)
+      * antes de aceitar, em vez de gravar qualquer AAAAMMDD digitado.
+      ******************************************************************
+       P207-COLETAR-NASCIMENTO.
+            SET LK-STATUS-INVALIDO OF PARAMETRES-DATA TO TRUE
+            PERFORM UNTIL LK-STATUS-OK OF PARAMETRES-DATA
+               DISPLAY 'DATA DE NASCIMENTO (AAAAMMDD): '
+               ACCEPT WK-DATA-NASCIMENTO
+
+               MOVE WK-DATA-NASCIMENTO   TO LK-DATA-ENTRADA
+               SET LK-SAIDA-AAAAMMDD     TO TRUE
+               CALL 'DATEUTIL' USING PARAMETRES-DATA
+
+               IF NOT LK-STATUS-OK OF PARAMETRES-DATA
+                  DISPLAY 'DATA INVALIDA - VERIFIQUE DIA/MES/ANO.'
+               END-IF
+            END-PERFORM
+            .
+       P207-FIM.
+
+      ******************************************************************
+      * P208-LOCALIZAR-CEP: procura WK-CEP-1 (4 primeiros digitos do
+      * CEP) na tabela de referencia carregada por P101-CARREGAR-CEP.
+      * Achando, devolve a cidade/UF cadastrada para aquela faixa;
+      * nao achando, deixa o operador digitar cidade/UF como sempre.
+      ******************************************************************
+       P208-LOCALIZAR-CEP.
+            MOVE 'N'                     TO WK-CEP-ENCONTRADO
+            MOVE 1                       TO WK-IDX-CEP
+            PERFORM P208A-COMPARAR-CEP THRU P208A-FIM
+                    VARYING WK-IDX-CEP FROM 1 BY 1
+                    UNTIL WK-IDX-CEP > 5
+                       OR WK-CEP-ENCONTRADO = 'S'
+            .
+       P208-FIM.
+
+       P208A-COMPARAR-CEP.
+            IF WK-CEP-1 = WK-CEP-PREFIXO(WK-IDX-CEP)
+               MOVE 'S'                  TO WK-CEP-ENCONTRADO
+               MOVE WK-CEP-CIDADE-TAB(WK-IDX-CEP) TO WK-CIDADE
+               MOVE WK-CEP-UF-TAB(WK-IDX-CEP)     TO WK-UF
+            END-IF
+            .
+       P208A-FIM.
+
+      ******************************************************************
+      * P260-VALIDAR-REFERENCIA: pede o texto de WK-REF-TIPO ('P' para
+      * profissao, 'N' para nacionalidade) e confere contra a tabela
+      * de referencia REFMSTR, normalizada via NORMUTIL (maiusculas,
+      * sem acento) para que "Enfermeira"/"ENFERMEIRA"/"enfermeira"
+      * caiam no mesmo codigo. Achando, devolve em WK-REF-TEXTO a
+      * forma canonica ja cadastrada (nao a que o operador digitou);
+      * nao achando, oferece cadastrar um codigo novo.
+      ******************************************************************
+       P260-VALIDAR-REFERENCIA.
+            MOVE 'N'                     TO WK-REF-VALIDO
+            PERFORM UNTIL WK-REF-VALIDO = 'S'
+               IF WK-REF-TIPO = 'P'
+                  DISPLAY 'PROFISSAO....: '
+               ELSE
+                  DISPLAY 'NACIONALIDADE: '
+               END-IF
+               ACCEPT WK-REF-TEXTO
+
+               MOVE WK-REF-TEXTO         TO LK-TEXTO-ENTRADA
+               CALL 'NORMUTIL' USING PARAMETRES-NORM
+               MOVE LK-TEXTO-NORMALIZADO TO WK-REF-TEXTO-NORM
+
+               MOVE WK-REF-TIPO          TO TAB-TIPO
+               MOVE WK-REF-TEXTO-NORM(1:20) TO TAB-DESCRICAO-NORM
+               READ TABELA-REF
+                    INVALID KEY
+                       PERFORM P261-CADASTRAR-REFERENCIA THRU P261-FIM
+                    NOT INVALID KEY
+                       MOVE 'S'          TO WK-REF-VALIDO
+                       MOVE TAB-DESCRICAO TO WK-REF-TEXTO
+               END-READ
+            END-PERFORM
+            .
+       P260-FIM.
+
+      ******************************************************************
+      * P261-CADASTRAR-REFERENCIA: o texto digitado nao foi encontrado
+      * na tabela de referencia - perguntar se cadastra como codigo
+      * novo (mantendo a grafia digitada como forma canonica) ou
+      * desiste, voltando o operador para o loop de P260 para digitar
+      * de novo.
+      ******************************************************************
+       P261-CADASTRAR-REFERENCIA.
+            DISPLAY 'VALOR NAO CADASTRADO NA TABELA DE REFERENCIA: '
+                    WK-REF-TEXTO
+            DISPLAY 'CADASTRAR COMO CODIGO NOVO (S/N)? '
+            ACCEPT WK-REF-RESPOSTA
+
+            IF WK-REF-RESPOSTA = 'S' OR WK-REF-RESPOSTA = 's'
+               PERFORM P262-PROXIMO-CODIGO-REF THRU P262-FIM
+               MOVE WK-REF-TIPO          TO TAB-TIPO
+               MOVE WK-REF-TEXTO-NORM(1:20) TO TAB-DESCRICAO-NORM
+               MOVE WK-REF-PROX-CODIGO   TO TAB-CODIGO
+               MOVE WK-REF-TEXTO         TO TAB-DESCRICAO
+               WRITE REG-TABELA-REF
+               MOVE 'S'                  TO WK-REF-VALIDO
+            END-IF
+            .
+       P261-FIM.
+
+      ******************************************************************
+      * P262-PROXIMO-CODIGO-REF: varre a tabela de referencia achando
+      * o maior TAB-CODIGO ja usado para o WK-REF-TIPO atual, para
+      * gerar o proximo codigo sequencial daquele tipo.
+      ******************************************************************
+       P262-PROXIMO-CODIGO-REF.
+            MOVE ZEROS                   TO WK-REF-PROX-CODIGO
+            MOVE 'N'                     TO WK-FIM-REF
+            MOVE LOW-VALUES              TO TAB-CHAVE
+            START TABELA-REF KEY IS NOT LESS THAN TAB-CHAVE
+                INVALID KEY
+                   MOVE 'S'              TO WK-FIM-REF
+            END-START
+
+            PERFORM P262A-LER-UM THRU P262A-FIM
+                    UNTIL WK-FIM-REF = 'S'
+            ADD 1                        TO WK-REF-PROX-CODIGO
+            .
+       P262-FIM.
+
+       P262A-LER-UM.
+            READ TABELA-REF NEXT RECORD
+                 AT END MOVE 'S'         TO WK-FIM-REF
+                 NOT AT END
+                    IF TAB-TIPO = WK-REF-TIPO AND
+                       TAB-CODIGO > WK-REF-PROX-CODIGO
+                       MOVE TAB-CODIGO   TO WK-REF-PROX-CODIGO
+                    END-IF
+            END-READ
+            .
+       P262A-FIM.
+
+      ******************************************************************
+      * P209-COLETAR-TELEFONES: coleta de 1 a 3 telefones por contato,
+      * cada um com um tipo (residencial/celular/comercial), porque um
+      * contato real costuma ter mais de um numero.
+      ******************************************************************
+       P209-COLETAR-TELEFONES.
+            MOVE ZEROS                   TO WK-QTDE-TELEFONES
+            MOVE 'S'                     TO WK-MAIS-TELEFONE
+            PERFORM P209A-COLETAR-UM THRU P209A-FIM
+                    VARYING WK-IDX-TEL FROM 1 BY 1
+                    UNTIL WK-IDX-TEL > 3
+                       OR WK-MAIS-TELEFONE NOT = 'S'
+            .
+       P209-FIM.
+
+       P209A-COLETAR-UM.
+            DISPLAY 'TELEFONE ' WK-IDX-TEL
+                    ' - TIPO: R-RESIDENCIAL  C-CELULAR  T-COMERCIAL: '
+            ACCEPT WK-TIPO-TELEFONE(WK-IDX-TEL)
+            DISPLAY 'TELEFONE - PAIS (DD)...: '
+            ACCEPT WK-PAIS(WK-IDX-TEL)
+            DISPLAY 'TELEFONE - DDD (DD)....: '
+            ACCEPT WK-DDD(WK-IDX-TEL)
+            DISPLAY 'TELEFONE - PREFIXO(DDDD): '
+            ACCEPT WK-PREFIXO(WK-IDX-TEL)
+            DISPLAY 'TELEFONE - SUFIXO (DDDD): '
+            ACCEPT WK-SUFIXO(WK-IDX-TEL)
+            ADD 1                        TO WK-QTDE-TELEFONES
+
+            IF WK-IDX-TEL < 3
+               DISPLAY 'INFORMAR OUTRO TELEFONE (S/N)? '
+               ACCEPT WK-MAIS-TELEFONE
+            END-IF
+            .
+       P209A-FIM.
+
+      ******************************************************************
+      * P270-GRAVAR-AUDITORIA: acrescenta uma linha na trilha de
+      * auditoria para CADA contato incluido nesta chamada - o
+      * operador pode incluir varios contatos seguidos (WK-OPCAO-
+      * CONTINUA) antes de retornar ao MENUCNTT, e cada um precisa da
+      * sua propria linha, nao so o ultimo.
+      ******************************************************************
+       P270-GRAVAR-AUDITORIA.
+            OPEN EXTEND AUDITORIA
+            IF WK-FS-AUDITORIA = '35'
+               OPEN OUTPUT AUDITORIA
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE  TO AUD-DATA-HORA
+            MOVE WK-OPERACAO-AUDIT      TO AUD-OPERACAO
+            MOVE WS-CODIGO-CONTATO      TO AUD-CODIGO
+            MOVE WS-USUARIO-LOGADO      TO AUD-USUARIO
+            MOVE WS-MENSSAGEM           TO AUD-MENSAGEM
+
+            WRITE AUDIT-REC
+
+            CLOSE AUDITORIA
+            .
+
+       P900-FINALIZAR.
+            CLOSE CONTATO-MASTER
+            CLOSE CONTPJ-MASTER
+            CLOSE TABELA-REF
+            .
+       END PROGRAM CADCONTT.
