@@ -0,0 +1,543 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 09/08/2026
+      * Purpose: INTERFACE DE ENTRADA - LE UM ARQUIVO TEXTO DELIMITADO
+      *          POR VIRGULA, NO LAYOUT QUE O SISTEMA DE OUTRO
+      *          DEPARTAMENTO ENVIA (MESMA CONVENCAO DE CAMPOS DO
+      *          LAYOUT EXTERNO DE EXTCNTT - NOME COMPLETO, TELEFONE E
+      *          CEP FORMATADOS, DATA NO FORMATO DD/MM/AAAA), MAPEIA
+      *          CADA LINHA PARA CADASTRO-PF E APLICA A INCLUSAO OU
+      *          ALTERACAO CONTRA O MESMO CONTATO-MASTER USADO POR
+      *          CADCONTT/ALTCONTT/LOTCONTT, PASSANDO PELAS MESMAS
+      *          VALIDACOES (CPF, DATA DE NASCIMENTO, DUPLICADO) -
+      *          PARA QUE CONTATO QUE NASCEU NO SISTEMA DO OUTRO
+      *          DEPARTAMENTO NAO PRECISE SER REDIGITADO AQUI.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTCONTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELINTER'.
+           COPY 'SELINTX'.
+           COPY 'SELCONT'.
+           COPY 'SELAUDIT'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDINTER'.
+           COPY 'FDINTX'.
+           COPY 'FDCONT'.
+           COPY 'FDAUDIT'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-INTERFACE              PIC X(02) VALUE SPACES.
+       77  WK-FS-INTFREJ                PIC X(02) VALUE SPACES.
+       77  WK-FS-CONTATO                PIC X(02) VALUE SPACES.
+       77  WK-FS-AUDITORIA              PIC X(02) VALUE SPACES.
+       77  WK-FIM-ENTRADA             PIC X(01) VALUE 'N'.
+       77  WK-FIM-MESTRE                PIC X(01) VALUE 'N'.
+       77  WK-OPERACAO-AUDIT            PIC X(10) VALUE SPACES.
+       77  WK-MOTIVO-REJEICAO           PIC X(40) VALUE SPACES.
+       77  WK-CONT-LINHAS               PIC 9(06) VALUE ZEROS.
+       77  WK-CONT-INCLUIDOS            PIC 9(06) VALUE ZEROS.
+       77  WK-CONT-ALTERADOS            PIC 9(06) VALUE ZEROS.
+       77  WK-CONT-REJEITADOS           PIC 9(06) VALUE ZEROS.
+       77  WK-CPF-VALIDO                PIC X(01) VALUE 'N'.
+       77  WK-SOMA-CPF                  PIC 9(04) VALUE ZEROS.
+       77  WK-RESTO-CPF                 PIC 9(02) VALUE ZEROS.
+       77  WK-DV1-CPF                   PIC 9(01) VALUE ZEROS.
+       77  WK-DV2-CPF                   PIC 9(01) VALUE ZEROS.
+       77  WK-IDX-CPF                   PIC 9(02) VALUE ZEROS.
+       77  WK-DUPLICADO-ENCONTRADO      PIC X(01) VALUE 'N'.
+       77  WK-CEP-ENCONTRADO            PIC X(01) VALUE 'N'.
+       77  WK-IDX-CEP                   PIC 9(02) VALUE ZEROS.
+      *****************************************************************
+      * WK-PAIS-PADRAO: o telefone que chega na linha externa so traz
+      * DDD/PREFIXO/SUFIXO (formato "(DD) PPPP-SSSS", ver P250), sem
+      * codigo de pais - o outro departamento so cadastra contatos
+      * nacionais, mesma premissa das tabelas de CEP/UF do P208. Usado
+      * para preencher WK-PAIS(1), que senao ficaria "00" e quebraria a
+      * comparacao de duplicidade em P204B-TESTAR-DUPLICADO contra
+      * contatos ja cadastrados com o codigo de pais real.
+      *****************************************************************
+       77  WK-PAIS-PADRAO               PIC 99 VALUE 55.
+       01  WK-TABELA-CEP.
+           03 WK-CEP-CONFIG             OCCURS 5 TIMES.
+               05 WK-CEP-PREFIXO        PIC X(04).
+               05 WK-CEP-CIDADE-TAB     PIC X(15).
+               05 WK-CEP-UF-TAB         PIC X(02).
+       01  WK-CAMPOS-ENTRADA.
+           03 WK-IN-ACAO                PIC X(01).
+               88 WK-IN-ACAO-INCLUIR    VALUE 'I'.
+               88 WK-IN-ACAO-ALTERAR    VALUE 'A'.
+           03 WK-IN-CODIGO              PIC 9(06).
+           03 WK-IN-NOME-COMPLETO       PIC X(60).
+           03 WK-IN-CPF                 PIC 9(11).
+           03 WK-IN-EMAIL               PIC X(40).
+           03 WK-IN-TELEFONE            PIC X(14).
+           03 WK-IN-CIDADE              PIC X(15).
+           03 WK-IN-UF                  PIC X(02).
+           03 WK-IN-CEP                 PIC X(09).
+           03 WK-IN-NACIONALIDADE       PIC X(20).
+           03 WK-IN-PROFISSAO           PIC X(20).
+           03 WK-IN-DATA-NASCIMENTO     PIC X(10).
+       01  WK-NOVO-DADOS.
+           03 WK-NOVO-NOME.
+               05 WK-NOVO-PRIMEIRO-NOME PIC X(20).
+               05 WK-NOVO-NOME-MEIO     PIC X(20).
+               05 WK-NOVO-ULTIMO-NOME   PIC X(20).
+           03 WK-NOVO-TELEFONES     OCCURS 3 TIMES.
+               05 WK-NOVO-TIPO-TELEFONE PIC X(01).
+               05 WK-NOVO-PAIS          PIC 99.
+               05 WK-NOVO-DDD           PIC 99.
+               05 WK-NOVO-PREFIXO       PIC 9(04).
+               05 WK-NOVO-SUFIXO        PIC 9(04).
+       01  PARAMETRES-SEQ.
+           05 LK-STATUS-SEQ             PIC 99 VALUE 0.
+           05 LK-NOVO-CODIGO            PIC 9(06) VALUE 0.
+           COPY 'PARMDATE'.
+
+       LINKAGE SECTION.
+           COPY 'COMAREA'.
+
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P101-CARREGAR-CEP
+            PERFORM P100-ABRIR-ARQUIVOS
+            PERFORM P200-LER-UM THRU P200-FIM UNTIL WK-FIM-ENTRADA = 'S'
+            PERFORM P500-IMPRIMIR-RESUMO
+            PERFORM P900-FINALIZAR
+            MOVE ' *** IMPORTACAO DE INTERFACE CONCLUIDA ***    ' TO
+                                      WS-MENSSAGEM
+            GOBACK
+            .
+
+       P100-ABRIR-ARQUIVOS.
+            OPEN INPUT ARQ-INTERFACE
+
+            OPEN I-O CONTATO-MASTER
+            IF WK-FS-CONTATO = '35'
+               OPEN OUTPUT CONTATO-MASTER
+               CLOSE CONTATO-MASTER
+               OPEN I-O CONTATO-MASTER
+            END-IF
+            .
+
+       P200-LER-UM.
+            READ ARQ-INTERFACE NEXT RECORD
+                 AT END
+                    MOVE 'S'            TO WK-FIM-ENTRADA
+                 NOT AT END
+                    ADD 1               TO WK-CONT-LINHAS
+                    PERFORM P250-DECOMPOR-LINHA
+                    PERFORM P300-PROCESSAR-LINHA
+            END-READ
+            .
+       P200-FIM.
+
+      ******************************************************************
+      * P101-CARREGAR-CEP: mesma tabela de referencia CEP->cidade/UF de
+      * CADCONTT.P101-CARREGAR-CEP, duplicada aqui pela mesma razao das
+      * demais validacoes - esta interface roda sem CADCONTT no meio.
+      ******************************************************************
+       P101-CARREGAR-CEP.
+            MOVE '0100'                  TO WK-CEP-PREFIXO(1)
+            MOVE 'SAO PAULO'             TO WK-CEP-CIDADE-TAB(1)
+            MOVE 'SP'                    TO WK-CEP-UF-TAB(1)
+
+            MOVE '2020'                  TO WK-CEP-PREFIXO(2)
+            MOVE 'RIO DE JANEIRO'        TO WK-CEP-CIDADE-TAB(2)
+            MOVE 'RJ'                    TO WK-CEP-UF-TAB(2)
+
+            MOVE '3000'                  TO WK-CEP-PREFIXO(3)
+            MOVE 'BELO HORIZONTE'        TO WK-CEP-CIDADE-TAB(3)
+            MOVE 'MG'                    TO WK-CEP-UF-TAB(3)
+
+            MOVE '4000'                  TO WK-CEP-PREFIXO(4)
+            MOVE 'SALVADOR'              TO WK-CEP-CIDADE-TAB(4)
+            MOVE 'BA'                    TO WK-CEP-UF-TAB(4)
+
+            MOVE '8000'                  TO WK-CEP-PREFIXO(5)
+            MOVE 'CURITIBA'              TO WK-CEP-CIDADE-TAB(5)
+            MOVE 'PR'                    TO WK-CEP-UF-TAB(5)
+            .
+
+      ******************************************************************
+      * P208-LOCALIZAR-CEP: mesma busca de CADCONTT.P208-LOCALIZAR-CEP.
+      * Diferente do CADCONTT (que so sugere e deixa o operador
+      * confirmar), aqui o CEP encontrado na tabela SEMPRE prevalece
+      * sobre a cidade/UF que vieram na linha externa - nao ha operador
+      * para confirmar, e o CEP e a fonte mais confiavel das duas.
+      ******************************************************************
+       P208-LOCALIZAR-CEP.
+            MOVE 'N'                     TO WK-CEP-ENCONTRADO
+            MOVE 1                       TO WK-IDX-CEP
+            PERFORM P208A-COMPARAR-CEP THRU P208A-FIM
+                    VARYING WK-IDX-CEP FROM 1 BY 1
+                    UNTIL WK-IDX-CEP > 5
+                       OR WK-CEP-ENCONTRADO = 'S'
+            .
+       P208-FIM.
+
+       P208A-COMPARAR-CEP.
+            IF WK-CEP-1 = WK-CEP-PREFIXO(WK-IDX-CEP)
+               MOVE 'S'                  TO WK-CEP-ENCONTRADO
+               MOVE WK-CEP-CIDADE-TAB(WK-IDX-CEP) TO WK-CIDADE
+               MOVE WK-CEP-UF-TAB(WK-IDX-CEP)     TO WK-UF
+            END-IF
+            .
+       P208A-FIM.
+
+      ******************************************************************
+      * P250-DECOMPOR-LINHA: quebra a linha delimitada por virgula do
+      * outro departamento nos campos de WK-CAMPOS-ENTRADA, no mesmo
+      * layout que EXTCNTT gera na ponta de saida (nome completo,
+      * telefone "(DD) PPPP-SSSS", CEP "NNNN-NNN", data DD/MM/AAAA).
+      ******************************************************************
+       P250-DECOMPOR-LINHA.
+            UNSTRING IN-REC DELIMITED BY ','
+                INTO WK-IN-ACAO
+                     WK-IN-CODIGO
+                     WK-IN-NOME-COMPLETO
+                     WK-IN-CPF
+                     WK-IN-EMAIL
+                     WK-IN-TELEFONE
+                     WK-IN-CIDADE
+                     WK-IN-UF
+                     WK-IN-CEP
+                     WK-IN-NACIONALIDADE
+                     WK-IN-PROFISSAO
+                     WK-IN-DATA-NASCIMENTO
+            END-UNSTRING
+            .
+
+      ******************************************************************
+      * P300-PROCESSAR-LINHA: desvia para inclusao/alteracao conforme
+      * WK-IN-ACAO. A interface so recebe incluir/alterar do outro
+      * departamento - exclusao de contato continua sendo decidida
+      * aqui dentro (opcao 4 do menu), nao empurrada de fora.
+      ******************************************************************
+       P300-PROCESSAR-LINHA.
+            EVALUATE TRUE
+               WHEN WK-IN-ACAO-INCLUIR
+                  PERFORM P310-INCLUIR THRU P310-FIM
+               WHEN WK-IN-ACAO-ALTERAR
+                  PERFORM P320-ALTERAR THRU P320-FIM
+               WHEN OTHER
+                  MOVE 'CODIGO DE ACAO DESCONHECIDO'
+                                         TO WK-MOTIVO-REJEICAO
+                  PERFORM P800-REJEITAR-LINHA
+            END-EVALUATE
+            .
+
+      ******************************************************************
+      * P310-INCLUIR: mesma coleta/validacao de campos de CADCONTT
+      * (P210-PROCESSA-PF), vinda dos campos decompostos da linha
+      * externa em vez de ACCEPT, e sem reperguntar - linha invalida e
+      * rejeitada e a interface continua com a proxima.
+      ******************************************************************
+       P310-INCLUIR.
+            INITIALIZE CADASTRO-PF
+            SET WK-REG-ATIVO             TO TRUE
+
+            UNSTRING WK-IN-NOME-COMPLETO
+                DELIMITED BY ALL SPACES
+                INTO WK-PRIMEIRO-NOME
+                     WK-NOME-MEIO
+                     WK-ULTIMO-NOME
+            END-UNSTRING
+
+            SET WK-TEL-RESIDENCIAL(1)    TO TRUE
+            MOVE WK-PAIS-PADRAO          TO WK-PAIS(1)
+            MOVE WK-IN-TELEFONE(2:2)     TO WK-DDD(1)
+            MOVE WK-IN-TELEFONE(6:4)     TO WK-PREFIXO(1)
+            MOVE WK-IN-TELEFONE(11:4)    TO WK-SUFIXO(1)
+            MOVE 1                       TO WK-QTDE-TELEFONES
+            MOVE WK-IN-CIDADE            TO WK-CIDADE
+            MOVE WK-IN-UF                TO WK-UF
+            MOVE WK-IN-CEP(1:4)          TO WK-CEP-1
+            MOVE WK-IN-CEP(6:3)          TO WK-CEP-2
+            PERFORM P208-LOCALIZAR-CEP THRU P208-FIM
+            MOVE WK-IN-NACIONALIDADE     TO WK-NACIONALIDADE
+            MOVE WK-IN-PROFISSAO         TO WK-PROFISSAO
+            MOVE WK-IN-EMAIL             TO WK-EMAIL
+            MOVE WK-IN-CPF               TO WK-CPF
+
+            PERFORM P600-VALIDAR-CPF
+            IF WK-CPF-VALIDO NOT = 'S'
+               MOVE 'CPF INVALIDO - DIGITOS NAO CONFEREM'
+                                         TO WK-MOTIVO-REJEICAO
+               PERFORM P800-REJEITAR-LINHA
+               GO TO P310-FIM
+            END-IF
+
+            PERFORM P610-VALIDAR-NASCIMENTO
+            IF NOT LK-STATUS-OK
+               MOVE 'DATA DE NASCIMENTO INVALIDA'
+                                         TO WK-MOTIVO-REJEICAO
+               PERFORM P800-REJEITAR-LINHA
+               GO TO P310-FIM
+            END-IF
+            MOVE LK-DATA-SAIDA           TO WK-DATA-NASCIMENTO
+
+            MOVE WK-NOME                 TO WK-NOVO-NOME
+            MOVE WK-TELEFONES(1)         TO WK-NOVO-TELEFONES(1)
+            PERFORM P204-VERIFICAR-DUPLICADO THRU P204-FIM
+            IF WK-DUPLICADO-ENCONTRADO = 'S'
+               MOVE 'POSSIVEL CONTATO DUPLICADO'
+                                         TO WK-MOTIVO-REJEICAO
+               PERFORM P800-REJEITAR-LINHA
+               GO TO P310-FIM
+            END-IF
+
+            CALL 'NEXTSEQ' USING PARAMETRES-SEQ
+            MOVE LK-NOVO-CODIGO          TO WK-CODIGO
+
+            WRITE CADASTRO-PF
+            IF WK-FS-CONTATO = '00'
+               ADD 1                     TO WK-CONT-INCLUIDOS
+               MOVE 'INCLUIR'            TO WK-OPERACAO-AUDIT
+               MOVE WK-CODIGO            TO WS-CODIGO-CONTATO
+               MOVE ' *** CONTATO INCLUIDO VIA INTERFACE ***' TO
+                                         WS-MENSSAGEM
+               PERFORM P700-GRAVAR-AUDITORIA
+            ELSE
+               MOVE 'ERRO AO GRAVAR CONTATO'
+                                         TO WK-MOTIVO-REJEICAO
+               PERFORM P800-REJEITAR-LINHA
+            END-IF
+            .
+       P310-FIM.
+
+      ******************************************************************
+      * P320-ALTERAR: localiza o contato pelo codigo informado na
+      * linha externa e atualiza os mesmos campos que CADCONTT coleta,
+      * revalidando CPF e data de nascimento antes de regravar.
+      ******************************************************************
+       P320-ALTERAR.
+            MOVE WK-IN-CODIGO            TO WK-CODIGO
+            READ CONTATO-MASTER
+                 INVALID KEY
+                    MOVE 'CONTATO NAO ENCONTRADO'
+                                         TO WK-MOTIVO-REJEICAO
+                    PERFORM P800-REJEITAR-LINHA
+                    GO TO P320-FIM
+            END-READ
+
+            UNSTRING WK-IN-NOME-COMPLETO
+                DELIMITED BY ALL SPACES
+                INTO WK-PRIMEIRO-NOME
+                     WK-NOME-MEIO
+                     WK-ULTIMO-NOME
+            END-UNSTRING
+
+            SET WK-TEL-RESIDENCIAL(1)    TO TRUE
+            MOVE WK-PAIS-PADRAO          TO WK-PAIS(1)
+            MOVE WK-IN-TELEFONE(2:2)     TO WK-DDD(1)
+            MOVE WK-IN-TELEFONE(6:4)     TO WK-PREFIXO(1)
+            MOVE WK-IN-TELEFONE(11:4)    TO WK-SUFIXO(1)
+            MOVE 1                       TO WK-QTDE-TELEFONES
+            MOVE WK-IN-CIDADE            TO WK-CIDADE
+            MOVE WK-IN-UF                TO WK-UF
+            MOVE WK-IN-CEP(1:4)          TO WK-CEP-1
+            MOVE WK-IN-CEP(6:3)          TO WK-CEP-2
+            PERFORM P208-LOCALIZAR-CEP THRU P208-FIM
+            MOVE WK-IN-NACIONALIDADE     TO WK-NACIONALIDADE
+            MOVE WK-IN-PROFISSAO         TO WK-PROFISSAO
+            MOVE WK-IN-EMAIL             TO WK-EMAIL
+            MOVE WK-IN-CPF               TO WK-CPF
+
+            PERFORM P600-VALIDAR-CPF
+            IF WK-CPF-VALIDO NOT = 'S'
+               MOVE 'CPF INVALIDO - DIGITOS NAO CONFEREM'
+                                         TO WK-MOTIVO-REJEICAO
+               PERFORM P800-REJEITAR-LINHA
+               GO TO P320-FIM
+            END-IF
+
+            PERFORM P610-VALIDAR-NASCIMENTO
+            IF NOT LK-STATUS-OK
+               MOVE 'DATA DE NASCIMENTO INVALIDA'
+                                         TO WK-MOTIVO-REJEICAO
+               PERFORM P800-REJEITAR-LINHA
+               GO TO P320-FIM
+            END-IF
+            MOVE LK-DATA-SAIDA           TO WK-DATA-NASCIMENTO
+
+            REWRITE CADASTRO-PF
+            IF WK-FS-CONTATO = '00'
+               ADD 1                     TO WK-CONT-ALTERADOS
+               MOVE 'ALTERAR'            TO WK-OPERACAO-AUDIT
+               MOVE WK-CODIGO            TO WS-CODIGO-CONTATO
+               MOVE ' *** CONTATO ALTERADO VIA INTERFACE ***' TO
+                                         WS-MENSSAGEM
+               PERFORM P700-GRAVAR-AUDITORIA
+            ELSE
+               MOVE 'ERRO AO REGRAVAR CONTATO'
+                                         TO WK-MOTIVO-REJEICAO
+               PERFORM P800-REJEITAR-LINHA
+            END-IF
+            .
+       P320-FIM.
+
+      ******************************************************************
+      * P204-VERIFICAR-DUPLICADO: mesma varredura de WK-NOVO-NOME/
+      * WK-NOVO-TELEFONE contra o mestre que LOTCONTT/CADCONTT fazem
+      * antes de gravar uma inclusao - duplicada aqui pela mesma razao
+      * que P600-VALIDAR-CPF: os programas interativos nao podem ser
+      * chamados por esta interface.
+      ******************************************************************
+       P204-VERIFICAR-DUPLICADO.
+            MOVE 'N'                     TO WK-DUPLICADO-ENCONTRADO
+            MOVE 'N'                     TO WK-FIM-MESTRE
+            MOVE ZEROS                   TO WK-CODIGO
+            START CONTATO-MASTER KEY IS NOT LESS THAN WK-CODIGO
+                INVALID KEY
+                   MOVE 'S'              TO WK-FIM-MESTRE
+            END-START
+
+            PERFORM P204A-LER-UM THRU P204A-FIM
+                    UNTIL WK-FIM-MESTRE = 'S'
+                       OR WK-DUPLICADO-ENCONTRADO = 'S'
+            .
+       P204-FIM.
+
+       P204A-LER-UM.
+            READ CONTATO-MASTER NEXT RECORD
+                 AT END MOVE 'S'         TO WK-FIM-MESTRE
+                 NOT AT END PERFORM P204B-TESTAR-DUPLICADO
+            END-READ
+            .
+       P204A-FIM.
+
+       P204B-TESTAR-DUPLICADO.
+            IF WK-REG-ATIVO
+               IF WK-PAIS(1) = WK-NOVO-PAIS(1) AND
+                  WK-DDD(1) = WK-NOVO-DDD(1) AND
+                  WK-PREFIXO(1) = WK-NOVO-PREFIXO(1) AND
+                  WK-SUFIXO(1) = WK-NOVO-SUFIXO(1)
+                  OR (WK-PRIMEIRO-NOME = WK-NOVO-PRIMEIRO-NOME AND
+                      WK-ULTIMO-NOME = WK-NOVO-ULTIMO-NOME)
+                  MOVE 'S'               TO WK-DUPLICADO-ENCONTRADO
+               END-IF
+            END-IF
+            .
+
+      ******************************************************************
+      * P600-VALIDAR-CPF: mesmo algoritmo modulo 11 de P206-VALIDAR-CPF
+      * em CADCONTT/LOTCONTT, contra WK-CPF-DIGITOS (REDEFINES de
+      * WK-CPF dentro de CADASTRO-PF). Duplicado aqui pela mesma razao
+      * de LOTCONTT: esta interface roda sem console para reperguntar.
+      ******************************************************************
+       P600-VALIDAR-CPF.
+            MOVE 'N'                     TO WK-CPF-VALIDO
+            MOVE ZEROS                   TO WK-SOMA-CPF
+
+            PERFORM VARYING WK-IDX-CPF FROM 1 BY 1 UNTIL WK-IDX-CPF > 9
+               COMPUTE WK-SOMA-CPF = WK-SOMA-CPF +
+                       (WK-CPF-DIGITOS(WK-IDX-CPF) * (11 - WK-IDX-CPF))
+            END-PERFORM
+            COMPUTE WK-RESTO-CPF = FUNCTION MOD(WK-SOMA-CPF, 11)
+            IF WK-RESTO-CPF < 2
+               MOVE ZERO                 TO WK-DV1-CPF
+            ELSE
+               COMPUTE WK-DV1-CPF = 11 - WK-RESTO-CPF
+            END-IF
+
+            MOVE ZEROS                   TO WK-SOMA-CPF
+            PERFORM VARYING WK-IDX-CPF FROM 1 BY 1 UNTIL WK-IDX-CPF > 9
+               COMPUTE WK-SOMA-CPF = WK-SOMA-CPF +
+                       (WK-CPF-DIGITOS(WK-IDX-CPF) * (12 - WK-IDX-CPF))
+            END-PERFORM
+            COMPUTE WK-SOMA-CPF = WK-SOMA-CPF + (WK-DV1-CPF * 2)
+            COMPUTE WK-RESTO-CPF = FUNCTION MOD(WK-SOMA-CPF, 11)
+            IF WK-RESTO-CPF < 2
+               MOVE ZERO                 TO WK-DV2-CPF
+            ELSE
+               COMPUTE WK-DV2-CPF = 11 - WK-RESTO-CPF
+            END-IF
+
+            IF WK-CPF-DIGITOS(10) = WK-DV1-CPF AND
+               WK-CPF-DIGITOS(11) = WK-DV2-CPF
+               MOVE 'S'                  TO WK-CPF-VALIDO
+            END-IF
+            .
+
+      ******************************************************************
+      * P610-VALIDAR-NASCIMENTO: DATEUTIL aceita DD/MM/AAAA direto -
+      * mesmo formato que a linha externa traz - sem precisar
+      * reformatar antes de validar.
+      ******************************************************************
+       P610-VALIDAR-NASCIMENTO.
+            MOVE WK-IN-DATA-NASCIMENTO   TO LK-DATA-ENTRADA
+            SET LK-SAIDA-AAAAMMDD        TO TRUE
+            CALL 'DATEUTIL' USING PARAMETRES-DATA
+            .
+
+      ******************************************************************
+      * P700-GRAVAR-AUDITORIA: mesmo acrescimo na trilha de auditoria
+      * que LOTCONTT.P700-GRAVAR-AUDITORIA faz, usando 'INTERFACE' como
+      * usuario responsavel em vez de 'BATCH'.
+      ******************************************************************
+       P700-GRAVAR-AUDITORIA.
+            OPEN EXTEND AUDITORIA
+            IF WK-FS-AUDITORIA = '35'
+               OPEN OUTPUT AUDITORIA
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE  TO AUD-DATA-HORA
+            MOVE WK-OPERACAO-AUDIT      TO AUD-OPERACAO
+            MOVE WS-CODIGO-CONTATO      TO AUD-CODIGO
+            MOVE 'INTFACE'              TO AUD-USUARIO
+            MOVE WS-MENSSAGEM           TO AUD-MENSAGEM
+
+            WRITE AUDIT-REC
+
+            CLOSE AUDITORIA
+            .
+
+      ******************************************************************
+      * P800-REJEITAR-LINHA: grava a linha rejeitada em
+      * INTERFACE-REJEITADOS e conta mais uma rejeicao, sem interromper
+      * a interface - mesma filosofia do P800-REJEITAR-LINHA de
+      * LOTCONTT.
+      ******************************************************************
+       P800-REJEITAR-LINHA.
+            ADD 1                        TO WK-CONT-REJEITADOS
+
+            OPEN EXTEND INTERFACE-REJEITADOS
+            IF WK-FS-INTFREJ = '35'
+               OPEN OUTPUT INTERFACE-REJEITADOS
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE  TO INTX-DATA-HORA
+            MOVE WK-CONT-LINHAS         TO INTX-LINHA
+            MOVE WK-IN-ACAO             TO INTX-ACAO
+            MOVE WK-IN-CODIGO           TO INTX-CODIGO
+            MOVE WK-MOTIVO-REJEICAO     TO INTX-MOTIVO
+
+            WRITE INTX-REC
+
+            CLOSE INTERFACE-REJEITADOS
+            .
+
+      ******************************************************************
+      * P500-IMPRIMIR-RESUMO: resumo da interface inteira, no mesmo
+      * estilo DISPLAY do resumo de fim de lote do LOTCONTT.
+      ******************************************************************
+       P500-IMPRIMIR-RESUMO.
+            DISPLAY ' '
+            DISPLAY '*** RESUMO DA INTERFACE DE ENTRADA ***'
+            DISPLAY 'TOTAL DE LINHAS LIDAS........: ' WK-CONT-LINHAS
+            DISPLAY 'TOTAL DE INCLUSOES...........: '
+                                          WK-CONT-INCLUIDOS
+            DISPLAY 'TOTAL DE ALTERACOES..........: '
+                                          WK-CONT-ALTERADOS
+            DISPLAY 'TOTAL DE REJEITADAS..........: '
+                                          WK-CONT-REJEITADOS
+            .
+
+       P900-FINALIZAR.
+            CLOSE ARQ-INTERFACE CONTATO-MASTER
+            .
+       END PROGRAM INTCONTT.
