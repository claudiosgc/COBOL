@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 09/08/2026
+      * Purpose: HISTORICO ESCOLAR - LE O MESTRE DE ALUNOS (ALUNOMST,
+      *          GRAVADO PELO M2AULA42) E IMPRIME, POR ALUNO, CADA
+      *          MATERIA CURSADA COM SUA MEDIA E A MEDIA GERAL (GPA)
+      *          DO ALUNO NO FINAL.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTALU.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELALUNO'.
+           COPY 'SELHIST'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDALUNO'.
+           COPY 'FDHIST'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-ALUNO                  PIC X(02) VALUE SPACES.
+       77  WK-FS-HIST                   PIC X(02) VALUE SPACES.
+       77  WK-FIM-MESTRE                PIC X(01) VALUE 'N'.
+       77  WK-PRIMEIRO-REG              PIC X(01) VALUE 'S'.
+       77  WK-NOME-ATUAL                PIC X(20) VALUE SPACES.
+       77  WK-SOMA-MEDIAS               PIC 9(04)V9 VALUE ZEROS.
+       77  WK-QTDE-MATERIAS             PIC 9(02) VALUE ZEROS.
+       77  WK-GPA                       PIC 9(02)V9 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRIR-ARQUIVOS
+            PERFORM P200-LER-UM THRU P200-FIM UNTIL WK-FIM-MESTRE = 'S'
+            IF WK-PRIMEIRO-REG = 'N'
+               PERFORM P500-IMPRIMIR-GPA
+            END-IF
+            PERFORM P900-FINALIZAR
+            STOP RUN
+            .
+
+       P100-ABRIR-ARQUIVOS.
+            OPEN INPUT ALUNO-MASTER
+            IF WK-FS-ALUNO = '35'
+               OPEN OUTPUT ALUNO-MASTER
+               CLOSE ALUNO-MASTER
+               OPEN INPUT ALUNO-MASTER
+            END-IF
+            OPEN OUTPUT HISTORICO
+            .
+
+      ******************************************************************
+      * P200-LER-UM: le o mestre na ordem da chave (nome + materia), o
+      * que ja agrupa as materias de um mesmo aluno sequencialmente, e
+      * dispara a quebra de controle quando o nome do aluno muda.
+      ******************************************************************
+       P200-LER-UM.
+            READ ALUNO-MASTER NEXT RECORD
+                 AT END
+                    MOVE 'S'              TO WK-FIM-MESTRE
+                 NOT AT END
+                    PERFORM P300-TRATAR-REGISTRO
+            END-READ
+            .
+       P200-FIM.
+
+       P300-TRATAR-REGISTRO.
+            IF WK-PRIMEIRO-REG = 'S'
+               MOVE AL-NOME              TO WK-NOME-ATUAL
+               MOVE 'N'                  TO WK-PRIMEIRO-REG
+            ELSE
+               IF AL-NOME NOT = WK-NOME-ATUAL
+                  PERFORM P500-IMPRIMIR-GPA
+                  MOVE AL-NOME           TO WK-NOME-ATUAL
+               END-IF
+            END-IF
+
+            PERFORM P400-IMPRIMIR-MATERIA
+
+            ADD AL-MEDIA                 TO WK-SOMA-MEDIAS
+            ADD 1                        TO WK-QTDE-MATERIAS
+            .
+
+       P400-IMPRIMIR-MATERIA.
+            MOVE SPACES                  TO HIST-REC
+            STRING 'MATERIA: ' AL-MATERIA
+                   '   MEDIA: ' AL-MEDIA
+                   '   STATUS: ' AL-STATUS
+                   DELIMITED BY SIZE INTO HIST-REC
+            END-STRING
+            WRITE HIST-REC
+            .
+
+      ******************************************************************
+      * P500-IMPRIMIR-GPA: fecha o bloco do aluno atual, imprimindo o
+      * cabecalho com o nome e a media geral (GPA) entre todas as
+      * materias cursadas, e zera os acumuladores para o proximo aluno.
+      ******************************************************************
+       P500-IMPRIMIR-GPA.
+            COMPUTE WK-GPA = WK-SOMA-MEDIAS / WK-QTDE-MATERIAS
+
+            MOVE SPACES                  TO HIST-REC
+            STRING 'ALUNO: ' WK-NOME-ATUAL
+                   '   GPA GERAL: ' WK-GPA
+                   DELIMITED BY SIZE INTO HIST-REC
+            END-STRING
+            WRITE HIST-REC
+
+            MOVE SPACES                  TO HIST-REC
+            WRITE HIST-REC
+
+            MOVE ZEROS                   TO WK-SOMA-MEDIAS
+                                             WK-QTDE-MATERIAS
+            .
+
+       P900-FINALIZAR.
+            CLOSE ALUNO-MASTER HISTORICO
+            .
+       END PROGRAM HISTALU.
