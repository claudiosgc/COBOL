@@ -0,0 +1,141 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 13/01/2022
+      * Purpose: RESTAURACAO DE CONTATO EXCLUIDO (LOGICO)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RESTCNTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELCONT'.
+           COPY 'SELAUDIT'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDCONT'.
+           COPY 'FDAUDIT'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CONTATO                PIC X(02) VALUE SPACES.
+       77  WK-FS-AUDITORIA              PIC X(02) VALUE SPACES.
+       77  WK-OPERACAO-AUDIT            PIC X(10) VALUE SPACES.
+       77  WK-FIM-MESTRE                PIC X(01) VALUE 'N'.
+       77  WK-ACHOU-INATIVO             PIC X(01) VALUE 'N'.
+       77  WK-CODIGO-PROCURA            PIC 9(06) VALUE ZEROS.
+       77  WK-OPCAO-CONTINUA            PIC X(01) VALUE 'S'.
+
+       LINKAGE SECTION.
+           COPY 'COMAREA'.
+
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRIR-ARQUIVO
+            PERFORM P200-PROCESSA THRU P200-FIM UNTIL
+                    WK-OPCAO-CONTINUA = 'N' OR WK-OPCAO-CONTINUA = 'n'
+            PERFORM P900-FINALIZAR
+            GOBACK
+            .
+
+       P100-ABRIR-ARQUIVO.
+            OPEN I-O CONTATO-MASTER
+            IF WK-FS-CONTATO = '35'
+               OPEN OUTPUT CONTATO-MASTER
+               CLOSE CONTATO-MASTER
+               OPEN I-O CONTATO-MASTER
+            END-IF
+            .
+
+       P200-PROCESSA.
+            DISPLAY ' '
+            DISPLAY '*** RESTAURAR CONTATO ***'
+            DISPLAY 'CONTATOS INATIVOS (EXCLUIDOS):'
+            PERFORM P210-LISTAR-INATIVOS
+
+            DISPLAY 'CODIGO DO CONTATO A RESTAURAR (0 = NENHUM): '
+            ACCEPT WK-CODIGO-PROCURA
+
+            IF WK-CODIGO-PROCURA NOT = ZEROS
+               MOVE WK-CODIGO-PROCURA    TO WK-CODIGO
+               READ CONTATO-MASTER
+                    INVALID KEY
+                       DISPLAY 'CONTATO NAO ENCONTRADO.'
+                       MOVE ' *** CONTATO NAO ENCONTRADO ***   ' TO
+                                         WS-MENSSAGEM
+                    NOT INVALID KEY
+                       PERFORM P220-RESTAURAR
+               END-READ
+            END-IF
+
+            DISPLAY 'RESTAURAR OUTRO CONTATO (S/N)? '
+            ACCEPT WK-OPCAO-CONTINUA
+            .
+       P200-FIM.
+
+       P210-LISTAR-INATIVOS.
+            MOVE 'N'                    TO WK-FIM-MESTRE
+            PERFORM P211-LER-UM THRU P211-FIM UNTIL WK-FIM-MESTRE = 'S'
+            .
+
+       P211-LER-UM.
+            READ CONTATO-MASTER NEXT RECORD
+                 AT END MOVE 'S'         TO WK-FIM-MESTRE
+                 NOT AT END
+                     IF WK-REG-INATIVO
+                        DISPLAY WK-CODIGO ' ' WK-PRIMEIRO-NOME ' '
+                                WK-ULTIMO-NOME
+                     END-IF
+            END-READ
+            .
+       P211-FIM.
+
+       P220-RESTAURAR.
+            IF WK-REG-ATIVO
+               DISPLAY 'CONTATO JA ESTA ATIVO.'
+               MOVE ' *** CONTATO JA ESTAVA ATIVO ***       ' TO
+                                         WS-MENSSAGEM
+            ELSE
+               SET WK-REG-ATIVO          TO TRUE
+               REWRITE CADASTRO-PF
+               IF WK-FS-CONTATO = '00'
+                  MOVE WK-CODIGO         TO WS-CODIGO-CONTATO
+                  DISPLAY 'CONTATO RESTAURADO COM SUCESSO.'
+                  MOVE ' *** CONTATO RESTAURADO ***            ' TO
+                                         WS-MENSSAGEM
+                  MOVE 'RESTAURAR'       TO WK-OPERACAO-AUDIT
+                  PERFORM P270-GRAVAR-AUDITORIA
+               ELSE
+                  DISPLAY 'ERRO AO RESTAURAR - FS: ' WK-FS-CONTATO
+                  MOVE ' *** ERRO NA RESTAURACAO DO CONTATO ***' TO
+                                         WS-MENSSAGEM
+               END-IF
+            END-IF
+            .
+
+      ******************************************************************
+      * P270-GRAVAR-AUDITORIA: acrescenta uma linha na trilha de
+      * auditoria para CADA contato restaurado nesta chamada - o
+      * operador pode restaurar varios contatos seguidos (WK-OPCAO-
+      * CONTINUA) antes de retornar ao MENUCNTT, e cada um precisa da
+      * sua propria linha, nao so o ultimo.
+      ******************************************************************
+       P270-GRAVAR-AUDITORIA.
+            OPEN EXTEND AUDITORIA
+            IF WK-FS-AUDITORIA = '35'
+               OPEN OUTPUT AUDITORIA
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE  TO AUD-DATA-HORA
+            MOVE WK-OPERACAO-AUDIT      TO AUD-OPERACAO
+            MOVE WS-CODIGO-CONTATO      TO AUD-CODIGO
+            MOVE WS-USUARIO-LOGADO      TO AUD-USUARIO
+            MOVE WS-MENSSAGEM           TO AUD-MENSAGEM
+
+            WRITE AUDIT-REC
+
+            CLOSE AUDITORIA
+            .
+
+       P900-FINALIZAR.
+            CLOSE CONTATO-MASTER
+            .
+       END PROGRAM RESTCNTT.
