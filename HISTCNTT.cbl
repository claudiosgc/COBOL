@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 09/08/2026
+      * Purpose: HISTORICO DE ALTERACOES DE UM CONTATO, A PARTIR DA
+      *          TRILHA DE AUDITORIA (AUDITLOG) - PARA QUANDO UM
+      *          ENDERECO OU DADO QUALQUER PARECE ERRADO E ALGUEM
+      *          PRECISA SABER QUANDO E POR QUEM FOI ALTERADO, SEM
+      *          PRECISAR PERGUNTAR POR AI.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HISTCNTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELAUDIT'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDAUDIT'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-AUDITORIA              PIC X(02) VALUE SPACES.
+       77  WK-FIM-AUDITORIA             PIC X(01) VALUE 'N'.
+       77  WK-CODIGO-CONSULTA           PIC 9(06) VALUE ZEROS.
+       77  WK-QTD-ACHADOS               PIC 9(04) VALUE ZEROS.
+
+       LINKAGE SECTION.
+           COPY 'COMAREA'.
+
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY ' '
+            DISPLAY '*** HISTORICO DO CONTATO ***'
+            DISPLAY 'CODIGO DO CONTATO: '
+            ACCEPT WK-CODIGO-CONSULTA
+
+            PERFORM P100-ABRIR-ARQUIVO
+            PERFORM P200-LISTAR-HISTORICO
+            PERFORM P900-FINALIZAR
+
+            IF WK-QTD-ACHADOS = ZEROS
+               MOVE ' *** NENHUM HISTORICO PARA O CONTATO ***' TO
+                                         WS-MENSSAGEM
+            ELSE
+               MOVE WK-CODIGO-CONSULTA  TO WS-CODIGO-CONTATO
+               MOVE ' *** HISTORICO DO CONTATO EXIBIDO ***  ' TO
+                                         WS-MENSSAGEM
+            END-IF
+            GOBACK
+            .
+
+       P100-ABRIR-ARQUIVO.
+            OPEN INPUT AUDITORIA
+            IF WK-FS-AUDITORIA = '35'
+               DISPLAY 'NAO HA TRILHA DE AUDITORIA AINDA.'
+            END-IF
+            .
+
+      ******************************************************************
+      * P200-LISTAR-HISTORICO: trilha de auditoria e um LINE SEQUENTIAL
+      * so de acrescimo, sem chave - entao o historico de um contato e
+      * obtido varrendo o arquivo inteiro e exibindo so as linhas cujo
+      * AUD-CODIGO bate com o codigo consultado, na mesma ordem em que
+      * foram gravadas (cronologica).
+      ******************************************************************
+       P200-LISTAR-HISTORICO.
+            IF WK-FS-AUDITORIA NOT = '35'
+               DISPLAY 'DATA/HORA                 OPERACAO   USUARIO  '
+                       'MENSAGEM'
+               PERFORM P210-LER-UM THRU P210-FIM
+                       UNTIL WK-FIM-AUDITORIA = 'S'
+            END-IF
+            .
+
+       P210-LER-UM.
+            READ AUDITORIA NEXT RECORD
+                 AT END MOVE 'S'          TO WK-FIM-AUDITORIA
+                 NOT AT END
+                    IF AUD-CODIGO = WK-CODIGO-CONSULTA
+                       ADD 1              TO WK-QTD-ACHADOS
+                       DISPLAY AUD-DATA-HORA ' ' AUD-OPERACAO ' '
+                               AUD-USUARIO ' ' AUD-MENSAGEM
+                    END-IF
+            END-READ
+            .
+       P210-FIM.
+
+       P900-FINALIZAR.
+            IF WK-FS-AUDITORIA NOT = '35'
+               CLOSE AUDITORIA
+            END-IF
+            .
+       END PROGRAM HISTCNTT.
