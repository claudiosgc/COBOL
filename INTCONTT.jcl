@@ -0,0 +1,31 @@
+//INTCONTT JOB (CNTT01),'INTERFACE DE ENTRADA CONTATOS',CLASS=A,
+//             MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB: INTCONTT
+//* PURPOSE: ABSORVE O ARQUIVO DELIMITADO POR VIRGULA RECEBIDO DO
+//*          SISTEMA DE OUTRO DEPARTAMENTO, MAPEIA CADA LINHA PARA O
+//*          LAYOUT DE CADASTRO-PF E APLICA A INCLUSAO/ALTERACAO
+//*          CONTRA O MESMO MESTRE DE CONTATOS USADO POR CADCONTT,
+//*          GRAVANDO A TRILHA DE AUDITORIA E O RELATORIO DE
+//*          REJEITADOS.
+//*****************************************************************
+//STEP010  EXEC PGM=INTCONTT
+//*
+//* LINHA DE ENTRADA NO LAYOUT DO OUTRO DEPARTAMENTO.
+//CONTINTF DD  DSN=CNTT.PROD.CONTINTF,DISP=SHR
+//*
+//* MESTRE DE CONTATOS (CADASTRO-PF) - JA EXISTE, SO ABRE I-O.
+//CONTMSTR DD  DSN=CNTT.PROD.CONTMSTR,DISP=SHR
+//*
+//* TRILHA DE AUDITORIA - ACRESCENTA UMA LINHA POR TRANSACAO
+//* APLICADA COM SUCESSO. CRIA NA PRIMEIRA EXECUCAO.
+//AUDITLOG DD  DSN=CNTT.PROD.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//*
+//* RELATORIO DE LINHAS REJEITADAS - ACRESCENTA UMA LINHA POR LINHA
+//* QUE NAO PODE SER APLICADA. CRIA NA PRIMEIRA EXECUCAO.
+//INTFREJ  DD  DSN=CNTT.PROD.INTFREJ,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),UNIT=SYSDA
+//*
+//SYSOUT   DD  SYSOUT=*
+//
