@@ -0,0 +1,521 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 09/08/2026
+      * Purpose: ALTERACAO DE CONTATO NO CADASTRO MESTRE. LOCALIZA O
+      *          CONTATO PELO CODIGO, AVISA (EM VEZ DE SOBRESCREVER
+      *          SEM AVISAR) SE O REGISTRO JA ESTIVER TRAVADO POR
+      *          OUTRO USUARIO, E DEIXA O OPERADOR REESCREVER OS
+      *          CAMPOS QUE QUISER (ENTER MANTEM O VALOR ATUAL).
+      *          NACIONALIDADE E PROFISSAO SAO VALIDADAS CONTRA A
+      *          TABELA DE REFERENCIA REFMSTR, COMO EM CADCONTT.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ALTCONTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELCONT'.
+           COPY 'SELREF'.
+           COPY 'SELAUDIT'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDCONT'.
+           COPY 'FDREF'.
+           COPY 'FDAUDIT'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CONTATO                PIC X(02) VALUE SPACES.
+       77  WK-FS-REF                    PIC X(02) VALUE SPACES.
+       77  WK-FS-AUDITORIA              PIC X(02) VALUE SPACES.
+       77  WK-OPERACAO-AUDIT            PIC X(10) VALUE SPACES.
+       77  WK-FIM-REF                   PIC X(01) VALUE 'N'.
+       77  WK-OPCAO-CONTINUA            PIC X(01) VALUE 'S'.
+       77  WK-CODIGO-PROCURA            PIC 9(06) VALUE ZEROS.
+       77  WK-PODE-ALTERAR              PIC X(01) VALUE 'N'.
+       77  WK-NOME-COMPLETO             PIC X(41) VALUE SPACES.
+       77  WK-CAMPO-ALTERAR             PIC X(01) VALUE SPACES.
+       77  WK-REF-TIPO                  PIC X(01) VALUE SPACES.
+       77  WK-REF-TEXTO                 PIC X(20) VALUE SPACES.
+       77  WK-REF-TEXTO-NORM            PIC X(40) VALUE SPACES.
+       77  WK-REF-VALIDO                PIC X(01) VALUE 'N'.
+       77  WK-REF-RESPOSTA              PIC X(01) VALUE 'N'.
+       77  WK-REF-PROX-CODIGO           PIC 9(04) VALUE ZEROS.
+       77  WK-NOVA-RUA                  PIC X(15) VALUE SPACES.
+       77  WK-NOVO-BAIRRO               PIC X(15) VALUE SPACES.
+       77  WK-NOVA-CIDADE               PIC X(15) VALUE SPACES.
+       77  WK-NOVA-UF                   PIC X(02) VALUE SPACES.
+       77  WK-NOVO-EMAIL                PIC X(40) VALUE SPACES.
+       77  WK-NOVO-TIPO-TELEFONE        PIC X(01) VALUE SPACES.
+       77  WK-NOVO-PAIS                 PIC X(02) VALUE SPACES.
+       77  WK-NOVO-DDD                  PIC X(02) VALUE SPACES.
+       77  WK-NOVO-PREFIXO              PIC X(04) VALUE SPACES.
+       77  WK-NOVO-SUFIXO               PIC X(04) VALUE SPACES.
+       77  WK-NOVO-CPF-TEXTO            PIC X(11) VALUE SPACES.
+       77  WK-CPF-VALIDO                PIC X(01) VALUE 'N'.
+       77  WK-SOMA-CPF                  PIC 9(04) VALUE ZEROS.
+       77  WK-RESTO-CPF                 PIC 9(02) VALUE ZEROS.
+       77  WK-DV1-CPF                   PIC 9(01) VALUE ZEROS.
+       77  WK-DV2-CPF                   PIC 9(01) VALUE ZEROS.
+       77  WK-IDX-CPF                   PIC 9(02) VALUE ZEROS.
+       77  WK-NOVA-DATA-NASCIMENTO      PIC X(08) VALUE SPACES.
+       77  WK-NASC-VALIDO               PIC X(01) VALUE 'N'.
+           COPY 'PARMNORM'.
+           COPY 'PARMDATE'.
+
+       LINKAGE SECTION.
+           COPY 'COMAREA'.
+
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRIR-ARQUIVO
+            PERFORM P200-PROCESSA THRU P200-FIM UNTIL
+                    WK-OPCAO-CONTINUA = 'N' OR WK-OPCAO-CONTINUA = 'n'
+            PERFORM P900-FINALIZAR
+            GOBACK
+            .
+
+       P100-ABRIR-ARQUIVO.
+            OPEN I-O CONTATO-MASTER
+            IF WK-FS-CONTATO = '35'
+               OPEN OUTPUT CONTATO-MASTER
+               CLOSE CONTATO-MASTER
+               OPEN I-O CONTATO-MASTER
+            END-IF
+
+            OPEN I-O TABELA-REF
+            IF WK-FS-REF = '35'
+               OPEN OUTPUT TABELA-REF
+               CLOSE TABELA-REF
+               OPEN I-O TABELA-REF
+            END-IF
+            .
+
+      ******************************************************************
+      * P200-PROCESSA: localiza o contato pelo codigo e, se nao
+      * estiver travado por outro usuario, deixa o operador reescrever
+      * os campos que quiser antes de regravar.
+      ******************************************************************
+       P200-PROCESSA.
+            DISPLAY ' '
+            DISPLAY '*** ALTERACAO DE CONTATO ***'
+            DISPLAY 'CODIGO DO CONTATO: '
+            ACCEPT WK-CODIGO-PROCURA
+
+            MOVE WK-CODIGO-PROCURA       TO WK-CODIGO
+            READ CONTATO-MASTER
+                 INVALID KEY
+                    DISPLAY 'CONTATO NAO ENCONTRADO.'
+                    MOVE ' *** CONTATO NAO ENCONTRADO ***        ' TO
+                                         WS-MENSSAGEM
+                 NOT INVALID KEY
+                    PERFORM P205-VERIFICAR-TRAVA THRU P205-FIM
+                    IF WK-PODE-ALTERAR = 'S'
+                       PERFORM P210-ALTERAR THRU P210-FIM
+                    END-IF
+            END-READ
+
+            DISPLAY 'ALTERAR OUTRO CONTATO (S/N)? '
+            ACCEPT WK-OPCAO-CONTINUA
+            .
+       P200-FIM.
+
+      ******************************************************************
+      * P205-VERIFICAR-TRAVA: CADCONTT e LOTCONTT podem, em instalacoes
+      * com mais de uma sessao aberta ao mesmo tempo, acabar com dois
+      * operadores alterando o mesmo registro. Se o registro ja estiver
+      * travado por outro usuario, avisa e pergunta se quer continuar
+      * assim mesmo em vez de sobrescrever sem avisar. Se nao estiver
+      * travado (ou se a trava for do proprio usuario, de uma sessao
+      * anterior que nao fechou limpo), trava para o usuario atual.
+      ******************************************************************
+       P205-VERIFICAR-TRAVA.
+            MOVE 'S'                     TO WK-PODE-ALTERAR
+
+            IF WK-REG-TRAVADO
+               AND WK-LOCK-USUARIO NOT = WS-USUARIO-LOGADO
+               DISPLAY 'ATENCAO - CONTATO EM ALTERACAO POR OUTRO '
+                       'USUARIO: ' WK-LOCK-USUARIO
+               DISPLAY 'ALTERAR ASSIM MESMO (S/N)? '
+               ACCEPT WK-CAMPO-ALTERAR
+               IF WK-CAMPO-ALTERAR NOT = 'S' AND
+                  WK-CAMPO-ALTERAR NOT = 's'
+                  MOVE 'N'               TO WK-PODE-ALTERAR
+                  MOVE ' *** ALTERACAO CANCELADA (REG. TRAVADO) ***'
+                                         TO WS-MENSSAGEM
+               END-IF
+            END-IF
+
+            IF WK-PODE-ALTERAR = 'S'
+               SET WK-REG-TRAVADO        TO TRUE
+               MOVE WS-USUARIO-LOGADO    TO WK-LOCK-USUARIO
+               REWRITE CADASTRO-PF
+            END-IF
+            .
+       P205-FIM.
+
+      ******************************************************************
+      * P210-ALTERAR: reaproveita os mesmos campos que CADCONTT coleta
+      * na inclusao; tecla ENTER (campo vazio) mantem o valor atual.
+      * Ao final, destrava o registro independente do resultado.
+      ******************************************************************
+       P210-ALTERAR.
+            DISPLAY 'NOME ATUAL..: ' WK-PRIMEIRO-NOME ' '
+                                      WK-NOME-MEIO ' ' WK-ULTIMO-NOME
+            DISPLAY 'NOVO NOME COMPLETO (ENTER P/ MANTER): '
+            MOVE SPACES                  TO WK-NOME-COMPLETO
+            ACCEPT WK-NOME-COMPLETO
+            IF WK-NOME-COMPLETO NOT = SPACES
+               UNSTRING WK-NOME-COMPLETO
+                   DELIMITED BY ALL SPACES
+                   INTO WK-PRIMEIRO-NOME
+                        WK-NOME-MEIO
+                        WK-ULTIMO-NOME
+               END-UNSTRING
+            END-IF
+
+            DISPLAY 'RUA ATUAL...: ' WK-RUA
+            DISPLAY 'NOVA RUA (ENTER P/ MANTER): '
+            MOVE SPACES                  TO WK-NOVA-RUA
+            ACCEPT WK-NOVA-RUA
+            IF WK-NOVA-RUA NOT = SPACES
+               MOVE WK-NOVA-RUA          TO WK-RUA
+            END-IF
+
+            DISPLAY 'BAIRRO ATUAL: ' WK-BAIRRO
+            DISPLAY 'NOVO BAIRRO (ENTER P/ MANTER): '
+            MOVE SPACES                  TO WK-NOVO-BAIRRO
+            ACCEPT WK-NOVO-BAIRRO
+            IF WK-NOVO-BAIRRO NOT = SPACES
+               MOVE WK-NOVO-BAIRRO       TO WK-BAIRRO
+            END-IF
+
+            DISPLAY 'CIDADE ATUAL: ' WK-CIDADE
+            DISPLAY 'NOVA CIDADE (ENTER P/ MANTER): '
+            MOVE SPACES                  TO WK-NOVA-CIDADE
+            ACCEPT WK-NOVA-CIDADE
+            IF WK-NOVA-CIDADE NOT = SPACES
+               MOVE WK-NOVA-CIDADE       TO WK-CIDADE
+            END-IF
+
+            DISPLAY 'UF ATUAL....: ' WK-UF
+            DISPLAY 'NOVA UF (ENTER P/ MANTER): '
+            MOVE SPACES                  TO WK-NOVA-UF
+            ACCEPT WK-NOVA-UF
+            IF WK-NOVA-UF NOT = SPACES
+               MOVE WK-NOVA-UF           TO WK-UF
+            END-IF
+
+            DISPLAY 'NACIONALIDADE ATUAL: ' WK-NACIONALIDADE
+            MOVE 'N'                     TO WK-REF-TIPO
+            PERFORM P215-ALTERAR-REFERENCIA THRU P215-FIM
+
+            DISPLAY 'PROFISSAO ATUAL: ' WK-PROFISSAO
+            MOVE 'P'                     TO WK-REF-TIPO
+            PERFORM P215-ALTERAR-REFERENCIA THRU P215-FIM
+
+            DISPLAY 'EMAIL ATUAL.: ' WK-EMAIL
+            DISPLAY 'NOVO EMAIL (ENTER P/ MANTER): '
+            MOVE SPACES                  TO WK-NOVO-EMAIL
+            ACCEPT WK-NOVO-EMAIL
+            IF WK-NOVO-EMAIL NOT = SPACES
+               MOVE WK-NOVO-EMAIL        TO WK-EMAIL
+            END-IF
+
+            PERFORM P220-ALTERAR-TELEFONE THRU P220-FIM
+            PERFORM P221-ALTERAR-CPF THRU P221-FIM
+            PERFORM P222-ALTERAR-NASCIMENTO THRU P222-FIM
+
+            MOVE SPACE                   TO WK-LOCK-STATUS
+            MOVE SPACES                  TO WK-LOCK-USUARIO
+            REWRITE CADASTRO-PF
+            IF WK-FS-CONTATO = '00'
+               MOVE WK-CODIGO            TO WS-CODIGO-CONTATO
+               DISPLAY 'CONTATO ALTERADO COM SUCESSO.'
+               MOVE ' *** CONTATO ALTERADO COM SUCESSO ***  ' TO
+                                         WS-MENSSAGEM
+               MOVE 'ALTERAR'            TO WK-OPERACAO-AUDIT
+               PERFORM P270-GRAVAR-AUDITORIA
+            ELSE
+               DISPLAY 'ERRO AO ALTERAR - FS: ' WK-FS-CONTATO
+               MOVE ' *** ERRO NA ALTERACAO DO CONTATO ***  ' TO
+                                         WS-MENSSAGEM
+            END-IF
+            .
+       P210-FIM.
+
+      ******************************************************************
+      * P215-ALTERAR-REFERENCIA: pede o novo valor de nacionalidade ou
+      * profissao (segundo WK-REF-TIPO); ENTER (vazio) mantem o valor
+      * atual sem tocar a tabela de referencia. Digitando algo, valida
+      * contra REFMSTR do mesmo jeito que CADCONTT, para que uma
+      * alteracao nao reintroduza a fragmentacao de grafia que a
+      * tabela de referencia existe para evitar.
+      ******************************************************************
+       P215-ALTERAR-REFERENCIA.
+            DISPLAY 'NOVO VALOR (ENTER P/ MANTER): '
+            MOVE SPACES                  TO WK-REF-TEXTO
+            ACCEPT WK-REF-TEXTO
+
+            IF WK-REF-TEXTO NOT = SPACES
+               PERFORM P216-VALIDAR-REFERENCIA THRU P216-FIM
+               IF WK-REF-TIPO = 'P'
+                  MOVE WK-REF-TEXTO      TO WK-PROFISSAO
+               ELSE
+                  MOVE WK-REF-TEXTO      TO WK-NACIONALIDADE
+               END-IF
+            END-IF
+            .
+       P215-FIM.
+
+      ******************************************************************
+      * P216-VALIDAR-REFERENCIA / P217-CADASTRAR-REFERENCIA /
+      * P218-PROXIMO-CODIGO-REF: mesma logica de validacao e
+      * cadastramento de codigo novo que CADCONTT usa na inclusao -
+      * ver CADCONTT.cbl, P260/P261/P262, para o detalhamento.
+      ******************************************************************
+       P216-VALIDAR-REFERENCIA.
+            MOVE 'N'                     TO WK-REF-VALIDO
+            PERFORM UNTIL WK-REF-VALIDO = 'S'
+               MOVE WK-REF-TEXTO         TO LK-TEXTO-ENTRADA
+               CALL 'NORMUTIL' USING PARAMETRES-NORM
+               MOVE LK-TEXTO-NORMALIZADO TO WK-REF-TEXTO-NORM
+
+               MOVE WK-REF-TIPO          TO TAB-TIPO
+               MOVE WK-REF-TEXTO-NORM(1:20) TO TAB-DESCRICAO-NORM
+               READ TABELA-REF
+                    INVALID KEY
+                       PERFORM P217-CADASTRAR-REFERENCIA THRU P217-FIM
+                    NOT INVALID KEY
+                       MOVE 'S'          TO WK-REF-VALIDO
+                       MOVE TAB-DESCRICAO TO WK-REF-TEXTO
+               END-READ
+
+               IF WK-REF-VALIDO NOT = 'S'
+                  DISPLAY 'NOVO VALOR (ENTER P/ MANTER): '
+                  MOVE SPACES            TO WK-REF-TEXTO
+                  ACCEPT WK-REF-TEXTO
+                  IF WK-REF-TEXTO = SPACES
+                     MOVE 'S'            TO WK-REF-VALIDO
+                  END-IF
+               END-IF
+            END-PERFORM
+            .
+       P216-FIM.
+
+       P217-CADASTRAR-REFERENCIA.
+            DISPLAY 'VALOR NAO CADASTRADO NA TABELA DE REFERENCIA: '
+                    WK-REF-TEXTO
+            DISPLAY 'CADASTRAR COMO CODIGO NOVO (S/N)? '
+            ACCEPT WK-REF-RESPOSTA
+
+            IF WK-REF-RESPOSTA = 'S' OR WK-REF-RESPOSTA = 's'
+               PERFORM P218-PROXIMO-CODIGO-REF THRU P218-FIM
+               MOVE WK-REF-TIPO          TO TAB-TIPO
+               MOVE WK-REF-TEXTO-NORM(1:20) TO TAB-DESCRICAO-NORM
+               MOVE WK-REF-PROX-CODIGO   TO TAB-CODIGO
+               MOVE WK-REF-TEXTO         TO TAB-DESCRICAO
+               WRITE REG-TABELA-REF
+               MOVE 'S'                  TO WK-REF-VALIDO
+            END-IF
+            .
+       P217-FIM.
+
+       P218-PROXIMO-CODIGO-REF.
+            MOVE ZEROS                   TO WK-REF-PROX-CODIGO
+            MOVE 'N'                     TO WK-FIM-REF
+            MOVE LOW-VALUES              TO TAB-CHAVE
+            START TABELA-REF KEY IS NOT LESS THAN TAB-CHAVE
+                INVALID KEY
+                   MOVE 'S'              TO WK-FIM-REF
+            END-START
+
+            PERFORM P218A-LER-UM THRU P218A-FIM
+                    UNTIL WK-FIM-REF = 'S'
+            ADD 1                        TO WK-REF-PROX-CODIGO
+            .
+       P218-FIM.
+
+       P218A-LER-UM.
+            READ TABELA-REF NEXT RECORD
+                 AT END MOVE 'S'         TO WK-FIM-REF
+                 NOT AT END
+                    IF TAB-TIPO = WK-REF-TIPO AND
+                       TAB-CODIGO > WK-REF-PROX-CODIGO
+                       MOVE TAB-CODIGO   TO WK-REF-PROX-CODIGO
+                    END-IF
+            END-READ
+            .
+       P218A-FIM.
+
+      ******************************************************************
+      * P220-ALTERAR-TELEFONE: mesmo "ENTER MANTEM O VALOR ATUAL" dos
+      * demais campos, aplicado ao primeiro telefone (WK-TELEFONES(1)).
+      * So altera algum subcampo se o operador digitar algo nele;
+      * ENTER em qualquer um deles preserva o valor atual daquele
+      * subcampo especifico.
+      ******************************************************************
+       P220-ALTERAR-TELEFONE.
+            DISPLAY 'TELEFONE ATUAL..: ' WK-PAIS(1) ' ' WK-DDD(1) ' '
+                                          WK-PREFIXO(1) '-' WK-SUFIXO(1)
+
+            DISPLAY 'NOVO TIPO R-RESIDENCIAL C-CELULAR T-COMERCIAL'
+                    ' (ENTER P/ MANTER): '
+            MOVE SPACES                  TO WK-NOVO-TIPO-TELEFONE
+            ACCEPT WK-NOVO-TIPO-TELEFONE
+            IF WK-NOVO-TIPO-TELEFONE NOT = SPACES
+               MOVE WK-NOVO-TIPO-TELEFONE TO WK-TIPO-TELEFONE(1)
+            END-IF
+
+            DISPLAY 'NOVO PAIS (DD) (ENTER P/ MANTER): '
+            MOVE SPACES                  TO WK-NOVO-PAIS
+            ACCEPT WK-NOVO-PAIS
+            IF WK-NOVO-PAIS NOT = SPACES
+               MOVE WK-NOVO-PAIS         TO WK-PAIS(1)
+            END-IF
+
+            DISPLAY 'NOVO DDD (DD) (ENTER P/ MANTER): '
+            MOVE SPACES                  TO WK-NOVO-DDD
+            ACCEPT WK-NOVO-DDD
+            IF WK-NOVO-DDD NOT = SPACES
+               MOVE WK-NOVO-DDD          TO WK-DDD(1)
+            END-IF
+
+            DISPLAY 'NOVO PREFIXO (DDDD) (ENTER P/ MANTER): '
+            MOVE SPACES                  TO WK-NOVO-PREFIXO
+            ACCEPT WK-NOVO-PREFIXO
+            IF WK-NOVO-PREFIXO NOT = SPACES
+               MOVE WK-NOVO-PREFIXO      TO WK-PREFIXO(1)
+            END-IF
+
+            DISPLAY 'NOVO SUFIXO (DDDD) (ENTER P/ MANTER): '
+            MOVE SPACES                  TO WK-NOVO-SUFIXO
+            ACCEPT WK-NOVO-SUFIXO
+            IF WK-NOVO-SUFIXO NOT = SPACES
+               MOVE WK-NOVO-SUFIXO       TO WK-SUFIXO(1)
+            END-IF
+
+            IF WK-QTDE-TELEFONES = ZEROS
+               MOVE 1                    TO WK-QTDE-TELEFONES
+            END-IF
+            .
+       P220-FIM.
+
+      ******************************************************************
+      * P221-ALTERAR-CPF / P226-VALIDAR-CPF: ENTER mantem o CPF atual;
+      * digitando algo, so aceita quando os dois digitos verificadores
+      * conferem (modulo 11), mesma validacao do CADCONTT (P206).
+      ******************************************************************
+       P221-ALTERAR-CPF.
+            DISPLAY 'CPF ATUAL...: ' WK-CPF
+            MOVE 'N'                     TO WK-CPF-VALIDO
+            PERFORM UNTIL WK-CPF-VALIDO = 'S'
+               DISPLAY 'NOVO CPF (11 DIGITOS, ENTER P/ MANTER): '
+               MOVE SPACES               TO WK-NOVO-CPF-TEXTO
+               ACCEPT WK-NOVO-CPF-TEXTO
+               IF WK-NOVO-CPF-TEXTO = SPACES
+                  MOVE 'S'               TO WK-CPF-VALIDO
+               ELSE
+                  MOVE WK-NOVO-CPF-TEXTO TO WK-CPF
+                  PERFORM P226-VALIDAR-CPF
+                  IF WK-CPF-VALIDO NOT = 'S'
+                     DISPLAY 'CPF INVALIDO - DIGITOS NAO CONFEREM.'
+                  END-IF
+               END-IF
+            END-PERFORM
+            .
+       P221-FIM.
+
+       P226-VALIDAR-CPF.
+            MOVE 'N'                     TO WK-CPF-VALIDO
+            MOVE ZEROS                   TO WK-SOMA-CPF
+
+            PERFORM VARYING WK-IDX-CPF FROM 1 BY 1 UNTIL WK-IDX-CPF > 9
+               COMPUTE WK-SOMA-CPF = WK-SOMA-CPF +
+                       (WK-CPF-DIGITOS(WK-IDX-CPF) * (11 - WK-IDX-CPF))
+            END-PERFORM
+            COMPUTE WK-RESTO-CPF = FUNCTION MOD(WK-SOMA-CPF, 11)
+            IF WK-RESTO-CPF < 2
+               MOVE ZERO                 TO WK-DV1-CPF
+            ELSE
+               COMPUTE WK-DV1-CPF = 11 - WK-RESTO-CPF
+            END-IF
+
+            MOVE ZEROS                   TO WK-SOMA-CPF
+            PERFORM VARYING WK-IDX-CPF FROM 1 BY 1 UNTIL WK-IDX-CPF > 9
+               COMPUTE WK-SOMA-CPF = WK-SOMA-CPF +
+                       (WK-CPF-DIGITOS(WK-IDX-CPF) * (12 - WK-IDX-CPF))
+            END-PERFORM
+            COMPUTE WK-SOMA-CPF = WK-SOMA-CPF + (WK-DV1-CPF * 2)
+            COMPUTE WK-RESTO-CPF = FUNCTION MOD(WK-SOMA-CPF, 11)
+            IF WK-RESTO-CPF < 2
+               MOVE ZERO                 TO WK-DV2-CPF
+            ELSE
+               COMPUTE WK-DV2-CPF = 11 - WK-RESTO-CPF
+            END-IF
+
+            IF WK-CPF-DIGITOS(10) = WK-DV1-CPF AND
+               WK-CPF-DIGITOS(11) = WK-DV2-CPF
+               MOVE 'S'                  TO WK-CPF-VALIDO
+            END-IF
+            .
+
+      ******************************************************************
+      * P222-ALTERAR-NASCIMENTO: ENTER mantem a data de nascimento
+      * atual; digitando algo, usa o DATEUTIL para validar (ano
+      * bissexto, dias do mes) antes de aceitar, mesma logica do
+      * CADCONTT (P207).
+      ******************************************************************
+       P222-ALTERAR-NASCIMENTO.
+            DISPLAY 'DATA DE NASCIMENTO ATUAL: ' WK-DATA-NASCIMENTO
+            MOVE 'N'                     TO WK-NASC-VALIDO
+            PERFORM UNTIL WK-NASC-VALIDO = 'S'
+               DISPLAY 'NOVA DATA (AAAAMMDD, ENTER P/ MANTER): '
+               MOVE SPACES               TO WK-NOVA-DATA-NASCIMENTO
+               ACCEPT WK-NOVA-DATA-NASCIMENTO
+               IF WK-NOVA-DATA-NASCIMENTO = SPACES
+                  MOVE 'S'               TO WK-NASC-VALIDO
+               ELSE
+                  MOVE WK-NOVA-DATA-NASCIMENTO TO LK-DATA-ENTRADA
+                  SET LK-SAIDA-AAAAMMDD  TO TRUE
+                  CALL 'DATEUTIL' USING PARAMETRES-DATA
+
+                  IF LK-STATUS-OK OF PARAMETRES-DATA
+                     MOVE WK-NOVA-DATA-NASCIMENTO TO WK-DATA-NASCIMENTO
+                     MOVE 'S'            TO WK-NASC-VALIDO
+                  ELSE
+                     DISPLAY 'DATA INVALIDA - VERIFIQUE DIA/MES/ANO.'
+                  END-IF
+               END-IF
+            END-PERFORM
+            .
+       P222-FIM.
+
+      ******************************************************************
+      * P270-GRAVAR-AUDITORIA: acrescenta uma linha na trilha de
+      * auditoria para CADA contato alterado nesta chamada - o
+      * operador pode alterar varios contatos seguidos (WK-OPCAO-
+      * CONTINUA) antes de retornar ao MENUCNTT, e cada um precisa da
+      * sua propria linha, nao so o ultimo.
+      ******************************************************************
+       P270-GRAVAR-AUDITORIA.
+            OPEN EXTEND AUDITORIA
+            IF WK-FS-AUDITORIA = '35'
+               OPEN OUTPUT AUDITORIA
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE  TO AUD-DATA-HORA
+            MOVE WK-OPERACAO-AUDIT      TO AUD-OPERACAO
+            MOVE WS-CODIGO-CONTATO      TO AUD-CODIGO
+            MOVE WS-USUARIO-LOGADO      TO AUD-USUARIO
+            MOVE WS-MENSSAGEM           TO AUD-MENSAGEM
+
+            WRITE AUDIT-REC
+
+            CLOSE AUDITORIA
+            .
+
+       P900-FINALIZAR.
+            CLOSE CONTATO-MASTER
+            CLOSE TABELA-REF
+            .
+       END PROGRAM ALTCONTT.
