@@ -0,0 +1,124 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 12/01/2022
+      * Purpose: EXCLUSAO (LOGICA) DE CONTATO NO CADASTRO MESTRE
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DELCONTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELCONT'.
+           COPY 'SELAUDIT'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDCONT'.
+           COPY 'FDAUDIT'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CONTATO                PIC X(02) VALUE SPACES.
+       77  WK-FS-AUDITORIA              PIC X(02) VALUE SPACES.
+       77  WK-OPERACAO-AUDIT            PIC X(10) VALUE SPACES.
+       77  WK-OPCAO-CONTINUA            PIC X(01) VALUE 'S'.
+       77  WK-CODIGO-PROCURA            PIC 9(06) VALUE ZEROS.
+
+       LINKAGE SECTION.
+           COPY 'COMAREA'.
+
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRIR-ARQUIVO
+            PERFORM P200-PROCESSA THRU P200-FIM UNTIL
+                    WK-OPCAO-CONTINUA = 'N' OR WK-OPCAO-CONTINUA = 'n'
+            PERFORM P900-FINALIZAR
+            GOBACK
+            .
+
+       P100-ABRIR-ARQUIVO.
+            OPEN I-O CONTATO-MASTER
+            IF WK-FS-CONTATO = '35'
+               OPEN OUTPUT CONTATO-MASTER
+               CLOSE CONTATO-MASTER
+               OPEN I-O CONTATO-MASTER
+            END-IF
+            .
+
+      ******************************************************************
+      * A exclusao aqui e logica: o registro permanece no arquivo com
+      * WK-STATUS-REG = 'I' (inativo), nunca e removido fisicamente.
+      * Isto permite restaurar um contato apagado por engano (RESTCNTT).
+      ******************************************************************
+       P200-PROCESSA.
+            DISPLAY ' '
+            DISPLAY '*** EXCLUSAO DE CONTATO ***'
+            DISPLAY 'CODIGO DO CONTATO: '
+            ACCEPT WK-CODIGO-PROCURA
+
+            MOVE WK-CODIGO-PROCURA       TO WK-CODIGO
+            READ CONTATO-MASTER
+                 INVALID KEY
+                    DISPLAY 'CONTATO NAO ENCONTRADO.'
+                    MOVE ' *** CONTATO NAO ENCONTRADO ***        ' TO
+                                         WS-MENSSAGEM
+                 NOT INVALID KEY
+                    PERFORM P210-INATIVAR
+            END-READ
+
+            DISPLAY 'EXCLUIR OUTRO CONTATO (S/N)? '
+            ACCEPT WK-OPCAO-CONTINUA
+            .
+       P200-FIM.
+
+       P210-INATIVAR.
+            IF WK-REG-INATIVO
+               DISPLAY 'CONTATO JA ESTA INATIVO.'
+               MOVE ' *** CONTATO JA ESTAVA INATIVO ***     ' TO
+                                         WS-MENSSAGEM
+            ELSE
+               DISPLAY 'NOME.....: ' WK-PRIMEIRO-NOME ' '
+                                     WK-ULTIMO-NOME
+               SET WK-REG-INATIVO        TO TRUE
+               REWRITE CADASTRO-PF
+               IF WK-FS-CONTATO = '00'
+                  MOVE WK-CODIGO         TO WS-CODIGO-CONTATO
+                  DISPLAY 'CONTATO INATIVADO COM SUCESSO.'
+                  MOVE ' *** CONTATO EXCLUIDO (LOGICO) ***     ' TO
+                                         WS-MENSSAGEM
+                  MOVE 'EXCLUIR'         TO WK-OPERACAO-AUDIT
+                  PERFORM P270-GRAVAR-AUDITORIA
+               ELSE
+                  DISPLAY 'ERRO AO INATIVAR - FS: ' WK-FS-CONTATO
+                  MOVE ' *** ERRO NA EXCLUSAO DO CONTATO ***   ' TO
+                                         WS-MENSSAGEM
+               END-IF
+            END-IF
+            .
+
+      ******************************************************************
+      * P270-GRAVAR-AUDITORIA: acrescenta uma linha na trilha de
+      * auditoria para CADA contato excluido nesta chamada - o
+      * operador pode excluir varios contatos seguidos (WK-OPCAO-
+      * CONTINUA) antes de retornar ao MENUCNTT, e cada um precisa da
+      * sua propria linha, nao so o ultimo.
+      ******************************************************************
+       P270-GRAVAR-AUDITORIA.
+            OPEN EXTEND AUDITORIA
+            IF WK-FS-AUDITORIA = '35'
+               OPEN OUTPUT AUDITORIA
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE  TO AUD-DATA-HORA
+            MOVE WK-OPERACAO-AUDIT      TO AUD-OPERACAO
+            MOVE WS-CODIGO-CONTATO      TO AUD-CODIGO
+            MOVE WS-USUARIO-LOGADO      TO AUD-USUARIO
+            MOVE WS-MENSSAGEM           TO AUD-MENSAGEM
+
+            WRITE AUDIT-REC
+
+            CLOSE AUDITORIA
+            .
+
+       P900-FINALIZAR.
+            CLOSE CONTATO-MASTER
+            .
+       END PROGRAM DELCONTT.
