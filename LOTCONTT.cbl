@@ -0,0 +1,658 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 09/08/2026
+      * Purpose: PROCESSAMENTO EM LOTE DE INCLUSAO/ALTERACAO/EXCLUSAO
+      *          DE CONTATOS PESSOA FISICA, LENDO UM ARQUIVO DE
+      *          TRANSACOES (CONTLOTE) E APLICANDO CADA LINHA CONTRA O
+      *          MESMO CONTATO-MASTER USADO POR CADCONTT/DELCONTT, SEM
+      *          PRECISAR DE ALGUEM DIGITANDO CADA CONTATO NO TERMINAL.
+      * Modification History:
+      *   09/08/2026 CS  Reconciliacao noturna - conta e soma (checksum
+      *                  simples) o mestre antes e depois do lote,
+      *                  compara com o esperado pelas inclusoes/
+      *                  exclusoes do proprio lote e grava o resultado
+      *                  em RECONREL (P150/P850-RECONCILIAR).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTCONTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELLOTE'.
+           COPY 'SELLOTX'.
+           COPY 'SELCONT'.
+           COPY 'SELAUDIT'.
+           COPY 'SELCKPT'.
+           COPY 'SELRECON'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDLOTE'.
+           COPY 'FDLOTX'.
+           COPY 'FDCONT'.
+           COPY 'FDAUDIT'.
+           COPY 'FDCKPT'.
+           COPY 'FDRECON'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-LOTE                   PIC X(02) VALUE SPACES.
+       77  WK-FS-LOTEREJ                PIC X(02) VALUE SPACES.
+       77  WK-FS-CONTATO                PIC X(02) VALUE SPACES.
+       77  WK-FS-AUDITORIA              PIC X(02) VALUE SPACES.
+       77  WK-FS-CKPT                   PIC X(02) VALUE SPACES.
+       77  WK-ULTIMA-LINHA-CKPT         PIC 9(06) VALUE ZEROS.
+       77  WK-INTERVALO-CKPT            PIC 9(03) VALUE 50.
+       77  WK-CONT-DESDE-CKPT           PIC 9(03) VALUE ZEROS.
+       77  WK-FIM-LOTE                  PIC X(01) VALUE 'N'.
+       77  WK-FIM-MESTRE                PIC X(01) VALUE 'N'.
+       77  WK-FS-RECON                  PIC X(02) VALUE SPACES.
+       77  WK-QTD-CONTADO                PIC 9(06) VALUE ZEROS.
+       77  WK-HASH-CONTADO                PIC 9(10) VALUE ZEROS.
+       77  WK-QTD-ANTES                  PIC 9(06) VALUE ZEROS.
+       77  WK-HASH-ANTES                  PIC 9(10) VALUE ZEROS.
+       77  WK-QTD-DEPOIS                 PIC 9(06) VALUE ZEROS.
+       77  WK-HASH-DEPOIS                 PIC 9(10) VALUE ZEROS.
+       77  WK-QTD-ESPERADA                PIC 9(06) VALUE ZEROS.
+       77  WK-RECON-STATUS                PIC X(01) VALUE 'S'.
+           88 WK-RECON-OK                             VALUE 'S'.
+       77  WK-NOME-COMPLETO             PIC X(41) VALUE SPACES.
+       77  WK-MOTIVO-REJEICAO           PIC X(40) VALUE SPACES.
+       77  WK-OPERACAO-AUDIT            PIC X(10) VALUE SPACES.
+       77  WK-CPF-VALIDO                PIC X(01) VALUE 'N'.
+       77  WK-SOMA-CPF                  PIC 9(04) VALUE ZEROS.
+       77  WK-RESTO-CPF                 PIC 9(02) VALUE ZEROS.
+       77  WK-DV1-CPF                   PIC 9(01) VALUE ZEROS.
+       77  WK-DV2-CPF                   PIC 9(01) VALUE ZEROS.
+       77  WK-IDX-CPF                   PIC 9(02) VALUE ZEROS.
+       77  WK-CONT-LINHAS               PIC 9(06) VALUE ZEROS.
+       77  WK-CONT-INCLUIDOS            PIC 9(06) VALUE ZEROS.
+       77  WK-CONT-ALTERADOS            PIC 9(06) VALUE ZEROS.
+       77  WK-CONT-EXCLUIDOS            PIC 9(06) VALUE ZEROS.
+       77  WK-CONT-REJEITADOS           PIC 9(06) VALUE ZEROS.
+       77  WK-DUPLICADO-ENCONTRADO      PIC X(01) VALUE 'N'.
+       01  WK-NOVO-DADOS.
+           03 WK-NOVO-NOME.
+               05 WK-NOVO-PRIMEIRO-NOME PIC X(20).
+               05 WK-NOVO-NOME-MEIO     PIC X(20).
+               05 WK-NOVO-ULTIMO-NOME   PIC X(20).
+           03 WK-NOVO-TELEFONES     OCCURS 3 TIMES.
+               05 WK-NOVO-TIPO-TELEFONE PIC X(01).
+               05 WK-NOVO-PAIS          PIC 99.
+               05 WK-NOVO-DDD           PIC 99.
+               05 WK-NOVO-PREFIXO       PIC 9(04).
+               05 WK-NOVO-SUFIXO        PIC 9(04).
+       01  PARAMETRES-SEQ.
+           05 LK-STATUS-SEQ             PIC 99 VALUE 0.
+           05 LK-NOVO-CODIGO            PIC 9(06) VALUE 0.
+           COPY 'PARMDATE'.
+       01  WS-COM-AREA.
+           03 WS-MENSSAGEM              PIC X(40).
+           03 WS-CODIGO-CONTATO         PIC 9(06).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM P150-CONTAR-MESTRE
+            MOVE WK-QTD-CONTADO          TO WK-QTD-ANTES
+            MOVE WK-HASH-CONTADO         TO WK-HASH-ANTES
+
+            PERFORM P100-ABRIR-ARQUIVOS
+            PERFORM P200-LER-UM THRU P200-FIM UNTIL WK-FIM-LOTE = 'S'
+            PERFORM P500-IMPRIMIR-RESUMO
+            PERFORM P900-FINALIZAR
+
+            PERFORM P850-RECONCILIAR
+            STOP RUN
+            .
+
+       P100-ABRIR-ARQUIVOS.
+            OPEN INPUT ARQ-LOTE
+
+            OPEN I-O CONTATO-MASTER
+            IF WK-FS-CONTATO = '35'
+               OPEN OUTPUT CONTATO-MASTER
+               CLOSE CONTATO-MASTER
+               OPEN I-O CONTATO-MASTER
+            END-IF
+
+            PERFORM P105-LER-CHECKPOINT
+            .
+
+      ******************************************************************
+      * P150-CONTAR-MESTRE: passada completa e somente-leitura pelo
+      * mestre de contatos, contando os registros e acumulando um
+      * checksum simples (soma dos codigos) em WK-QTD-CONTADO/
+      * WK-HASH-CONTADO. Chamada antes do lote (snapshot ANTES) e
+      * depois dele (snapshot DEPOIS), por P850-RECONCILIAR.
+      ******************************************************************
+       P150-CONTAR-MESTRE.
+            MOVE ZEROS                   TO WK-QTD-CONTADO
+                                             WK-HASH-CONTADO
+            OPEN INPUT CONTATO-MASTER
+            IF WK-FS-CONTATO NOT = '35'
+               MOVE 'N'                  TO WK-FIM-MESTRE
+               PERFORM P151-CONTAR-UM THRU P151-FIM
+                       UNTIL WK-FIM-MESTRE = 'S'
+               CLOSE CONTATO-MASTER
+            END-IF
+            .
+
+       P151-CONTAR-UM.
+            READ CONTATO-MASTER NEXT RECORD
+                 AT END MOVE 'S'         TO WK-FIM-MESTRE
+                 NOT AT END
+                    ADD 1                TO WK-QTD-CONTADO
+                    ADD WK-CODIGO        TO WK-HASH-CONTADO
+            END-READ
+            .
+       P151-FIM.
+
+      ******************************************************************
+      * P105-LER-CHECKPOINT: se uma execucao anterior deste lote parou
+      * no meio (abend), LOTECKPT guarda a ultima linha de CONTLOTE ja
+      * aplicada com sucesso. As linhas ate esse ponto sao reli-das (P200
+      * precisa manter a leitura sequencial de ARQ-LOTE) mas nao sao
+      * reprocessadas, evitando inclusoes/alteracoes duplicadas.
+      ******************************************************************
+       P105-LER-CHECKPOINT.
+            MOVE ZEROS                   TO WK-ULTIMA-LINHA-CKPT
+            OPEN INPUT ARQ-CHECKPOINT
+            IF WK-FS-CKPT = '00'
+               READ ARQ-CHECKPOINT
+                    AT END
+                       CONTINUE
+                    NOT AT END
+                       MOVE CKPT-ULTIMA-LINHA TO WK-ULTIMA-LINHA-CKPT
+               END-READ
+               CLOSE ARQ-CHECKPOINT
+            END-IF
+
+            IF WK-ULTIMA-LINHA-CKPT > ZEROS
+               DISPLAY 'CHECKPOINT ENCONTRADO - RETOMANDO APOS A LINHA '
+                       WK-ULTIMA-LINHA-CKPT
+            END-IF
+            .
+
+       P200-LER-UM.
+            READ ARQ-LOTE NEXT RECORD
+                 AT END
+                    MOVE 'S'            TO WK-FIM-LOTE
+                 NOT AT END
+                    ADD 1               TO WK-CONT-LINHAS
+                    IF WK-CONT-LINHAS > WK-ULTIMA-LINHA-CKPT
+                       PERFORM P300-PROCESSAR-LINHA
+                       PERFORM P106-GRAVAR-CHECKPOINT
+                    END-IF
+            END-READ
+            .
+       P200-FIM.
+
+      ******************************************************************
+      * P106-GRAVAR-CHECKPOINT: a cada WK-INTERVALO-CKPT transacoes
+      * aplicadas, grava a linha corrente em LOTECKPT - nao a cada
+      * linha, para nao reescrever o arquivo de checkpoint o tempo
+      * todo num lote grande.
+      ******************************************************************
+       P106-GRAVAR-CHECKPOINT.
+            ADD 1                        TO WK-CONT-DESDE-CKPT
+            IF WK-CONT-DESDE-CKPT >= WK-INTERVALO-CKPT
+               PERFORM P107-ESCREVER-CHECKPOINT
+               MOVE ZEROS                TO WK-CONT-DESDE-CKPT
+            END-IF
+            .
+
+       P107-ESCREVER-CHECKPOINT.
+            OPEN OUTPUT ARQ-CHECKPOINT
+            MOVE WK-CONT-LINHAS          TO CKPT-ULTIMA-LINHA
+            WRITE CKPT-REC
+            CLOSE ARQ-CHECKPOINT
+            .
+
+      ******************************************************************
+      * P300-PROCESSAR-LINHA: desvia para inclusao/alteracao/exclusao
+      * de acordo com LT-ACAO. Um codigo de acao desconhecido e tratado
+      * como transacao rejeitada, em vez de abortar o lote inteiro.
+      ******************************************************************
+       P300-PROCESSAR-LINHA.
+            EVALUATE TRUE
+               WHEN LT-ACAO-INCLUIR
+                  PERFORM P310-INCLUIR THRU P310-FIM
+               WHEN LT-ACAO-ALTERAR
+                  PERFORM P320-ALTERAR THRU P320-FIM
+               WHEN LT-ACAO-EXCLUIR
+                  PERFORM P330-EXCLUIR THRU P330-FIM
+               WHEN OTHER
+                  MOVE 'CODIGO DE ACAO DESCONHECIDO'
+                                         TO WK-MOTIVO-REJEICAO
+                  PERFORM P800-REJEITAR-LINHA
+            END-EVALUATE
+            .
+
+      ******************************************************************
+      * P310-INCLUIR: mesma coleta de campos/validacao de CPF e data de
+      * nascimento de CADCONTT (P210-PROCESSA-PF), so que vinda da
+      * transacao em vez de ACCEPT, e sem reperguntar quando invalida -
+      * uma transacao invalida e rejeitada e o lote continua.
+      ******************************************************************
+       P310-INCLUIR.
+            INITIALIZE CADASTRO-PF
+            SET WK-REG-ATIVO             TO TRUE
+
+            MOVE LT-NOME-COMPLETO        TO WK-NOME-COMPLETO
+            UNSTRING WK-NOME-COMPLETO
+                DELIMITED BY ALL SPACES
+                INTO WK-PRIMEIRO-NOME
+                     WK-NOME-MEIO
+                     WK-ULTIMO-NOME
+            END-UNSTRING
+
+            SET WK-TEL-RESIDENCIAL(1)    TO TRUE
+            MOVE LT-PAIS                 TO WK-PAIS(1)
+            MOVE LT-DDD                  TO WK-DDD(1)
+            MOVE LT-PREFIXO              TO WK-PREFIXO(1)
+            MOVE LT-SUFIXO               TO WK-SUFIXO(1)
+            MOVE 1                       TO WK-QTDE-TELEFONES
+            MOVE LT-RUA                  TO WK-RUA
+            MOVE LT-BAIRRO               TO WK-BAIRRO
+            MOVE LT-CIDADE               TO WK-CIDADE
+            MOVE LT-UF                   TO WK-UF
+            MOVE LT-CEP                  TO WK-CEP
+            MOVE LT-NACIONALIDADE        TO WK-NACIONALIDADE
+            MOVE LT-PROFISSAO            TO WK-PROFISSAO
+            MOVE LT-CPF                  TO WK-CPF
+            MOVE LT-DATA-NASCIMENTO      TO WK-DATA-NASCIMENTO
+
+            PERFORM P600-VALIDAR-CPF
+            IF WK-CPF-VALIDO NOT = 'S'
+               MOVE 'CPF INVALIDO - DIGITOS NAO CONFEREM'
+                                         TO WK-MOTIVO-REJEICAO
+               PERFORM P800-REJEITAR-LINHA
+               GO TO P310-FIM
+            END-IF
+
+            PERFORM P610-VALIDAR-NASCIMENTO
+            IF NOT LK-STATUS-OK
+               MOVE 'DATA DE NASCIMENTO INVALIDA'
+                                         TO WK-MOTIVO-REJEICAO
+               PERFORM P800-REJEITAR-LINHA
+               GO TO P310-FIM
+            END-IF
+
+            MOVE WK-NOME                 TO WK-NOVO-NOME
+            MOVE WK-TELEFONES(1)         TO WK-NOVO-TELEFONES(1)
+            PERFORM P204-VERIFICAR-DUPLICADO THRU P204-FIM
+            IF WK-DUPLICADO-ENCONTRADO = 'S'
+               MOVE 'POSSIVEL CONTATO DUPLICADO'
+                                         TO WK-MOTIVO-REJEICAO
+               PERFORM P800-REJEITAR-LINHA
+               GO TO P310-FIM
+            END-IF
+            INITIALIZE CADASTRO-PF
+            SET WK-REG-ATIVO             TO TRUE
+            MOVE WK-NOVO-NOME            TO WK-NOME
+            MOVE WK-NOVO-TELEFONES(1)    TO WK-TELEFONES(1)
+            MOVE 1                       TO WK-QTDE-TELEFONES
+            MOVE LT-RUA                  TO WK-RUA
+            MOVE LT-BAIRRO               TO WK-BAIRRO
+            MOVE LT-CIDADE               TO WK-CIDADE
+            MOVE LT-UF                   TO WK-UF
+            MOVE LT-CEP                  TO WK-CEP
+            MOVE LT-NACIONALIDADE        TO WK-NACIONALIDADE
+            MOVE LT-PROFISSAO            TO WK-PROFISSAO
+            MOVE LT-CPF                  TO WK-CPF
+            MOVE LT-DATA-NASCIMENTO      TO WK-DATA-NASCIMENTO
+
+            CALL 'NEXTSEQ' USING PARAMETRES-SEQ
+            MOVE LK-NOVO-CODIGO          TO WK-CODIGO
+
+            WRITE CADASTRO-PF
+            IF WK-FS-CONTATO = '00'
+               ADD 1                     TO WK-CONT-INCLUIDOS
+               MOVE 'INCLUIR'            TO WK-OPERACAO-AUDIT
+               MOVE WK-CODIGO            TO WS-CODIGO-CONTATO
+               MOVE ' *** CONTATO INCLUIDO EM LOTE ***      ' TO
+                                         WS-MENSSAGEM
+               PERFORM P700-GRAVAR-AUDITORIA
+            ELSE
+               MOVE 'ERRO AO GRAVAR CONTATO'
+                                         TO WK-MOTIVO-REJEICAO
+               PERFORM P800-REJEITAR-LINHA
+            END-IF
+            .
+       P310-FIM.
+
+      ******************************************************************
+      * P320-ALTERAR: localiza o contato pelo codigo da transacao e
+      * atualiza os mesmos campos que CADCONTT coleta, revalidando CPF
+      * e data de nascimento antes de regravar.
+      ******************************************************************
+       P320-ALTERAR.
+            MOVE LT-CODIGO               TO WK-CODIGO
+            READ CONTATO-MASTER
+                 INVALID KEY
+                    MOVE 'CONTATO NAO ENCONTRADO'
+                                         TO WK-MOTIVO-REJEICAO
+                    PERFORM P800-REJEITAR-LINHA
+                    GO TO P320-FIM
+            END-READ
+
+            MOVE LT-NOME-COMPLETO        TO WK-NOME-COMPLETO
+            UNSTRING WK-NOME-COMPLETO
+                DELIMITED BY ALL SPACES
+                INTO WK-PRIMEIRO-NOME
+                     WK-NOME-MEIO
+                     WK-ULTIMO-NOME
+            END-UNSTRING
+
+            SET WK-TEL-RESIDENCIAL(1)    TO TRUE
+            MOVE LT-PAIS                 TO WK-PAIS(1)
+            MOVE LT-DDD                  TO WK-DDD(1)
+            MOVE LT-PREFIXO              TO WK-PREFIXO(1)
+            MOVE LT-SUFIXO               TO WK-SUFIXO(1)
+            MOVE 1                       TO WK-QTDE-TELEFONES
+            MOVE LT-RUA                  TO WK-RUA
+            MOVE LT-BAIRRO               TO WK-BAIRRO
+            MOVE LT-CIDADE               TO WK-CIDADE
+            MOVE LT-UF                   TO WK-UF
+            MOVE LT-CEP                  TO WK-CEP
+            MOVE LT-NACIONALIDADE        TO WK-NACIONALIDADE
+            MOVE LT-PROFISSAO            TO WK-PROFISSAO
+            MOVE LT-CPF                  TO WK-CPF
+            MOVE LT-DATA-NASCIMENTO      TO WK-DATA-NASCIMENTO
+
+            PERFORM P600-VALIDAR-CPF
+            IF WK-CPF-VALIDO NOT = 'S'
+               MOVE 'CPF INVALIDO - DIGITOS NAO CONFEREM'
+                                         TO WK-MOTIVO-REJEICAO
+               PERFORM P800-REJEITAR-LINHA
+               GO TO P320-FIM
+            END-IF
+
+            PERFORM P610-VALIDAR-NASCIMENTO
+            IF NOT LK-STATUS-OK
+               MOVE 'DATA DE NASCIMENTO INVALIDA'
+                                         TO WK-MOTIVO-REJEICAO
+               PERFORM P800-REJEITAR-LINHA
+               GO TO P320-FIM
+            END-IF
+
+            REWRITE CADASTRO-PF
+            IF WK-FS-CONTATO = '00'
+               ADD 1                     TO WK-CONT-ALTERADOS
+               MOVE 'ALTERAR'            TO WK-OPERACAO-AUDIT
+               MOVE WK-CODIGO            TO WS-CODIGO-CONTATO
+               MOVE ' *** CONTATO ALTERADO EM LOTE ***      ' TO
+                                         WS-MENSSAGEM
+               PERFORM P700-GRAVAR-AUDITORIA
+            ELSE
+               MOVE 'ERRO AO REGRAVAR CONTATO'
+                                         TO WK-MOTIVO-REJEICAO
+               PERFORM P800-REJEITAR-LINHA
+            END-IF
+            .
+       P320-FIM.
+
+      ******************************************************************
+      * P330-EXCLUIR: mesma exclusao logica de DELCONTT (marca
+      * WK-STATUS-REG como inativo, nunca remove fisicamente).
+      ******************************************************************
+       P330-EXCLUIR.
+            MOVE LT-CODIGO               TO WK-CODIGO
+            READ CONTATO-MASTER
+                 INVALID KEY
+                    MOVE 'CONTATO NAO ENCONTRADO'
+                                         TO WK-MOTIVO-REJEICAO
+                    PERFORM P800-REJEITAR-LINHA
+                    GO TO P330-FIM
+            END-READ
+
+            IF WK-REG-INATIVO
+               MOVE 'CONTATO JA ESTAVA INATIVO'
+                                         TO WK-MOTIVO-REJEICAO
+               PERFORM P800-REJEITAR-LINHA
+               GO TO P330-FIM
+            END-IF
+
+            SET WK-REG-INATIVO           TO TRUE
+            REWRITE CADASTRO-PF
+            IF WK-FS-CONTATO = '00'
+               ADD 1                     TO WK-CONT-EXCLUIDOS
+               MOVE 'EXCLUIR'            TO WK-OPERACAO-AUDIT
+               MOVE WK-CODIGO            TO WS-CODIGO-CONTATO
+               MOVE ' *** CONTATO EXCLUIDO EM LOTE ***      ' TO
+                                         WS-MENSSAGEM
+               PERFORM P700-GRAVAR-AUDITORIA
+            ELSE
+               MOVE 'ERRO AO INATIVAR CONTATO'
+                                         TO WK-MOTIVO-REJEICAO
+               PERFORM P800-REJEITAR-LINHA
+            END-IF
+            .
+       P330-FIM.
+
+      ******************************************************************
+      * P204-VERIFICAR-DUPLICADO: mesma varredura de WK-NOVO-NOME/
+      * WK-NOVO-TELEFONE contra o mestre que P204-VERIFICAR-DUPLICADO
+      * de CADCONTT faz antes de gravar - duplicada aqui pela mesma
+      * razao que P600-VALIDAR-CPF: CADCONTT e interativo e nao pode
+      * ser chamado por este lote.
+      ******************************************************************
+       P204-VERIFICAR-DUPLICADO.
+            MOVE 'N'                     TO WK-DUPLICADO-ENCONTRADO
+            MOVE 'N'                     TO WK-FIM-MESTRE
+            MOVE ZEROS                   TO WK-CODIGO
+            START CONTATO-MASTER KEY IS NOT LESS THAN WK-CODIGO
+                INVALID KEY
+                   MOVE 'S'              TO WK-FIM-MESTRE
+            END-START
+
+            PERFORM P204A-LER-UM THRU P204A-FIM
+                    UNTIL WK-FIM-MESTRE = 'S'
+                       OR WK-DUPLICADO-ENCONTRADO = 'S'
+            .
+       P204-FIM.
+
+       P204A-LER-UM.
+            READ CONTATO-MASTER NEXT RECORD
+                 AT END MOVE 'S'         TO WK-FIM-MESTRE
+                 NOT AT END PERFORM P204B-TESTAR-DUPLICADO
+            END-READ
+            .
+       P204A-FIM.
+
+       P204B-TESTAR-DUPLICADO.
+            IF WK-REG-ATIVO
+               IF WK-PAIS(1) = WK-NOVO-PAIS(1) AND
+                  WK-DDD(1) = WK-NOVO-DDD(1) AND
+                  WK-PREFIXO(1) = WK-NOVO-PREFIXO(1) AND
+                  WK-SUFIXO(1) = WK-NOVO-SUFIXO(1)
+                  OR (WK-PRIMEIRO-NOME = WK-NOVO-PRIMEIRO-NOME AND
+                      WK-ULTIMO-NOME = WK-NOVO-ULTIMO-NOME)
+                  MOVE 'S'               TO WK-DUPLICADO-ENCONTRADO
+               END-IF
+            END-IF
+            .
+
+      ******************************************************************
+      * P600-VALIDAR-CPF: mesmo algoritmo modulo 11 de P206-VALIDAR-CPF
+      * em CADCONTT, contra WK-CPF-DIGITOS (REDEFINES de WK-CPF dentro
+      * de CADASTRO-PF). Duplicado aqui porque CADCONTT e um programa
+      * interativo e este e um lote sem console para reperguntar.
+      ******************************************************************
+       P600-VALIDAR-CPF.
+            MOVE 'N'                     TO WK-CPF-VALIDO
+            MOVE ZEROS                   TO WK-SOMA-CPF
+
+            PERFORM VARYING WK-IDX-CPF FROM 1 BY 1 UNTIL WK-IDX-CPF > 9
+               COMPUTE WK-SOMA-CPF = WK-SOMA-CPF +
+                       (WK-CPF-DIGITOS(WK-IDX-CPF) * (11 - WK-IDX-CPF))
+            END-PERFORM
+            COMPUTE WK-RESTO-CPF = FUNCTION MOD(WK-SOMA-CPF, 11)
+            IF WK-RESTO-CPF < 2
+               MOVE ZERO                 TO WK-DV1-CPF
+            ELSE
+               COMPUTE WK-DV1-CPF = 11 - WK-RESTO-CPF
+            END-IF
+
+            MOVE ZEROS                   TO WK-SOMA-CPF
+            PERFORM VARYING WK-IDX-CPF FROM 1 BY 1 UNTIL WK-IDX-CPF > 9
+               COMPUTE WK-SOMA-CPF = WK-SOMA-CPF +
+                       (WK-CPF-DIGITOS(WK-IDX-CPF) * (12 - WK-IDX-CPF))
+            END-PERFORM
+            COMPUTE WK-SOMA-CPF = WK-SOMA-CPF + (WK-DV1-CPF * 2)
+            COMPUTE WK-RESTO-CPF = FUNCTION MOD(WK-SOMA-CPF, 11)
+            IF WK-RESTO-CPF < 2
+               MOVE ZERO                 TO WK-DV2-CPF
+            ELSE
+               COMPUTE WK-DV2-CPF = 11 - WK-RESTO-CPF
+            END-IF
+
+            IF WK-CPF-DIGITOS(10) = WK-DV1-CPF AND
+               WK-CPF-DIGITOS(11) = WK-DV2-CPF
+               MOVE 'S'                  TO WK-CPF-VALIDO
+            END-IF
+            .
+
+      ******************************************************************
+      * P610-VALIDAR-NASCIMENTO: mesma chamada a DATEUTIL de
+      * P207-COLETAR-NASCIMENTO em CADCONTT, sem o laco de repergunta
+      * (aqui so ha uma tentativa; se invalida, a linha e rejeitada).
+      ******************************************************************
+       P610-VALIDAR-NASCIMENTO.
+            MOVE WK-DATA-NASCIMENTO      TO LK-DATA-ENTRADA
+            SET LK-SAIDA-AAAAMMDD        TO TRUE
+            CALL 'DATEUTIL' USING PARAMETRES-DATA
+            .
+
+      ******************************************************************
+      * P700-GRAVAR-AUDITORIA: mesmo acrescimo na trilha de auditoria
+      * que MENUCNTT.P310-GRAVA-AUDITORIA faz apos cada operacao
+      * interativa, usando 'BATCH' como usuario responsavel.
+      ******************************************************************
+       P700-GRAVAR-AUDITORIA.
+            OPEN EXTEND AUDITORIA
+            IF WK-FS-AUDITORIA = '35'
+               OPEN OUTPUT AUDITORIA
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE  TO AUD-DATA-HORA
+            MOVE WK-OPERACAO-AUDIT      TO AUD-OPERACAO
+            MOVE WS-CODIGO-CONTATO      TO AUD-CODIGO
+            MOVE 'BATCH'                TO AUD-USUARIO
+            MOVE WS-MENSSAGEM           TO AUD-MENSAGEM
+
+            WRITE AUDIT-REC
+
+            CLOSE AUDITORIA
+            .
+
+      ******************************************************************
+      * P800-REJEITAR-LINHA: grava a transacao rejeitada no relatorio
+      * de erros e conta mais uma rejeicao, sem interromper o lote -
+      * mesma filosofia do P900-GRAVAR-REJEITADO de EDITROTINA.
+      ******************************************************************
+       P800-REJEITAR-LINHA.
+            ADD 1                        TO WK-CONT-REJEITADOS
+
+            OPEN EXTEND LOTE-REJEITADOS
+            IF WK-FS-LOTEREJ = '35'
+               OPEN OUTPUT LOTE-REJEITADOS
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE  TO LOTX-DATA-HORA
+            MOVE WK-CONT-LINHAS         TO LOTX-LINHA
+            MOVE LT-ACAO                TO LOTX-ACAO
+            MOVE LT-CODIGO              TO LOTX-CODIGO
+            MOVE WK-MOTIVO-REJEICAO     TO LOTX-MOTIVO
+
+            WRITE LOTX-REC
+
+            CLOSE LOTE-REJEITADOS
+            .
+
+      ******************************************************************
+      * P500-IMPRIMIR-RESUMO: resumo do lote inteiro, no mesmo estilo
+      * DISPLAY do resumo de fim de turma do PROCTURM.
+      ******************************************************************
+       P500-IMPRIMIR-RESUMO.
+            DISPLAY ' '
+            DISPLAY '*** RESUMO DO PROCESSAMENTO EM LOTE ***'
+            DISPLAY 'TOTAL DE TRANSACOES LIDAS....: ' WK-CONT-LINHAS
+            DISPLAY 'TOTAL DE INCLUSOES...........: '
+                                          WK-CONT-INCLUIDOS
+            DISPLAY 'TOTAL DE ALTERACOES..........: '
+                                          WK-CONT-ALTERADOS
+            DISPLAY 'TOTAL DE EXCLUSOES...........: '
+                                          WK-CONT-EXCLUIDOS
+            DISPLAY 'TOTAL DE REJEITADAS..........: '
+                                          WK-CONT-REJEITADOS
+            .
+
+      ******************************************************************
+      * P900-FINALIZAR: lote terminou do inicio ao fim nesta execucao,
+      * entao o checkpoint anterior nao serve mais - zera LOTECKPT para
+      * que a proxima execucao comece do zero num arquivo novo.
+      ******************************************************************
+       P900-FINALIZAR.
+            CLOSE ARQ-LOTE CONTATO-MASTER
+            MOVE ZEROS                   TO WK-CONT-LINHAS
+            PERFORM P107-ESCREVER-CHECKPOINT
+            .
+
+      ******************************************************************
+      * P850-RECONCILIAR: repete a contagem/checksum do mestre (agora
+      * DEPOIS do lote) e compara com o esperado a partir do snapshot
+      * ANTES e das inclusoes que o proprio lote aplicou (as alteracoes
+      * e exclusoes nao mudam a contagem - EXCLUIR e uma baixa logica,
+      * WK-REG-INATIVO via REWRITE, nunca um DELETE fisico, entao o
+      * registro continua sendo contado por P151-CONTAR-UM). Qualquer
+      * diferenca fora do esperado e sinalizada como anomalia, e o
+      * resultado e gravado em RECONREL para quem conferir o lote na
+      * manha seguinte.
+      ******************************************************************
+       P850-RECONCILIAR.
+            PERFORM P150-CONTAR-MESTRE
+            MOVE WK-QTD-CONTADO           TO WK-QTD-DEPOIS
+            MOVE WK-HASH-CONTADO          TO WK-HASH-DEPOIS
+
+            COMPUTE WK-QTD-ESPERADA = WK-QTD-ANTES
+                                     + WK-CONT-INCLUIDOS
+
+            IF WK-QTD-DEPOIS = WK-QTD-ESPERADA
+               SET WK-RECON-OK           TO TRUE
+            ELSE
+               MOVE 'N'                  TO WK-RECON-STATUS
+               DISPLAY 'ALERTA - RECONCILIACAO NOTURNA DIVERGENTE!'
+               DISPLAY 'QTD ESPERADA: ' WK-QTD-ESPERADA
+                       ' QTD ENCONTRADA: ' WK-QTD-DEPOIS
+            END-IF
+
+            PERFORM P860-GRAVAR-RECONCILIACAO
+            .
+
+       P860-GRAVAR-RECONCILIACAO.
+            OPEN EXTEND RECONCILIACAO
+            IF WK-FS-RECON = '35'
+               OPEN OUTPUT RECONCILIACAO
+            END-IF
+
+            MOVE SPACES                   TO RECON-REC
+            STRING FUNCTION CURRENT-DATE(1:8)   DELIMITED BY SIZE
+                   ' QTD-ANTES='                DELIMITED BY SIZE
+                   WK-QTD-ANTES                 DELIMITED BY SIZE
+                   ' HASH-ANTES='                DELIMITED BY SIZE
+                   WK-HASH-ANTES                 DELIMITED BY SIZE
+                   ' QTD-DEPOIS='                DELIMITED BY SIZE
+                   WK-QTD-DEPOIS                 DELIMITED BY SIZE
+                   ' HASH-DEPOIS='               DELIMITED BY SIZE
+                   WK-HASH-DEPOIS                DELIMITED BY SIZE
+                   ' QTD-ESPERADA='              DELIMITED BY SIZE
+                   WK-QTD-ESPERADA               DELIMITED BY SIZE
+                   ' STATUS='                    DELIMITED BY SIZE
+                   WK-RECON-STATUS               DELIMITED BY SIZE
+                   INTO RECON-REC
+            END-STRING
+
+            WRITE RECON-REC
+
+            CLOSE RECONCILIACAO
+            .
+       END PROGRAM LOTCONTT.
