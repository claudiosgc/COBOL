@@ -0,0 +1,266 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 09/08/2026
+      * Purpose: DIRETORIO COMPLETO DE CONTATOS, EM FORMATO DE IMPRESSAO
+      *          DE 132 COLUNAS, COM CABECALHO DE PAGINA (DATA E NUMERO
+      *          DA PAGINA) E QUEBRA DE PAGINA A CADA N CONTATOS, PARA
+      *          GERAR UM RELATORIO FISICO/PDF COM TODOS OS CAMPOS DO
+      *          CADASTRO-PF, EM VEZ DE CONSULTAR CONTATO POR CONTATO
+      *          (CONSCTT) OU ROLAR UMA LISTAGEM NA TELA (LISCNTT).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIRCNTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELCONT'.
+           COPY 'SELDIR'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDCONT'.
+           COPY 'FDDIR'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CONTATO                PIC X(02) VALUE SPACES.
+       77  WK-FS-DIRETORIO              PIC X(02) VALUE SPACES.
+       77  WK-FIM-MESTRE                PIC X(01) VALUE 'N'.
+       77  WK-LINHAS-POR-PAGINA         PIC 9(02) VALUE 20.
+       77  WK-CONT-LINHA-PAGINA         PIC 9(02) VALUE ZEROS.
+       77  WK-NUM-PAGINA                PIC 9(04) VALUE ZEROS.
+       77  WK-TOTAL-CONTATOS            PIC 9(06) VALUE ZEROS.
+       77  WK-IDX-TEL                   PIC 9(01) VALUE ZEROS.
+       77  WK-DATA-HORA-SISTEMA         PIC X(26) VALUE SPACES.
+       77  WK-DATA-FORMATADA            PIC X(10) VALUE SPACES.
+       77  WK-NOME-COMPLETO             PIC X(62) VALUE SPACES.
+       77  WK-TAMANHO-1                 PIC 99 VALUE ZEROS.
+       77  WK-TAMANHO-2                 PIC 99 VALUE ZEROS.
+       77  WK-TAMANHO-3                 PIC 99 VALUE ZEROS.
+       77  WK-LEN-NOME                  PIC 99 VALUE ZEROS.
+       77  WK-LEN-RUA                   PIC 99 VALUE ZEROS.
+       77  WK-LEN-BAIRRO                PIC 99 VALUE ZEROS.
+       77  WK-LEN-CIDADE                PIC 99 VALUE ZEROS.
+       77  WK-DESC-TELEFONE             PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+           COPY 'COMAREA'.
+
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRIR-ARQUIVOS
+            PERFORM P200-GERAR-RELATORIO THRU P200-FIM
+                    UNTIL WK-FIM-MESTRE = 'S'
+            PERFORM P900-FINALIZAR
+            GOBACK
+            .
+
+       P100-ABRIR-ARQUIVOS.
+            OPEN INPUT CONTATO-MASTER
+            IF WK-FS-CONTATO = '35'
+               OPEN OUTPUT CONTATO-MASTER
+               CLOSE CONTATO-MASTER
+               OPEN INPUT CONTATO-MASTER
+            END-IF
+            OPEN OUTPUT DIRETORIO
+
+            MOVE FUNCTION CURRENT-DATE   TO WK-DATA-HORA-SISTEMA
+            STRING WK-DATA-HORA-SISTEMA(7:2) '/'
+                   WK-DATA-HORA-SISTEMA(5:2) '/'
+                   WK-DATA-HORA-SISTEMA(1:4)
+                   DELIMITED BY SIZE
+                   INTO WK-DATA-FORMATADA
+            END-STRING
+            .
+
+      ******************************************************************
+      * P200-GERAR-RELATORIO: percorre o mestre de contatos inteiro,
+      * imprimindo um bloco de detalhe por contato ativo. O cabecalho
+      * de pagina e controlado dentro de P300-IMPRIMIR-CONTATO.
+      ******************************************************************
+       P200-GERAR-RELATORIO.
+            READ CONTATO-MASTER NEXT RECORD
+                 AT END
+                    MOVE 'S'             TO WK-FIM-MESTRE
+                 NOT AT END
+                    IF WK-REG-ATIVO
+                       PERFORM P300-IMPRIMIR-CONTATO
+                    END-IF
+            END-READ
+            .
+       P200-FIM.
+
+      ******************************************************************
+      * P300-IMPRIMIR-CONTATO: quebra de pagina a cada
+      * WK-LINHAS-POR-PAGINA contatos - novo cabecalho sempre que o
+      * contador de linhas da pagina zera ou atinge o limite.
+      ******************************************************************
+       P300-IMPRIMIR-CONTATO.
+            IF WK-CONT-LINHA-PAGINA = ZEROS OR
+               WK-CONT-LINHA-PAGINA >= WK-LINHAS-POR-PAGINA
+               PERFORM P310-IMPRIMIR-CABECALHO
+            END-IF
+
+            PERFORM P320-IMPRIMIR-DETALHE
+
+            ADD 1                        TO WK-CONT-LINHA-PAGINA
+            ADD 1                        TO WK-TOTAL-CONTATOS
+            .
+
+       P310-IMPRIMIR-CABECALHO.
+            ADD 1                        TO WK-NUM-PAGINA
+            MOVE ZEROS                   TO WK-CONT-LINHA-PAGINA
+
+            MOVE SPACES                  TO DIR-REC
+            STRING 'DIRETORIO DE CONTATOS'     DELIMITED BY SIZE
+                   '          DATA: '          DELIMITED BY SIZE
+                   WK-DATA-FORMATADA           DELIMITED BY SIZE
+                   '          PAGINA: '        DELIMITED BY SIZE
+                   WK-NUM-PAGINA               DELIMITED BY SIZE
+                   INTO DIR-REC
+            END-STRING
+            WRITE DIR-REC AFTER ADVANCING PAGE
+
+            MOVE SPACES                  TO DIR-REC
+            WRITE DIR-REC
+
+            MOVE SPACES                  TO DIR-REC
+            STRING 'COD.    NOME COMPLETO / CPF / NASCIMENTO / '
+                   'ENDERECO / TELEFONE(S)'
+                   DELIMITED BY SIZE
+                   INTO DIR-REC
+            END-STRING
+            WRITE DIR-REC
+
+            MOVE SPACES                  TO DIR-REC
+            MOVE ALL '-'                 TO DIR-REC
+            WRITE DIR-REC
+
+            MOVE SPACES                  TO DIR-REC
+            WRITE DIR-REC
+            .
+
+      ******************************************************************
+      * P320-IMPRIMIR-DETALHE: um bloco de linhas por contato, cobrindo
+      * todos os campos do CADASTRO-PF - codigo/nome/status, CPF e
+      * nascimento, endereco, nacionalidade/profissao e telefone(s).
+      ******************************************************************
+       P320-IMPRIMIR-DETALHE.
+            MOVE ZEROS                   TO WK-TAMANHO-1
+            INSPECT FUNCTION REVERSE(WK-PRIMEIRO-NOME)
+                TALLYING WK-TAMANHO-1 FOR LEADING ' '
+            COMPUTE WK-LEN-NOME = FUNCTION LENGTH(WK-PRIMEIRO-NOME)
+                                   - WK-TAMANHO-1
+
+            MOVE SPACES                  TO WK-NOME-COMPLETO
+            STRING WK-PRIMEIRO-NOME(1:WK-LEN-NOME) DELIMITED BY SIZE
+                   ' '                   DELIMITED BY SIZE
+                   WK-NOME-MEIO          DELIMITED BY SPACE
+                   ' '                   DELIMITED BY SIZE
+                   WK-ULTIMO-NOME        DELIMITED BY SPACE
+                   INTO WK-NOME-COMPLETO
+            END-STRING
+
+            MOVE SPACES                  TO DIR-REC
+            STRING 'COD: ' WK-CODIGO     DELIMITED BY SIZE
+                   '  NOME: '            DELIMITED BY SIZE
+                   WK-NOME-COMPLETO      DELIMITED BY SIZE
+                   '  STATUS: '          DELIMITED BY SIZE
+                   WK-STATUS-REG         DELIMITED BY SIZE
+                   INTO DIR-REC
+            END-STRING
+            WRITE DIR-REC
+
+            MOVE SPACES                  TO DIR-REC
+            STRING 'CPF: ' WK-CPF        DELIMITED BY SIZE
+                   '  NASCIMENTO: '      DELIMITED BY SIZE
+                   WK-DATA-NASCIMENTO    DELIMITED BY SIZE
+                   INTO DIR-REC
+            END-STRING
+            WRITE DIR-REC
+
+            MOVE ZEROS                   TO WK-TAMANHO-1
+            INSPECT FUNCTION REVERSE(WK-RUA)
+                TALLYING WK-TAMANHO-1 FOR LEADING ' '
+            MOVE ZEROS                   TO WK-TAMANHO-2
+            INSPECT FUNCTION REVERSE(WK-BAIRRO)
+                TALLYING WK-TAMANHO-2 FOR LEADING ' '
+            MOVE ZEROS                   TO WK-TAMANHO-3
+            INSPECT FUNCTION REVERSE(WK-CIDADE)
+                TALLYING WK-TAMANHO-3 FOR LEADING ' '
+            COMPUTE WK-LEN-RUA    = FUNCTION LENGTH(WK-RUA)
+                                     - WK-TAMANHO-1
+            COMPUTE WK-LEN-BAIRRO = FUNCTION LENGTH(WK-BAIRRO)
+                                     - WK-TAMANHO-2
+            COMPUTE WK-LEN-CIDADE = FUNCTION LENGTH(WK-CIDADE)
+                                     - WK-TAMANHO-3
+
+            MOVE SPACES                  TO DIR-REC
+            STRING 'ENDERECO: '                    DELIMITED BY SIZE
+                   WK-RUA(1:WK-LEN-RUA)             DELIMITED BY SIZE
+                   ', '                             DELIMITED BY SIZE
+                   WK-BAIRRO(1:WK-LEN-BAIRRO)       DELIMITED BY SIZE
+                   ' - '                            DELIMITED BY SIZE
+                   WK-CIDADE(1:WK-LEN-CIDADE)       DELIMITED BY SIZE
+                   '/'                              DELIMITED BY SIZE
+                   WK-UF                            DELIMITED BY SIZE
+                   FUNCTION CONCATENATE('  CEP: '
+                                        WK-CEP-1
+                                        '-'
+                                        WK-CEP-2) DELIMITED BY SIZE
+                   INTO DIR-REC
+            END-STRING
+            WRITE DIR-REC
+
+            MOVE SPACES                  TO DIR-REC
+            STRING 'NACIONALIDADE: '     DELIMITED BY SIZE
+                   WK-NACIONALIDADE      DELIMITED BY SPACE
+                   '  PROFISSAO: '       DELIMITED BY SIZE
+                   WK-PROFISSAO          DELIMITED BY SPACE
+                   INTO DIR-REC
+            END-STRING
+            WRITE DIR-REC
+
+            PERFORM P330-IMPRIMIR-TELEFONE THRU P330-FIM
+                    VARYING WK-IDX-TEL FROM 1 BY 1
+                    UNTIL WK-IDX-TEL > WK-QTDE-TELEFONES
+
+            MOVE SPACES                  TO DIR-REC
+            WRITE DIR-REC
+            .
+
+      ******************************************************************
+      * P330-IMPRIMIR-TELEFONE: uma linha por telefone cadastrado.
+      ******************************************************************
+       P330-IMPRIMIR-TELEFONE.
+            MOVE SPACES                  TO WK-DESC-TELEFONE
+            STRING '(' FUNCTION TRIM(WK-DDD(WK-IDX-TEL)) ') '
+                   FUNCTION TRIM(WK-PREFIXO(WK-IDX-TEL)) '-'
+                   FUNCTION TRIM(WK-SUFIXO(WK-IDX-TEL))
+                   DELIMITED BY SIZE
+                   INTO WK-DESC-TELEFONE
+            END-STRING
+
+            MOVE SPACES                  TO DIR-REC
+            STRING 'TELEFONE '            DELIMITED BY SIZE
+                   WK-IDX-TEL             DELIMITED BY SIZE
+                   ' ('                   DELIMITED BY SIZE
+                   WK-TIPO-TELEFONE(WK-IDX-TEL) DELIMITED BY SIZE
+                   '): '                  DELIMITED BY SIZE
+                   WK-DESC-TELEFONE       DELIMITED BY SPACE
+                   INTO DIR-REC
+            END-STRING
+            WRITE DIR-REC
+            .
+       P330-FIM.
+
+       P900-FINALIZAR.
+            CLOSE CONTATO-MASTER
+            CLOSE DIRETORIO
+            DISPLAY 'DIRETORIO GERADO. TOTAL DE CONTATOS: '
+                    WK-TOTAL-CONTATOS
+            DISPLAY 'TOTAL DE PAGINAS.....................: '
+                    WK-NUM-PAGINA
+            MOVE WK-TOTAL-CONTATOS       TO WS-CODIGO-CONTATO
+            MOVE ' *** DIRETORIO GERADO COM SUCESSO ***   ' TO
+                                         WS-MENSSAGEM
+            .
+       END PROGRAM DIRCNTT.
