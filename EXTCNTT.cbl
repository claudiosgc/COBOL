@@ -0,0 +1,135 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 09/08/2026
+      * Purpose: EXTRACAO DO CADASTRO DE CONTATOS (CONTATO-MASTER) PARA
+      *          O LAYOUT FIXO USADO PELA INTERFACE COM O SISTEMA
+      *          EXTERNO (REG-EXTERNO, COPYBOOK LAYOUTEX). O LAYOUT
+      *          EXTERNO E DELIBERADAMENTE SEPARADO DO LAYOUT44 - A
+      *          COPIA E CAMPO A CAMPO (NAO MOVE CORRESPONDING), PARA
+      *          QUE UMA MUDANCA NO QUE O SISTEMA EXTERNO ESPERA SO
+      *          AFETE ESTE PROGRAMA E O LAYOUTEX, SEM TOCAR NO
+      *          CADASTRO INTERNO NEM NOS PROGRAMAS QUE O USAM.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTCNTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELCONT'.
+           COPY 'SELEXT'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDCONT'.
+           COPY 'FDEXT'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CONTATO                PIC X(02) VALUE SPACES.
+       77  WK-FS-EXTERNO                PIC X(02) VALUE SPACES.
+       77  WK-FIM-MESTRE                PIC X(01) VALUE 'N'.
+       77  WK-CONT-EXPORTADOS           PIC 9(05) VALUE ZEROS.
+       77  WK-ANO                       PIC 9(04).
+       77  WK-MES                       PIC 9(02).
+       77  WK-DIA                       PIC 9(02).
+
+       LINKAGE SECTION.
+           COPY 'COMAREA'.
+
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRIR-ARQUIVOS
+            PERFORM P300-LER-UM THRU P300-FIM UNTIL WK-FIM-MESTRE = 'S'
+            PERFORM P900-FINALIZAR
+            MOVE ' *** EXPORTACAO EXTERNA CONCLUIDA ***   ' TO
+                                      WS-MENSSAGEM
+            GOBACK
+            .
+
+       P100-ABRIR-ARQUIVOS.
+            OPEN INPUT CONTATO-MASTER
+            IF WK-FS-CONTATO = '35'
+               OPEN OUTPUT CONTATO-MASTER
+               CLOSE CONTATO-MASTER
+               OPEN INPUT CONTATO-MASTER
+            END-IF
+            OPEN OUTPUT CONTATO-EXTERNO
+            .
+
+      ******************************************************************
+      * P300-LER-UM: percorre o mestre sequencialmente, ignorando os
+      * contatos inativos (excluidos via soft-delete), e gera um
+      * registro externo para cada contato ativo.
+      ******************************************************************
+       P300-LER-UM.
+            READ CONTATO-MASTER NEXT RECORD
+                 AT END
+                    MOVE 'S'              TO WK-FIM-MESTRE
+                 NOT AT END
+                    IF WK-REG-ATIVO
+                       PERFORM P400-MONTAR-REGISTRO
+                    END-IF
+            END-READ
+            .
+       P300-FIM.
+
+      ******************************************************************
+      * P400-MONTAR-REGISTRO: campo a campo, CADASTRO-PF -> REG-EXTERNO.
+      * Nada de MOVE CORRESPONDING aqui de proposito - os dois layouts
+      * nao compartilham nomes de campo nem ordem, e isso e o ponto.
+      ******************************************************************
+       P400-MONTAR-REGISTRO.
+            MOVE SPACES                  TO REG-EXTERNO
+
+            STRING
+               FUNCTION TRIM(WK-PRIMEIRO-NOME) DELIMITED BY SIZE
+               ' '                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-NOME-MEIO)     DELIMITED BY SIZE
+               ' '                             DELIMITED BY SIZE
+               FUNCTION TRIM(WK-ULTIMO-NOME)   DELIMITED BY SIZE
+               INTO EXT-NOME-COMPLETO
+            END-STRING
+
+            MOVE WK-CPF                  TO EXT-CPF
+            MOVE WK-EMAIL                TO EXT-EMAIL
+
+            STRING
+               '('                             DELIMITED BY SIZE
+               WK-DDD(1)                       DELIMITED BY SIZE
+               ') '                            DELIMITED BY SIZE
+               WK-PREFIXO(1)                   DELIMITED BY SIZE
+               '-'                             DELIMITED BY SIZE
+               WK-SUFIXO(1)                    DELIMITED BY SIZE
+               INTO EXT-TELEFONE
+            END-STRING
+
+            MOVE WK-CIDADE               TO EXT-CIDADE
+            MOVE WK-UF                    TO EXT-UF
+
+            STRING
+               WK-CEP-1                        DELIMITED BY SIZE
+               '-'                             DELIMITED BY SIZE
+               WK-CEP-2                        DELIMITED BY SIZE
+               INTO EXT-CEP
+            END-STRING
+
+            MOVE WK-DATA-NASCIMENTO(1:4) TO WK-ANO
+            MOVE WK-DATA-NASCIMENTO(5:2) TO WK-MES
+            MOVE WK-DATA-NASCIMENTO(7:2) TO WK-DIA
+            STRING
+               WK-DIA                          DELIMITED BY SIZE
+               '/'                             DELIMITED BY SIZE
+               WK-MES                          DELIMITED BY SIZE
+               '/'                             DELIMITED BY SIZE
+               WK-ANO                          DELIMITED BY SIZE
+               INTO EXT-DATA-NASCIMENTO
+            END-STRING
+
+            WRITE REG-EXTERNO
+            ADD 1                        TO WK-CONT-EXPORTADOS
+            .
+
+       P900-FINALIZAR.
+            CLOSE CONTATO-MASTER CONTATO-EXTERNO
+            DISPLAY 'CONTATOS EXPORTADOS PARA INTERFACE EXTERNA: '
+                                         WK-CONT-EXPORTADOS
+            .
+       END PROGRAM EXTCNTT.
