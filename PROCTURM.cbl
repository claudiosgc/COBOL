@@ -0,0 +1,211 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 09/08/2026
+      * Purpose: PROCESSAMENTO EM LOTE DE UMA TURMA (ROSTER) CONTRA A
+      *          MESMA LOGICA DE MEDIA/STATUS DO M2AULA42, GRAVANDO
+      *          CADA ALUNO/MATERIA NO MESTRE ALUNOMST E EMITINDO UM
+      *          RESUMO DA TURMA (APROVADOS/REPROVADOS E MEDIA GERAL).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROCTURM.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELTURMA'.
+           COPY 'SELALUNO'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDTURMA'.
+           COPY 'FDALUNO'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-TURMA                  PIC X(02) VALUE SPACES.
+       77  WK-FS-ALUNO                  PIC X(02) VALUE SPACES.
+       77  WK-FIM-TURMA                 PIC X(01) VALUE 'N'.
+       77  WK-IDX-NOTA                  PIC 9 VALUE ZERO.
+       77  WK-IDX-CONFIG                PIC 9 VALUE ZERO.
+       77  WK-QTDE-NOTAS-ATUAL          PIC 9 VALUE 4.
+       77  WK-MEDIA-ACUM                PIC 9(04)V999 VALUE ZEROS.
+       77  WK-MEDIA                     PIC 9(02)V9 VALUE ZEROS.
+       77  WK-STATUS                    PIC X(10) VALUE SPACES.
+       77  WK-CONT-APROVADOS            PIC 9(05) VALUE ZEROS.
+       77  WK-CONT-REPROVADOS           PIC 9(05) VALUE ZEROS.
+       77  WK-CONT-ALUNOS               PIC 9(05) VALUE ZEROS.
+       77  WK-SOMA-MEDIAS-TURMA         PIC 9(07)V9 VALUE ZEROS.
+       77  WK-MEDIA-TURMA               PIC 9(02)V9 VALUE ZEROS.
+       77  WK-PERCENTUAL-PRESENCA       PIC 9(03)V9 VALUE ZEROS.
+       77  WK-FREQUENCIA-MINIMA         PIC 9(03) VALUE 75.
+
+      *****************************************************************
+      * WK-TABELA-PROVAS: mesma configuracao de quantidade/peso de
+      * provas por materia usada pelo M2AULA42, duplicada aqui porque
+      * e uma tabela pequena e o lote precisa dela antes mesmo de
+      * existir um registro de aluno para consultar.
+      *****************************************************************
+       01  WK-TABELA-PROVAS.
+            05 WK-PROVAS-CONFIG    OCCURS 3 TIMES.
+               10 WK-PROVAS-MATERIA   PIC X(15).
+               10 WK-PROVAS-QTDE      PIC 9.
+               10 WK-PROVAS-PESO      PIC 9V99 OCCURS 6 TIMES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRIR-ARQUIVOS
+            PERFORM P110-CARREGAR-PROVAS
+            PERFORM P200-LER-UM THRU P200-FIM UNTIL WK-FIM-TURMA = 'S'
+            PERFORM P500-IMPRIMIR-RESUMO
+            PERFORM P900-FINALIZAR
+            STOP RUN
+            .
+
+       P100-ABRIR-ARQUIVOS.
+            OPEN INPUT ARQ-TURMA
+            OPEN I-O ALUNO-MASTER
+            IF WK-FS-ALUNO = '35'
+               OPEN OUTPUT ALUNO-MASTER
+               CLOSE ALUNO-MASTER
+               OPEN I-O ALUNO-MASTER
+            END-IF
+            .
+
+      ******************************************************************
+      * P110-CARREGAR-PROVAS: mesma tabela de 0003-CARREGAR-PROVAS do
+      * M2AULA42 - ver o comentario la para o racional de cada peso.
+      ******************************************************************
+       P110-CARREGAR-PROVAS.
+           MOVE SPACES                TO WK-PROVAS-MATERIA(1)
+           MOVE 4                     TO WK-PROVAS-QTDE(1)
+           MOVE 0,25                  TO WK-PROVAS-PESO(1 1)
+           MOVE 0,25                  TO WK-PROVAS-PESO(1 2)
+           MOVE 0,25                  TO WK-PROVAS-PESO(1 3)
+           MOVE 0,25                  TO WK-PROVAS-PESO(1 4)
+
+           MOVE 'MATEMATICA'          TO WK-PROVAS-MATERIA(2)
+           MOVE 2                     TO WK-PROVAS-QTDE(2)
+           MOVE 0,60                  TO WK-PROVAS-PESO(2 1)
+           MOVE 0,40                  TO WK-PROVAS-PESO(2 2)
+
+           MOVE 'HISTORIA'            TO WK-PROVAS-MATERIA(3)
+           MOVE 6                     TO WK-PROVAS-QTDE(3)
+           MOVE 0,17                  TO WK-PROVAS-PESO(3 1)
+           MOVE 0,17                  TO WK-PROVAS-PESO(3 2)
+           MOVE 0,17                  TO WK-PROVAS-PESO(3 3)
+           MOVE 0,17                  TO WK-PROVAS-PESO(3 4)
+           MOVE 0,16                  TO WK-PROVAS-PESO(3 5)
+           MOVE 0,16                  TO WK-PROVAS-PESO(3 6)
+           .
+
+       P200-LER-UM.
+            READ ARQ-TURMA NEXT RECORD
+                 AT END
+                    MOVE 'S'            TO WK-FIM-TURMA
+                 NOT AT END
+                    PERFORM P300-PROCESSAR-LINHA
+            END-READ
+            .
+       P200-FIM.
+
+       P300-PROCESSAR-LINHA.
+            PERFORM P310-LOCALIZAR-CONFIG
+
+            MOVE ZEROS                 TO WK-MEDIA-ACUM
+            PERFORM P320-ACUMULAR-NOTA THRU P320-FIM
+                    VARYING WK-IDX-NOTA FROM 1 BY 1
+                    UNTIL WK-IDX-NOTA > WK-QTDE-NOTAS-ATUAL
+
+            COMPUTE WK-MEDIA ROUNDED = WK-MEDIA-ACUM
+
+            IF TM-QTDE-AULAS = ZEROS
+               MOVE 100                TO WK-PERCENTUAL-PRESENCA
+            ELSE
+               COMPUTE WK-PERCENTUAL-PRESENCA ROUNDED =
+                       (TM-QTDE-PRESENCAS / TM-QTDE-AULAS) * 100
+            END-IF
+
+            IF WK-MEDIA >= 7
+               AND WK-PERCENTUAL-PRESENCA >= WK-FREQUENCIA-MINIMA
+               MOVE 'APROVADO'         TO WK-STATUS
+               ADD 1                   TO WK-CONT-APROVADOS
+            ELSE
+               MOVE 'REPROVADO'        TO WK-STATUS
+               ADD 1                   TO WK-CONT-REPROVADOS
+            END-IF
+
+            ADD WK-MEDIA                TO WK-SOMA-MEDIAS-TURMA
+            ADD 1                        TO WK-CONT-ALUNOS
+
+            PERFORM P400-GRAVAR-ALUNO
+            .
+
+      ******************************************************************
+      * P310-LOCALIZAR-CONFIG: mesma busca de 1003-LOCALIZAR-CONFIG do
+      * M2AULA42, contra TM-MATERIA em vez de WK-MATERIA.
+      ******************************************************************
+       P310-LOCALIZAR-CONFIG.
+           MOVE 1                     TO WK-IDX-CONFIG
+           PERFORM P311-COMPARAR-CONFIG THRU P311-FIM
+                   VARYING WK-IDX-CONFIG FROM 2 BY 1
+                   UNTIL WK-IDX-CONFIG > 3
+                      OR WK-PROVAS-MATERIA(WK-IDX-CONFIG) = TM-MATERIA
+
+           IF WK-IDX-CONFIG > 3
+              MOVE 1                  TO WK-IDX-CONFIG
+           END-IF
+
+           MOVE WK-PROVAS-QTDE(WK-IDX-CONFIG) TO WK-QTDE-NOTAS-ATUAL
+           .
+       P311-COMPARAR-CONFIG.
+           CONTINUE
+           .
+       P311-FIM.
+
+       P320-ACUMULAR-NOTA.
+           COMPUTE WK-MEDIA-ACUM = WK-MEDIA-ACUM +
+                   (TM-NOTA(WK-IDX-NOTA) *
+                    WK-PROVAS-PESO(WK-IDX-CONFIG WK-IDX-NOTA))
+           .
+       P320-FIM.
+
+       P400-GRAVAR-ALUNO.
+            MOVE TM-NOME              TO AL-NOME
+            MOVE TM-MATERIA           TO AL-MATERIA
+            MOVE TM-NOTA(1)           TO AL-NOTA-1
+            MOVE TM-NOTA(2)           TO AL-NOTA-2
+            MOVE TM-NOTA(3)           TO AL-NOTA-3
+            MOVE TM-NOTA(4)           TO AL-NOTA-4
+            MOVE WK-MEDIA             TO AL-MEDIA
+            MOVE WK-STATUS            TO AL-STATUS
+
+            WRITE CADASTRO-ALUNO
+            IF WK-FS-ALUNO = '22'
+               REWRITE CADASTRO-ALUNO
+            END-IF
+            .
+
+      ******************************************************************
+      * P500-IMPRIMIR-RESUMO: resumo da turma inteira (quantidade de
+      * aprovados/reprovados e a media geral da turma).
+      ******************************************************************
+       P500-IMPRIMIR-RESUMO.
+            IF WK-CONT-ALUNOS NOT = ZERO
+               COMPUTE WK-MEDIA-TURMA ROUNDED =
+                       WK-SOMA-MEDIAS-TURMA / WK-CONT-ALUNOS
+            END-IF
+
+            DISPLAY ' '
+            DISPLAY '*** RESUMO DO PROCESSAMENTO EM LOTE DA TURMA ***'
+            DISPLAY 'TOTAL DE ALUNOS PROCESSADOS..: ' WK-CONT-ALUNOS
+            DISPLAY 'TOTAL DE APROVADOS...........: '
+                                          WK-CONT-APROVADOS
+            DISPLAY 'TOTAL DE REPROVADOS..........: '
+                                          WK-CONT-REPROVADOS
+            DISPLAY 'MEDIA GERAL DA TURMA..........: ' WK-MEDIA-TURMA
+            .
+
+       P900-FINALIZAR.
+            CLOSE ARQ-TURMA ALUNO-MASTER
+            .
+       END PROGRAM PROCTURM.
