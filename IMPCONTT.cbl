@@ -0,0 +1,148 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 09/08/2026
+      * Purpose: IMPORTACAO DE CONTATOS DO SISTEMA ANTERIOR -
+      *          GENERALIZA O MOVE CORRESPONDING DO MEAULA34 PARA UM
+      *          JOB DE CONVERSAO REAL: LE UM EXTRATO NO LAYOUT ANTIGO
+      *          (REG-LEGADO) E MOVE CORR CADA REGISTRO PARA O LAYOUT
+      *          ATUAL (CADASTRO-PF), GRAVANDO NO MESMO CONTATO-MASTER
+      *          USADO POR CADCONTT/LOTCONTT. OS CAMPOS QUE O SISTEMA
+      *          ANTERIOR NAO TINHA (CODIGO, TELEFONE, CEP, DATA DE
+      *          NASCIMENTO) SAO PREENCHIDOS AQUI DEPOIS DO MOVE CORR,
+      *          DA MESMA FORMA QUE O MEAULA34 MOSTRA QUE CAMPOS SEM
+      *          NOME CORRESPONDENTE FICAM DE FORA DA COPIA AUTOMATICA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPCONTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELLEGADO'.
+           COPY 'SELCONT'.
+           COPY 'SELAUDIT'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDLEGADO'.
+           COPY 'FDCONT'.
+           COPY 'FDAUDIT'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-LEGADO                 PIC X(02) VALUE SPACES.
+       77  WK-FS-CONTATO                PIC X(02) VALUE SPACES.
+       77  WK-FS-AUDITORIA              PIC X(02) VALUE SPACES.
+       77  WK-FIM-LEGADO                PIC X(01) VALUE 'N'.
+       77  WK-OPERACAO-AUDIT            PIC X(10) VALUE SPACES.
+       77  WK-CONT-LIDOS                PIC 9(06) VALUE ZEROS.
+       77  WK-CONT-IMPORTADOS           PIC 9(06) VALUE ZEROS.
+       77  WK-CONT-REJEITADOS           PIC 9(06) VALUE ZEROS.
+       01  PARAMETRES-SEQ.
+           05 LK-STATUS-SEQ             PIC 99 VALUE 0.
+           05 LK-NOVO-CODIGO            PIC 9(06) VALUE 0.
+       01  WS-COM-AREA.
+           03 WS-MENSSAGEM              PIC X(40).
+           03 WS-CODIGO-CONTATO         PIC 9(06).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRIR-ARQUIVOS
+            PERFORM P200-LER-UM THRU P200-FIM UNTIL WK-FIM-LEGADO = 'S'
+            PERFORM P500-IMPRIMIR-RESUMO
+            PERFORM P900-FINALIZAR
+            STOP RUN
+            .
+
+       P100-ABRIR-ARQUIVOS.
+            OPEN INPUT CONTATOS-LEGADO
+
+            OPEN I-O CONTATO-MASTER
+            IF WK-FS-CONTATO = '35'
+               OPEN OUTPUT CONTATO-MASTER
+               CLOSE CONTATO-MASTER
+               OPEN I-O CONTATO-MASTER
+            END-IF
+            .
+
+       P200-LER-UM.
+            READ CONTATOS-LEGADO
+                 AT END
+                    MOVE 'S'             TO WK-FIM-LEGADO
+                 NOT AT END
+                    ADD 1                TO WK-CONT-LIDOS
+                    PERFORM P300-CONVERTER
+            END-READ
+            .
+       P200-FIM.
+
+      ******************************************************************
+      * P300-CONVERTER: MOVE CORRESPONDING copia WK-NOME, WK-ENDERECO
+      * (exceto WK-CEP, que o layout antigo nao tem), WK-NACIONALIDADE,
+      * WK-PROFISSAO e WK-CPF de REG-LEGADO para CADASTRO-PF, ja que os
+      * grupos/campos tem os mesmos nomes nos dois layouts. Codigo e
+      * status sao preenchidos explicitamente abaixo. Telefone, CEP e
+      * data de nascimento o sistema anterior nunca teve - ficam nos
+      * valores zerados/brancos que o INITIALIZE acima ja deixou, e
+      * devem ser completados depois pelo operador via ALTCONTT.
+      ******************************************************************
+       P300-CONVERTER.
+            INITIALIZE CADASTRO-PF
+            MOVE CORRESPONDING REG-LEGADO TO CADASTRO-PF
+            SET WK-REG-ATIVO              TO TRUE
+
+            CALL 'NEXTSEQ' USING PARAMETRES-SEQ
+            MOVE LK-NOVO-CODIGO           TO WK-CODIGO
+
+            WRITE CADASTRO-PF
+            IF WK-FS-CONTATO = '00'
+               ADD 1                      TO WK-CONT-IMPORTADOS
+               MOVE 'IMPORTAR'            TO WK-OPERACAO-AUDIT
+               MOVE WK-CODIGO             TO WS-CODIGO-CONTATO
+               MOVE ' *** CONTATO IMPORTADO DO LEGADO ***    ' TO
+                                          WS-MENSSAGEM
+               PERFORM P700-GRAVAR-AUDITORIA
+            ELSE
+               ADD 1                      TO WK-CONT-REJEITADOS
+               DISPLAY 'ERRO AO GRAVAR CONTATO IMPORTADO, FS='
+                       WK-FS-CONTATO
+            END-IF
+            .
+
+      ******************************************************************
+      * P700-GRAVAR-AUDITORIA: mesmo idioma open-extend-or-create de
+      * LOTCONTT/HISTCNTT para registrar a importacao na trilha de
+      * auditoria.
+      ******************************************************************
+       P700-GRAVAR-AUDITORIA.
+            OPEN EXTEND AUDITORIA
+            IF WK-FS-AUDITORIA = '35'
+               OPEN OUTPUT AUDITORIA
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE   TO AUD-DATA-HORA
+            MOVE WK-OPERACAO-AUDIT       TO AUD-OPERACAO
+            MOVE WS-CODIGO-CONTATO       TO AUD-CODIGO
+            MOVE 'BATCH'                 TO AUD-USUARIO
+            MOVE WS-MENSSAGEM            TO AUD-MENSAGEM
+
+            WRITE AUDIT-REC
+
+            CLOSE AUDITORIA
+            .
+
+      ******************************************************************
+      * P500-IMPRIMIR-RESUMO: resumo da importacao inteira, no mesmo
+      * estilo DISPLAY do resumo de fim de lote do LOTCONTT.
+      ******************************************************************
+       P500-IMPRIMIR-RESUMO.
+            DISPLAY ' '
+            DISPLAY '*** RESUMO DA IMPORTACAO DO LEGADO ***'
+            DISPLAY 'TOTAL DE REGISTROS LIDOS.....: ' WK-CONT-LIDOS
+            DISPLAY 'TOTAL DE CONTATOS IMPORTADOS..: '
+                                          WK-CONT-IMPORTADOS
+            DISPLAY 'TOTAL DE REJEITADOS...........: '
+                                          WK-CONT-REJEITADOS
+            .
+
+       P900-FINALIZAR.
+            CLOSE CONTATOS-LEGADO CONTATO-MASTER
+            .
+       END PROGRAM IMPCONTT.
