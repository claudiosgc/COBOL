@@ -0,0 +1,272 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 10/01/2022
+      * Purpose: LISTAGEM PAGINADA E ORDENADA DO CADASTRO DE CONTATOS
+      * Modification History:
+      *   09/08/2026 CS  Filtro opcional por nome (prefixo do primeiro
+      *                  ou do ultimo nome), normalizado em caixa alta
+      *                  e sem acento via NORMUTIL antes de ser
+      *                  liberado para a ordenacao.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISCNTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELCONT'.
+           SELECT ARQ-ORDENACAO
+               ASSIGN TO "LISWORK".
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDCONT'.
+       SD  ARQ-ORDENACAO.
+       01  SORT-REC.
+           03 WK-CODIGO                PIC 9(06).
+           03 WK-STATUS-REG            PIC X(01).
+           03 WK-NOME.
+               05 WK-PRIMEIRO-NOME     PIC X(20).
+               05 WK-ULTIMO-NOME       PIC X(20).
+           03 WK-ENDERECO.
+               05 WK-RUA               PIC X(15).
+               05 WK-BAIRRO            PIC X(15).
+               05 WK-CIDADE            PIC X(15).
+               05 WK-UF                PIC X(02).
+               05 WK-CEP.
+                   07 WK-CEP-1         PIC X(04).
+                   07 WK-CEP-2         PIC X(03).
+           03 WK-NACIONALIDADE         PIC X(20).
+           03 WK-PROFISSAO             PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CONTATO                PIC X(02) VALUE SPACES.
+       77  WK-FIM-MESTRE                PIC X(01) VALUE 'N'.
+       77  WK-FIM-ORDENACAO             PIC X(01) VALUE 'N'.
+       77  WK-CONT-LINHA                PIC 9(02) VALUE ZEROS.
+       77  WK-MAIS                      PIC X(01) VALUE 'S'.
+       77  WK-OPCAO-ORDEM                PIC X(01) VALUE SPACES.
+       77  WK-PRIMEIRO-REG-CID           PIC X(01) VALUE 'S'.
+       77  WK-UF-ANTERIOR                PIC X(02) VALUE SPACES.
+       77  WK-CIDADE-ANTERIOR            PIC X(15) VALUE SPACES.
+       77  WK-CONT-CIDADE                PIC 9(05) VALUE ZEROS.
+       77  WK-CONT-GERAL                 PIC 9(05) VALUE ZEROS.
+       77  WK-FILTRAR-NOME                PIC X(01) VALUE 'N'.
+       77  WK-TERMO-BUSCA                 PIC X(20) VALUE SPACES.
+       77  WK-TERMO-BUSCA-NORM             PIC X(40) VALUE SPACES.
+       77  WK-NOME-NORM                    PIC X(40) VALUE SPACES.
+       77  WK-STATUS-FILTRO                PIC X(01) VALUE 'N'.
+           88 WK-FILTRO-OK                            VALUE 'S'.
+       77  WK-LEN-TERMO                    PIC 9(02) VALUE ZEROS.
+           COPY 'PARMNORM'.
+
+       LINKAGE SECTION.
+           COPY 'COMAREA'.
+
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            DISPLAY ' '
+            DISPLAY '*** LISTAGEM DE CONTATOS ***'
+            DISPLAY 'ORDENAR POR: 1-ULTIMO NOME  2-CIDADE'
+            DISPLAY '             3-UF/CIDADE (RELATORIO COM SUBTOTAL)'
+            ACCEPT WK-OPCAO-ORDEM
+
+            DISPLAY 'FILTRAR POR NOME (S/N)? '
+            ACCEPT WK-FILTRAR-NOME
+            IF WK-FILTRAR-NOME = 'S' OR WK-FILTRAR-NOME = 's'
+               DISPLAY 'DIGITE PARTE DO NOME (PRIMEIRO OU ULTIMO): '
+               ACCEPT WK-TERMO-BUSCA
+               MOVE WK-TERMO-BUSCA      TO LK-TEXTO-ENTRADA
+               CALL 'NORMUTIL' USING PARAMETRES-NORM
+               MOVE LK-TEXTO-NORMALIZADO TO WK-TERMO-BUSCA-NORM
+               COMPUTE WK-LEN-TERMO = FUNCTION LENGTH(
+                       FUNCTION TRIM(WK-TERMO-BUSCA))
+               IF WK-LEN-TERMO = 0
+                  DISPLAY 'TERMO EM BRANCO - LISTANDO SEM FILTRO.'
+                  MOVE 'N'               TO WK-FILTRAR-NOME
+               END-IF
+            END-IF
+
+            EVALUATE WK-OPCAO-ORDEM
+               WHEN '1'
+                  SORT ARQ-ORDENACAO
+                       ON ASCENDING KEY WK-ULTIMO-NOME OF SORT-REC
+                       INPUT PROCEDURE P300-LER-MESTRE THRU P300-FIM
+                       OUTPUT PROCEDURE P400-LISTAR THRU P400-FIM
+               WHEN '2'
+                  SORT ARQ-ORDENACAO
+                       ON ASCENDING KEY WK-CIDADE OF SORT-REC
+                       INPUT PROCEDURE P300-LER-MESTRE THRU P300-FIM
+                       OUTPUT PROCEDURE P400-LISTAR THRU P400-FIM
+               WHEN '3'
+                  SORT ARQ-ORDENACAO
+                       ON ASCENDING KEY WK-UF OF SORT-REC
+                       ON ASCENDING KEY WK-CIDADE OF SORT-REC
+                       INPUT PROCEDURE P300-LER-MESTRE THRU P300-FIM
+                       OUTPUT PROCEDURE P500-RELATORIO-CIDADE THRU
+                                        P500-FIM
+               WHEN OTHER
+                  DISPLAY 'OPCAO DE ORDENACAO INVALIDA!'
+            END-EVALUATE
+
+            MOVE ' *** LISTAGEM CONCLUIDA ***            ' TO
+                                      WS-MENSSAGEM
+            GOBACK
+            .
+
+       P300-LER-MESTRE.
+            MOVE 'N'                    TO WK-FIM-MESTRE
+            OPEN INPUT CONTATO-MASTER
+            PERFORM P310-LER-UM THRU P310-FIM UNTIL WK-FIM-MESTRE = 'S'
+            CLOSE CONTATO-MASTER
+            .
+       P300-FIM.
+
+       P310-LER-UM.
+            READ CONTATO-MASTER NEXT RECORD
+                 AT END MOVE 'S' TO WK-FIM-MESTRE
+                 NOT AT END
+                     IF WK-REG-ATIVO
+                        PERFORM P311-TESTAR-FILTRO
+                        IF WK-FILTRO-OK
+                           MOVE CORRESPONDING CADASTRO-PF TO SORT-REC
+                           RELEASE SORT-REC
+                        END-IF
+                     END-IF
+            END-READ
+            .
+       P310-FIM.
+
+      ******************************************************************
+      * P311-TESTAR-FILTRO: quando o usuario pediu filtro por nome,
+      * normaliza (caixa alta, sem acento, via NORMUTIL) o primeiro e
+      * o ultimo nome do contato corrente e compara com o termo ja
+      * normalizado. Sem filtro, todo contato ativo passa.
+      ******************************************************************
+       P311-TESTAR-FILTRO.
+            IF WK-FILTRAR-NOME NOT = 'S' AND WK-FILTRAR-NOME NOT = 's'
+               SET WK-FILTRO-OK TO TRUE
+            ELSE
+               MOVE WK-PRIMEIRO-NOME OF CADASTRO-PF TO LK-TEXTO-ENTRADA
+               CALL 'NORMUTIL' USING PARAMETRES-NORM
+               MOVE LK-TEXTO-NORMALIZADO TO WK-NOME-NORM
+               IF WK-NOME-NORM(1:WK-LEN-TERMO) =
+                  WK-TERMO-BUSCA-NORM(1:WK-LEN-TERMO)
+                  SET WK-FILTRO-OK TO TRUE
+               ELSE
+                  MOVE WK-ULTIMO-NOME OF CADASTRO-PF TO LK-TEXTO-ENTRADA
+                  CALL 'NORMUTIL' USING PARAMETRES-NORM
+                  MOVE LK-TEXTO-NORMALIZADO TO WK-NOME-NORM
+                  IF WK-NOME-NORM(1:WK-LEN-TERMO) =
+                     WK-TERMO-BUSCA-NORM(1:WK-LEN-TERMO)
+                     SET WK-FILTRO-OK TO TRUE
+                  ELSE
+                     MOVE 'N'               TO WK-STATUS-FILTRO
+                  END-IF
+               END-IF
+            END-IF
+            .
+
+       P400-LISTAR.
+            MOVE 'N'                    TO WK-FIM-ORDENACAO
+            MOVE ZEROS                  TO WK-CONT-LINHA
+            PERFORM P410-LER-PROXIMO THRU P410-FIM
+                    UNTIL WK-FIM-ORDENACAO = 'S'
+            .
+       P400-FIM.
+
+       P410-LER-PROXIMO.
+            RETURN ARQ-ORDENACAO
+                AT END MOVE 'S'         TO WK-FIM-ORDENACAO
+            END-RETURN
+
+            IF WK-FIM-ORDENACAO NOT = 'S'
+               PERFORM P420-EXIBIR-LINHA
+               ADD 1                    TO WK-CONT-LINHA
+               IF WK-CONT-LINHA = 20
+                  DISPLAY ' '
+                  DISPLAY 'CONTINUAR LISTANDO? (S/N): '
+                  ACCEPT WK-MAIS
+                  MOVE ZEROS            TO WK-CONT-LINHA
+                  IF WK-MAIS = 'N' OR WK-MAIS = 'n'
+                     MOVE 'S'           TO WK-FIM-ORDENACAO
+                  END-IF
+               END-IF
+            END-IF
+            .
+       P410-FIM.
+
+       P420-EXIBIR-LINHA.
+            DISPLAY WK-CODIGO OF SORT-REC ' '
+                    WK-PRIMEIRO-NOME OF SORT-REC ' '
+                    WK-ULTIMO-NOME OF SORT-REC ' '
+                    WK-CIDADE OF SORT-REC ' '
+                    WK-UF OF SORT-REC
+            .
+      ******************************************************************
+      * P500-RELATORIO-CIDADE: relatorio com quebra de controle por
+      * UF/CIDADE sobre o arquivo ja ordenado por P300-LER-MESTRE,
+      * imprimindo um subtotal de contatos a cada mudanca de cidade e
+      * um total geral ao final.
+      ******************************************************************
+       P500-RELATORIO-CIDADE.
+            MOVE 'N'                    TO WK-FIM-ORDENACAO
+            MOVE 'S'                    TO WK-PRIMEIRO-REG-CID
+            MOVE ZEROS                  TO WK-CONT-CIDADE
+                                            WK-CONT-GERAL
+            DISPLAY ' '
+            DISPLAY '*** RELATORIO DE CONTATOS POR UF/CIDADE ***'
+            PERFORM P510-LER-PROXIMO THRU P510-FIM
+                    UNTIL WK-FIM-ORDENACAO = 'S'
+
+            IF WK-PRIMEIRO-REG-CID NOT = 'S'
+               PERFORM P530-IMPRIMIR-SUBTOTAL
+            END-IF
+            PERFORM P540-IMPRIMIR-TOTAL
+            .
+       P500-FIM.
+
+       P510-LER-PROXIMO.
+            RETURN ARQ-ORDENACAO
+                AT END MOVE 'S'         TO WK-FIM-ORDENACAO
+            END-RETURN
+
+            IF WK-FIM-ORDENACAO NOT = 'S'
+               PERFORM P520-QUEBRA-CIDADE
+            END-IF
+            .
+       P510-FIM.
+
+       P520-QUEBRA-CIDADE.
+            IF WK-PRIMEIRO-REG-CID = 'S'
+               MOVE 'N'                 TO WK-PRIMEIRO-REG-CID
+               MOVE WK-UF OF SORT-REC     TO WK-UF-ANTERIOR
+               MOVE WK-CIDADE OF SORT-REC TO WK-CIDADE-ANTERIOR
+            ELSE
+               IF WK-UF OF SORT-REC NOT = WK-UF-ANTERIOR OR
+                  WK-CIDADE OF SORT-REC NOT = WK-CIDADE-ANTERIOR
+                  PERFORM P530-IMPRIMIR-SUBTOTAL
+                  MOVE WK-UF OF SORT-REC     TO WK-UF-ANTERIOR
+                  MOVE WK-CIDADE OF SORT-REC TO WK-CIDADE-ANTERIOR
+                  MOVE ZEROS              TO WK-CONT-CIDADE
+               END-IF
+            END-IF
+
+            DISPLAY WK-CODIGO OF SORT-REC ' '
+                    WK-PRIMEIRO-NOME OF SORT-REC ' '
+                    WK-ULTIMO-NOME OF SORT-REC ' '
+                    WK-CIDADE OF SORT-REC ' '
+                    WK-UF OF SORT-REC
+            ADD 1                       TO WK-CONT-CIDADE
+            ADD 1                       TO WK-CONT-GERAL
+            .
+
+       P530-IMPRIMIR-SUBTOTAL.
+            DISPLAY 'SUBTOTAL ' WK-CIDADE-ANTERIOR '/' WK-UF-ANTERIOR
+                    ': ' WK-CONT-CIDADE ' CONTATO(S)'
+            .
+
+       P540-IMPRIMIR-TOTAL.
+            DISPLAY ' '
+            DISPLAY 'TOTAL GERAL DE CONTATOS: ' WK-CONT-GERAL
+            .
+       END PROGRAM LISCNTT.
