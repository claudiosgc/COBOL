@@ -0,0 +1,50 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 10/01/2022
+      * Purpose: SUBROTINA - PROXIMO CODIGO SEQUENCIAL DO CONTATO
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NEXTSEQ.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SEQUENCIA
+               ASSIGN TO "CONTSEQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-SEQUENCIA.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-SEQUENCIA.
+       01  REG-SEQUENCIA                PIC 9(06).
+       WORKING-STORAGE SECTION.
+       77  WK-FS-SEQUENCIA              PIC X(02) VALUE SPACES.
+       77  WK-ULTIMO-CODIGO             PIC 9(06) VALUE ZEROS.
+       LINKAGE SECTION.
+       01  PARAMETRES-SEQ.
+           05 LK-STATUS-SEQ             PIC 99 VALUE 0.
+           05 LK-NOVO-CODIGO            PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION USING PARAMETRES-SEQ.
+       MAIN-PROCEDURE.
+           MOVE 0                       TO LK-STATUS-SEQ
+           MOVE ZEROS                   TO WK-ULTIMO-CODIGO
+
+           OPEN INPUT ARQ-SEQUENCIA
+           IF WK-FS-SEQUENCIA = '35'
+              CONTINUE
+           ELSE
+              READ ARQ-SEQUENCIA INTO WK-ULTIMO-CODIGO
+              CLOSE ARQ-SEQUENCIA
+           END-IF
+
+           ADD 1                        TO WK-ULTIMO-CODIGO
+
+           OPEN OUTPUT ARQ-SEQUENCIA
+           WRITE REG-SEQUENCIA FROM WK-ULTIMO-CODIGO
+           CLOSE ARQ-SEQUENCIA
+
+           MOVE WK-ULTIMO-CODIGO        TO LK-NOVO-CODIGO
+
+           GOBACK.
+       END PROGRAM NEXTSEQ.
