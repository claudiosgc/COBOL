@@ -0,0 +1,190 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 14/01/2022
+      * Purpose: CONSULTA DE CONTATO POR NOME (BUSCA PARCIAL)
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSCTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELCONT'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDCONT'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CONTATO                PIC X(02) VALUE SPACES.
+       77  WK-FIM-MESTRE                PIC X(01) VALUE 'N'.
+       77  WK-OPCAO-CONTINUA            PIC X(01) VALUE 'S'.
+       77  WK-TERMO-BUSCA               PIC X(20) VALUE SPACES.
+       77  WK-TERMO-BUSCA-NORM          PIC X(40) VALUE SPACES.
+       77  WK-NOME-NORM                 PIC X(40) VALUE SPACES.
+       77  WK-QTD-ACHADOS               PIC 9(04) VALUE ZEROS.
+       77  WK-CODIGO-ESCOLHIDO          PIC 9(06) VALUE ZEROS.
+       77  WK-LEN-TERMO                 PIC 9(02) VALUE ZEROS.
+           COPY 'PARMNORM'.
+       01  WK-ACHADOS.
+           05 WK-ACHADO                 OCCURS 100 TIMES
+                                         INDEXED BY WK-IDX-ACHADO.
+              10 WK-ACHADO-CODIGO       PIC 9(06).
+              10 WK-ACHADO-NOME         PIC X(41).
+
+       LINKAGE SECTION.
+           COPY 'COMAREA'.
+
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRIR-ARQUIVO
+            PERFORM P200-PROCESSA THRU P200-FIM UNTIL
+                    WK-OPCAO-CONTINUA = 'N' OR WK-OPCAO-CONTINUA = 'n'
+            PERFORM P900-FINALIZAR
+            GOBACK
+            .
+
+       P100-ABRIR-ARQUIVO.
+            OPEN I-O CONTATO-MASTER
+            IF WK-FS-CONTATO = '35'
+               OPEN OUTPUT CONTATO-MASTER
+               CLOSE CONTATO-MASTER
+               OPEN I-O CONTATO-MASTER
+            END-IF
+            .
+
+       P200-PROCESSA.
+            DISPLAY ' '
+            DISPLAY '*** CONSULTA DE CONTATO ***'
+            MOVE ZEROS                   TO WK-LEN-TERMO
+            PERFORM UNTIL WK-LEN-TERMO > 0
+               DISPLAY 'DIGITE PARTE DO NOME (PRIMEIRO OU ULTIMO): '
+               ACCEPT WK-TERMO-BUSCA
+
+               MOVE WK-TERMO-BUSCA       TO LK-TEXTO-ENTRADA
+               CALL 'NORMUTIL' USING PARAMETRES-NORM
+               MOVE LK-TEXTO-NORMALIZADO TO WK-TERMO-BUSCA-NORM
+               COMPUTE WK-LEN-TERMO = FUNCTION LENGTH(
+                       FUNCTION TRIM(WK-TERMO-BUSCA))
+               IF WK-LEN-TERMO = 0
+                  DISPLAY 'TERMO EM BRANCO - DIGITE PELO MENOS UM '
+                          'CARACTERE.'
+               END-IF
+            END-PERFORM
+            MOVE ZEROS                  TO WK-QTD-ACHADOS
+
+            PERFORM P210-BUSCAR
+
+            EVALUATE WK-QTD-ACHADOS
+               WHEN 0
+                  DISPLAY 'NENHUM CONTATO ENCONTRADO.'
+                  MOVE ' *** NENHUM CONTATO ENCONTRADO ***     ' TO
+                                         WS-MENSSAGEM
+               WHEN 1
+                  MOVE WK-ACHADO-CODIGO(1) TO WK-CODIGO-ESCOLHIDO
+                  PERFORM P230-EXIBIR-CONTATO
+               WHEN OTHER
+                  PERFORM P220-EXIBIR-LISTA
+                  DISPLAY 'CODIGO DO CONTATO DESEJADO: '
+                  ACCEPT WK-CODIGO-ESCOLHIDO
+                  PERFORM P230-EXIBIR-CONTATO
+            END-EVALUATE
+
+            DISPLAY 'CONSULTAR OUTRO CONTATO (S/N)? '
+            ACCEPT WK-OPCAO-CONTINUA
+            .
+       P200-FIM.
+
+      ******************************************************************
+      * P210-BUSCAR: varre o cadastro mestre e guarda em WK-ACHADOS
+      * todo registro ATIVO cujo nome contenha o termo digitado.
+      ******************************************************************
+       P210-BUSCAR.
+            MOVE 'N'                    TO WK-FIM-MESTRE
+            PERFORM P211-LER-UM THRU P211-FIM UNTIL WK-FIM-MESTRE = 'S'
+            .
+
+       P211-LER-UM.
+            READ CONTATO-MASTER NEXT RECORD
+                 AT END MOVE 'S'         TO WK-FIM-MESTRE
+                 NOT AT END
+                     PERFORM P212-TESTAR-NOME
+            END-READ
+            .
+       P211-FIM.
+
+      ******************************************************************
+      * P212-TESTAR-NOME: compara o primeiro e o ultimo nome com o
+      * termo digitado ja normalizados (caixa alta, sem acento) pelo
+      * NORMUTIL, para que a busca nao dependa do acento com que o
+      * termo foi digitado ou o nome foi gravado.
+      ******************************************************************
+       P212-TESTAR-NOME.
+            IF WK-REG-ATIVO AND WK-QTD-ACHADOS < 100
+               MOVE WK-PRIMEIRO-NOME     TO LK-TEXTO-ENTRADA
+               CALL 'NORMUTIL' USING PARAMETRES-NORM
+               MOVE LK-TEXTO-NORMALIZADO TO WK-NOME-NORM
+               IF WK-NOME-NORM(1:WK-LEN-TERMO) =
+                  WK-TERMO-BUSCA-NORM(1:WK-LEN-TERMO)
+                  PERFORM P213-REGISTRAR-ACHADO
+               ELSE
+                  MOVE WK-ULTIMO-NOME    TO LK-TEXTO-ENTRADA
+                  CALL 'NORMUTIL' USING PARAMETRES-NORM
+                  MOVE LK-TEXTO-NORMALIZADO TO WK-NOME-NORM
+                  IF WK-NOME-NORM(1:WK-LEN-TERMO) =
+                     WK-TERMO-BUSCA-NORM(1:WK-LEN-TERMO)
+                     PERFORM P213-REGISTRAR-ACHADO
+                  END-IF
+               END-IF
+            END-IF
+            .
+
+       P213-REGISTRAR-ACHADO.
+            ADD 1                       TO WK-QTD-ACHADOS
+            MOVE WK-CODIGO TO WK-ACHADO-CODIGO(WK-QTD-ACHADOS)
+            STRING WK-PRIMEIRO-NOME     DELIMITED BY SPACE
+                   ' '
+                   WK-ULTIMO-NOME       DELIMITED BY SIZE
+                   INTO WK-ACHADO-NOME(WK-QTD-ACHADOS)
+            .
+
+       P220-EXIBIR-LISTA.
+            DISPLAY 'FORAM ENCONTRADOS ' WK-QTD-ACHADOS ' CONTATOS:'
+            PERFORM P221-EXIBIR-UM
+                    VARYING WK-IDX-ACHADO FROM 1 BY 1
+                    UNTIL WK-IDX-ACHADO > WK-QTD-ACHADOS
+            .
+
+       P221-EXIBIR-UM.
+            DISPLAY WK-ACHADO-CODIGO(WK-IDX-ACHADO) ' - '
+                    WK-ACHADO-NOME(WK-IDX-ACHADO)
+            .
+
+       P230-EXIBIR-CONTATO.
+            MOVE WK-CODIGO-ESCOLHIDO     TO WK-CODIGO
+            READ CONTATO-MASTER
+                 INVALID KEY
+                    DISPLAY 'CONTATO NAO ENCONTRADO.'
+                    MOVE ' *** CONTATO NAO ENCONTRADO ***        ' TO
+                                         WS-MENSSAGEM
+                 NOT INVALID KEY
+                    DISPLAY '*** DADOS DO CONTATO ***'
+                    DISPLAY 'CODIGO......: ' WK-CODIGO
+                    DISPLAY 'NOME........: ' WK-PRIMEIRO-NOME ' '
+                                              WK-ULTIMO-NOME
+                    DISPLAY 'TELEFONE....: ' WK-PAIS(1) ' '
+                                              WK-DDD(1) ' '
+                                              WK-PREFIXO(1) '-'
+                                              WK-SUFIXO(1)
+                    DISPLAY 'ENDERECO....: ' WK-RUA ' ' WK-BAIRRO ' '
+                                              WK-CIDADE '/' WK-UF
+                    DISPLAY 'NACIONALIDADE: ' WK-NACIONALIDADE
+                    DISPLAY 'PROFISSAO...: ' WK-PROFISSAO
+                    MOVE WK-CODIGO       TO WS-CODIGO-CONTATO
+                    MOVE ' *** CONTATO LOCALIZADO ***            ' TO
+                                         WS-MENSSAGEM
+            END-READ
+            .
+
+       P900-FINALIZAR.
+            CLOSE CONTATO-MASTER
+            .
+       END PROGRAM CONSCTT.
