@@ -0,0 +1,16 @@
+      *****************************************************************
+      * Copybook: LAYOUTTM
+      * Purpose : REG-TURMA - uma linha do arquivo de turma (roster)
+      *           lido pelo PROCTURM em lote. Ate 6 notas por linha;
+      *           a materia informada decide quantas delas valem,
+      *           pela mesma configuracao usada em M2AULA42. TM-QTDE-
+      *           AULAS/TM-QTDE-PRESENCAS trazem o resumo de frequencia
+      *           do periodo - o roster em lote nao traz data a data
+      *           como a coleta interativa do M2AULA42, so o total.
+      *****************************************************************
+       01  REG-TURMA.
+           03 TM-NOME                   PIC X(20).
+           03 TM-MATERIA                PIC X(15).
+           03 TM-NOTA                   PIC 9(02)V9 OCCURS 6 TIMES.
+           03 TM-QTDE-AULAS             PIC 9(03).
+           03 TM-QTDE-PRESENCAS         PIC 9(03).
