@@ -0,0 +1,17 @@
+      *****************************************************************
+      * Copybook: LAYOUTAL
+      * Purpose : CADASTRO-ALUNO - registro do mestre de alunos
+      *           gravado pelo M2AULA42 apos calcular a media.
+      *           Chave = nome do aluno + materia, para que cada
+      *           combinacao aluno/materia tenha um unico registro.
+      *****************************************************************
+       01  CADASTRO-ALUNO.
+           03 AL-CHAVE.
+              05 AL-NOME                PIC X(20).
+              05 AL-MATERIA             PIC X(15).
+           03 AL-NOTA-1                 PIC 9(02)V9.
+           03 AL-NOTA-2                 PIC 9(02)V9.
+           03 AL-NOTA-3                 PIC 9(02)V9.
+           03 AL-NOTA-4                 PIC 9(02)V9.
+           03 AL-MEDIA                  PIC 9(02)V9.
+           03 AL-STATUS                 PIC X(10).
