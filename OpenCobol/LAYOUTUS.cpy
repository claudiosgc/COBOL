@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Copybook: LAYOUTUS
+      * Purpose : Cadastro de usuarios do SISTEMA DE CONTATOS, usado
+      *           pela checagem de login em MENUCNTT.
+      *****************************************************************
+       01  USUARIO-REC.
+           03 USR-ID                    PIC X(08).
+           03 USR-PIN                   PIC X(04).
+           03 USR-PERFIL                PIC X(01).
+               88 USR-PERFIL-TOTAL      VALUE 'T'.
+               88 USR-PERFIL-LEITURA    VALUE 'L'.
+           03 USR-NOME                  PIC X(30).
