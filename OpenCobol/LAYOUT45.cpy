@@ -0,0 +1,30 @@
+      *****************************************************************
+      * Copybook: LAYOUT45
+      * Purpose : CADASTRO-PJ - layout do contato pessoa juridica
+      *           (empresa), irmao do CADASTRO-PF em LAYOUT44.
+      *****************************************************************
+       01  CADASTRO-PJ.
+           03 WK-CODIGO-PJ              PIC 9(06).
+           03 WK-STATUS-REG-PJ          PIC X(01).
+               88 WK-REG-PJ-ATIVO       VALUE 'A'.
+               88 WK-REG-PJ-INATIVO     VALUE 'I'.
+           03 WK-RAZAO-SOCIAL           PIC X(40).
+           03 WK-NOME-FANTASIA          PIC X(30).
+           03 WK-CNPJ                   PIC 9(14).
+           03 WK-CNPJ-DIGITOS REDEFINES WK-CNPJ
+                                       PIC 9 OCCURS 14 TIMES.
+           03 WK-CONTATO-RESPONSAVEL    PIC X(30).
+           03 WK-TELEFONE-PJ.
+               05 WK-PAIS-PJ            PIC 99.
+               05 WK-DDD-PJ             PIC 99.
+               05 WK-PREFIXO-PJ         PIC 9(04).
+               05 WK-SUFIXO-PJ          PIC 9(04).
+           03 WK-ENDERECO-PJ.
+               05 WK-RUA-PJ             PIC X(15).
+               05 WK-BAIRRO-PJ          PIC X(15).
+               05 WK-CIDADE-PJ          PIC X(15).
+               05 WK-UF-PJ              PIC X(02).
+               05 WK-CEP-PJ.
+                   07 WK-CEP-PJ-1       PIC X(04).
+                   07 WK-CEP-PJ-2       PIC X(03).
+           03 WK-EMAIL-PJ               PIC X(40).
