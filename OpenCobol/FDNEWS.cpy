@@ -0,0 +1,10 @@
+      *****************************************************************
+      * Copybook: FDNEWS
+      * Purpose : FD/record for the NEWSCNTT newsletter mailing-list
+      *           extract. One comma-delimited NOME,EMAIL line per
+      *           active contact that has an email on file, ready for
+      *           upload to a mailing tool.
+      *****************************************************************
+       FD  NEWSLETTER-CSV
+           LABEL RECORD IS STANDARD.
+       01  NEWS-REC                     PIC X(80).
