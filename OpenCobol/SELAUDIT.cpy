@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Copybook: SELAUDIT
+      * Purpose : FILE-CONTROL entry for the contact audit log.
+      *****************************************************************
+           SELECT AUDITORIA
+               ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-AUDITORIA.
