@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Copybook: FDSUM
+      * Purpose : FD/record for the contacts-by-UF/nacionalidade
+      *           summary report (132-column print layout).
+      *****************************************************************
+       FD  RELATORIO-RESUMO
+           LABEL RECORD IS STANDARD.
+       01  RESUMO-REC                   PIC X(132).
