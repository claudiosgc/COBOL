@@ -0,0 +1,63 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 09/08/2026
+      * Purpose: NORMALIZA NOME/TERMO DE BUSCA PARA CAIXA ALTA SEM
+      *          ACENTOS, PARA QUE CONSCTT/LISCNTT POSSAM COMPARAR
+      *          NOMES SEM DEPENDER DE COMO O ACENTO FOI DIGITADO OU
+      *          GRAVADO. OS ACENTOS SAO TRATADOS PELO CODIGO LATIN-1
+      *          DE CADA LETRA (VIA LITERAL HEXADECIMAL), E NAO PELO
+      *          CARACTERE EM SI, PARA O FONTE CONTINUAR PURO ASCII
+      *          COMO O RESTO DO SISTEMA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NORMUTIL.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+           COPY 'PARMNORM'.
+
+       PROCEDURE DIVISION USING PARAMETRES-NORM.
+       MAIN-PROCEDURE.
+            MOVE LK-TEXTO-ENTRADA        TO LK-TEXTO-NORMALIZADO
+            MOVE FUNCTION UPPER-CASE(LK-TEXTO-NORMALIZADO)
+                                          TO LK-TEXTO-NORMALIZADO
+            PERFORM P100-REMOVER-ACENTOS
+            MOVE '00'                    TO LK-STATUS-CODE
+            GOBACK
+            .
+
+      ******************************************************************
+      * P100-REMOVER-ACENTOS: troca cada vogal/letra acentuada (maiuscula
+      * ou minuscula - FUNCTION UPPER-CASE so alcanca A-Z, entao as
+      * minusculas acentuadas continuam minusculas ate aqui) pela sua
+      * letra-base em caixa alta.
+      ******************************************************************
+       P100-REMOVER-ACENTOS.
+            INSPECT LK-TEXTO-NORMALIZADO REPLACING
+               ALL X"C0" BY 'A' ALL X"C1" BY 'A' ALL X"C2" BY 'A'
+               ALL X"C3" BY 'A' ALL X"C4" BY 'A' ALL X"C5" BY 'A'
+               ALL X"E0" BY 'A' ALL X"E1" BY 'A' ALL X"E2" BY 'A'
+               ALL X"E3" BY 'A' ALL X"E4" BY 'A' ALL X"E5" BY 'A'
+               ALL X"C8" BY 'E' ALL X"C9" BY 'E' ALL X"CA" BY 'E'
+               ALL X"CB" BY 'E'
+               ALL X"E8" BY 'E' ALL X"E9" BY 'E' ALL X"EA" BY 'E'
+               ALL X"EB" BY 'E'
+               ALL X"CC" BY 'I' ALL X"CD" BY 'I' ALL X"CE" BY 'I'
+               ALL X"CF" BY 'I'
+               ALL X"EC" BY 'I' ALL X"ED" BY 'I' ALL X"EE" BY 'I'
+               ALL X"EF" BY 'I'
+               ALL X"D2" BY 'O' ALL X"D3" BY 'O' ALL X"D4" BY 'O'
+               ALL X"D5" BY 'O' ALL X"D6" BY 'O'
+               ALL X"F2" BY 'O' ALL X"F3" BY 'O' ALL X"F4" BY 'O'
+               ALL X"F5" BY 'O' ALL X"F6" BY 'O'
+               ALL X"D9" BY 'U' ALL X"DA" BY 'U' ALL X"DB" BY 'U'
+               ALL X"DC" BY 'U'
+               ALL X"F9" BY 'U' ALL X"FA" BY 'U' ALL X"FB" BY 'U'
+               ALL X"FC" BY 'U'
+               ALL X"C7" BY 'C' ALL X"E7" BY 'C'
+               ALL X"D1" BY 'N' ALL X"F1" BY 'N'
+            .
+       END PROGRAM NORMUTIL.
