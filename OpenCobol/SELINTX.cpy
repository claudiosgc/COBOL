@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook: SELINTX
+      * Purpose : FILE-CONTROL entry for the INTCONTT rejected-
+      *           transactions file.
+      *****************************************************************
+           SELECT INTERFACE-REJEITADOS
+               ASSIGN TO "INTFREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-INTFREJ.
