@@ -0,0 +1,11 @@
+      *****************************************************************
+      * Copybook: LAYOUTIN
+      * Purpose : One line of the inbound contact-interface file fed
+      *           by another department's system (INTCONTT). The line
+      *           comes in comma-delimited, each field is lifted out
+      *           with UNSTRING in INTCONTT - this copybook only holds
+      *           the raw line, the same way FDNEWS/FDCNTCS hold a raw
+      *           CSV line on the outbound side.
+      *****************************************************************
+       01  REG-INTERFACE.
+           03 IN-REC                    PIC X(200).
