@@ -0,0 +1,26 @@
+      *****************************************************************
+      * Copybook: PARMDATE
+      * Purpose : CALL linkage block for DATEUTIL. Accepts a date in
+      *           any of DD/MM/AAAA, DD-MM-AAAA or AAAAMMDD (detected
+      *           from the separator/length), validates it (leap
+      *           years, days-in-month), and reformats it into
+      *           whichever of those three layouts the caller asks
+      *           for via LK-FORMATO-SAIDA.
+      *
+      *           LK-STATUS-CODE values:
+      *             00 = OK       - data valida; LK-DATA-SAIDA preenchida.
+      *             99 = INVALIDO - data mal formada ou inexistente.
+      *****************************************************************
+       01  PARAMETRES-DATA.
+           05 LK-DATA-ENTRADA           PIC X(10) VALUE SPACES.
+           05 LK-FORMATO-SAIDA          PIC X(01) VALUE '3'.
+               88 LK-SAIDA-DDMMAAAA-BARRA VALUE '1'.
+               88 LK-SAIDA-DDMMAAAA-HIFEN VALUE '2'.
+               88 LK-SAIDA-AAAAMMDD       VALUE '3'.
+           05 LK-DATA-SAIDA             PIC X(10) VALUE SPACES.
+           05 LK-DIA                    PIC 99 VALUE 0.
+           05 LK-MES                    PIC 99 VALUE 0.
+           05 LK-ANO                    PIC 9(04) VALUE 0.
+           05 LK-STATUS-CODE            PIC X(02) VALUE '00'.
+               88 LK-STATUS-OK          VALUE '00'.
+               88 LK-STATUS-INVALIDO    VALUE '99'.
