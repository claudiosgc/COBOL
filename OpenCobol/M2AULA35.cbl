@@ -2,6 +2,11 @@
       * Author:CLAUDIO SANTOS
       * Date:08/12/2021
       * Purpose: MATEMATICA ALTERNATIVA
+      * Modification History:
+      *   09/08/2026 CS  Corrigido INITIALISE (nao existe em COBOL) ->
+      *                  INITIALIZE, bloqueava a compilacao.
+      *   09/08/2026 CS  P300-ERRO agora grava a excecao em EXCLOG via
+      *                  EXCUTIL, antes so fazia DISPLAY.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -11,6 +16,7 @@
        WORKING-STORAGE SECTION.
        77  WK-NUM-1            PIC 99 VALUE 0.
        77  WK-NUM-2            PIC 99 VALUE 0.
+           COPY 'PARMEXC'.
 
 
        PROCEDURE DIVISION.
@@ -19,7 +25,7 @@
            PERFORM P999-FIM
             .
        P001-INICIO.
-           INITIALISE WK-NUM-1
+           INITIALIZE WK-NUM-1
                       WK-NUM-2
 
            DISPLAY 'DIGITE O PRIMEIRO NUMERO: '
@@ -29,6 +35,11 @@
            .
        P300-ERRO.
            DISPLAY 'ERRO DE PROCESSAMENTO.'
+           MOVE 'M2AULA35'       TO LK-EXC-PROGRAMA
+           MOVE 'P300-ERRO'      TO LK-EXC-PARAGRAFO
+           MOVE 'ERRO DE PROCESSAMENTO (ON SIZE ERROR)'
+                                 TO LK-EXC-DESCRICAO
+           CALL 'EXCUTIL' USING PARAMETRES-EXC
            PERFORM P999-FIM
            .
 
