@@ -0,0 +1,10 @@
+      *****************************************************************
+      * Copybook: FDALUNO
+      * Purpose : FD for the student master file, built on the
+      *           CADASTRO-ALUNO record layout (LAYOUTAL). COPY into
+      *           the FILE SECTION of any program that opens
+      *           ALUNO-MASTER.
+      *****************************************************************
+       FD  ALUNO-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY 'LAYOUTAL'.
