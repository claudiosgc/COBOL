@@ -0,0 +1,21 @@
+      *****************************************************************
+      * Copybook: LAYOUTEX
+      * Purpose : Fixed-width record layout for the external contact
+      *           interface file written by EXTCNTT. This is the
+      *           layout the RECEIVING outside system expects, NOT a
+      *           copy of CADASTRO-PF (LAYOUT44) - field order and
+      *           widths here belong to the external system, not to
+      *           us, and the two are kept deliberately independent.
+      *           If the outside system ever needs a different order
+      *           or width, only EXTCNTT and this copybook change;
+      *           LAYOUT44 and everything built on it are untouched.
+      *****************************************************************
+       01  REG-EXTERNO.
+           03 EXT-NOME-COMPLETO         PIC X(60).
+           03 EXT-CPF                   PIC 9(11).
+           03 EXT-EMAIL                 PIC X(40).
+           03 EXT-TELEFONE              PIC X(14).
+           03 EXT-CIDADE                PIC X(15).
+           03 EXT-UF                    PIC X(02).
+           03 EXT-CEP                   PIC X(09).
+           03 EXT-DATA-NASCIMENTO       PIC X(10).
