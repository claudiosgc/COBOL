@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook: SELEXT
+      * Purpose : FILE-CONTROL entry for the external contact
+      *           interface file written by EXTCNTT.
+      *****************************************************************
+           SELECT CONTATO-EXTERNO
+               ASSIGN TO "CONTEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-EXTERNO.
