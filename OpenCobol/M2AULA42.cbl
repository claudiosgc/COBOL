@@ -6,9 +6,15 @@
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELALUNO'.
+           COPY 'SELFREQ'.
 
        DATA    DIVISION.
        FILE SECTION.
+           COPY 'FDALUNO'.
+           COPY 'FDFREQ'.
        WORKING-STORAGE SECTION.
        01  WK-VARIAVEIS-ALUNO.
             05 WK-NOME             PIC X(20) VALUE SPACES.
@@ -18,21 +24,96 @@
 
 
        01  WK-VARIAVEIS-NOTAS.
-            05 WK-NOTA-1           PIC 9(02)V9 VALUE ZEROS.
-            05 WK-NOTA-2           PIC 9(02)V9 VALUE ZEROS.
-            05 WK-NOTA-3           PIC 9(02)V9 VALUE ZEROS.
-            05 WK-NOTA-4           PIC 9(02)V9 VALUE ZEROS.
+            05 WK-NOTA             PIC 9(02)V9 VALUE ZEROS
+                                    OCCURS 6 TIMES.
             05 WK-MEDIA            PIC 9(02)V9 VALUE ZEROS.
 
+      *****************************************************************
+      * WK-VARIAVEIS-FREQUENCIA: quantidade de aulas informada, quantas
+      * delas tiveram presenca, e o percentual resultante, usado junto
+      * com WK-MEDIA para decidir APROVADO/REPROVADO em 2002-REP-
+      * OPERACAO. Um aluno pode ter media suficiente e ainda ser
+      * reprovado por falta.
+      *****************************************************************
+       01  WK-VARIAVEIS-FREQUENCIA.
+            05 WK-QTDE-AULAS          PIC 9(03) VALUE ZEROS.
+            05 WK-QTDE-PRESENCAS      PIC 9(03) VALUE ZEROS.
+            05 WK-PERCENTUAL-PRESENCA PIC 9(03)V9 VALUE ZEROS.
+            05 WK-DATA-AULA           PIC X(10) VALUE SPACES.
+            05 WK-PRESENCA            PIC X(01) VALUE SPACES.
+
+      *****************************************************************
+      * WK-TABELA-PROVAS: configuracao de quantidade de provas e peso
+      * de cada uma por materia, para que a media nao seja sempre
+      * "soma de 4 notas dividido por 4". Materia nao encontrada usa
+      * WK-PROVAS-CONFIG(1), o padrao de 4 notas com peso igual.
+      *****************************************************************
+       01  WK-TABELA-PROVAS.
+            05 WK-PROVAS-CONFIG    OCCURS 3 TIMES.
+               10 WK-PROVAS-MATERIA   PIC X(15).
+               10 WK-PROVAS-QTDE      PIC 9.
+               10 WK-PROVAS-PESO      PIC 9V99 OCCURS 6 TIMES.
+
+       77  WK-IDX-NOTA             PIC 9 VALUE ZERO.
+       77  WK-IDX-CONFIG           PIC 9 VALUE ZERO.
+       77  WK-QTDE-NOTAS-ATUAL     PIC 9 VALUE 4.
+       77  WK-MEDIA-ACUM           PIC 9(04)V999 VALUE ZEROS.
+       77  WK-IDX-AULA             PIC 9(03) VALUE ZERO.
+       77  WK-FREQUENCIA-MINIMA    PIC 9(03) VALUE 75.
+
+       77  WK-FS-ALUNO             PIC X(02) VALUE SPACES.
+       77  WK-FS-FREQ              PIC X(02) VALUE SPACES.
+           COPY 'PARMEXC'.
+
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL SECTION.
        0001-PRINCIPAL.
+           PERFORM 0002-ABRIR-ARQUIVO.
+           PERFORM 0003-CARREGAR-PROVAS.
            PERFORM 1001-INICIALIZAR.
            PERFORM 2001-PROCESSAR.
            PERFORM 3001-FINALIZAR.
                STOP RUN.
 
+       0002-ABRIR-ARQUIVO.
+           OPEN I-O ALUNO-MASTER
+           IF WK-FS-ALUNO = '35'
+              OPEN OUTPUT ALUNO-MASTER
+              CLOSE ALUNO-MASTER
+              OPEN I-O ALUNO-MASTER
+           END-IF
+           .
+
+      *****************************************************************
+      * 0003-CARREGAR-PROVAS: carrega a tabela de quantidade/peso das
+      * provas por materia. WK-PROVAS-CONFIG(1) fica sempre como o
+      * padrao (4 notas, peso igual) usado quando a materia digitada
+      * nao estiver configurada abaixo.
+      *****************************************************************
+       0003-CARREGAR-PROVAS.
+           MOVE SPACES                TO WK-PROVAS-MATERIA(1)
+           MOVE 4                     TO WK-PROVAS-QTDE(1)
+           MOVE 0,25                  TO WK-PROVAS-PESO(1 1)
+           MOVE 0,25                  TO WK-PROVAS-PESO(1 2)
+           MOVE 0,25                  TO WK-PROVAS-PESO(1 3)
+           MOVE 0,25                  TO WK-PROVAS-PESO(1 4)
+
+           MOVE 'MATEMATICA'          TO WK-PROVAS-MATERIA(2)
+           MOVE 2                     TO WK-PROVAS-QTDE(2)
+           MOVE 0,60                  TO WK-PROVAS-PESO(2 1)
+           MOVE 0,40                  TO WK-PROVAS-PESO(2 2)
+
+           MOVE 'HISTORIA'            TO WK-PROVAS-MATERIA(3)
+           MOVE 6                     TO WK-PROVAS-QTDE(3)
+           MOVE 0,17                  TO WK-PROVAS-PESO(3 1)
+           MOVE 0,17                  TO WK-PROVAS-PESO(3 2)
+           MOVE 0,17                  TO WK-PROVAS-PESO(3 3)
+           MOVE 0,17                  TO WK-PROVAS-PESO(3 4)
+           MOVE 0,16                  TO WK-PROVAS-PESO(3 5)
+           MOVE 0,16                  TO WK-PROVAS-PESO(3 6)
+           .
+
        1000-INICIALIZAR SECTION.
        1001-INICIALIZAR.
                INITIALIZE WK-VARIAVEIS-NOTAS
@@ -42,32 +123,59 @@
            ACCEPT WK-NOME
            DISPLAY 'INFORME A MATERIA: '
            ACCEPT WK-MATERIA
-           DISPLAY 'INFORME AS QUATROS NOTAS OBTIDAS: '
-           ACCEPT WK-NOTA-1
-           ACCEPT WK-NOTA-2
-           ACCEPT WK-NOTA-3
-           ACCEPT WK-NOTA-4
-
-               IF WK-NOTA-1 IS NOT NUMERIC AND WK-NOTA-1 < 0 THEN
-                   PERFORM 1002-MENSAGEM
-                   PERFORM 1001-INICIALIZAR
 
+           PERFORM 1003-LOCALIZAR-CONFIG
 
-               IF WK-NOTA-2 IS NOT NUMERIC AND WK-NOTA-2 < 0 THEN
-                   PERFORM 1002-MENSAGEM
-                   PERFORM 1001-INICIALIZAR
-               END-IF
+           DISPLAY 'INFORME AS ' WK-QTDE-NOTAS-ATUAL ' NOTAS OBTIDAS: '
+           PERFORM 1010-COLETAR-NOTA THRU 1010-FIM
+                   VARYING WK-IDX-NOTA FROM 1 BY 1
+                   UNTIL WK-IDX-NOTA > WK-QTDE-NOTAS-ATUAL
 
-               IF WK-NOTA-3 IS NOT NUMERIC AND WK-NOTA-3 < 0 THEN
-                   PERFORM 1002-MENSAGEM
-                   PERFORM 1001-INICIALIZAR
-               END-IF
-
-               IF WK-NOTA-4 IS NOT NUMERIC AND WK-NOTA-4 < 0 THEN
-                   PERFORM 1002-MENSAGEM
-                   PERFORM 1001-INICIALIZAR
-               END-IF
+           MOVE ZEROS                 TO WK-QTDE-PRESENCAS
+           DISPLAY 'INFORME O NUMERO DE AULAS DADAS: '
+           ACCEPT WK-QTDE-AULAS
+           PERFORM 1030-COLETAR-PRESENCA THRU 1030-FIM
+                   VARYING WK-IDX-AULA FROM 1 BY 1
+                   UNTIL WK-IDX-AULA > WK-QTDE-AULAS
             .
+
+      *****************************************************************
+      * 1003-LOCALIZAR-CONFIG: procura WK-MATERIA na tabela de provas.
+      * Nao achando, fica na entrada (1), o padrao de 4 notas iguais.
+      *****************************************************************
+       1003-LOCALIZAR-CONFIG.
+           MOVE 1                     TO WK-IDX-CONFIG
+           PERFORM 1004-COMPARAR-CONFIG THRU 1004-FIM
+                   VARYING WK-IDX-CONFIG FROM 2 BY 1
+                   UNTIL WK-IDX-CONFIG > 3
+                      OR WK-PROVAS-MATERIA(WK-IDX-CONFIG) = WK-MATERIA
+
+           IF WK-IDX-CONFIG > 3
+              MOVE 1                  TO WK-IDX-CONFIG
+           END-IF
+
+           MOVE WK-PROVAS-QTDE(WK-IDX-CONFIG) TO WK-QTDE-NOTAS-ATUAL
+           .
+       1004-COMPARAR-CONFIG.
+           CONTINUE
+           .
+       1004-FIM.
+
+      *****************************************************************
+      * 1010-COLETAR-NOTA: pede e valida uma nota por vez, repetindo a
+      * mesma posicao ate que ela venha numerica e nao-negativa.
+      *****************************************************************
+       1010-COLETAR-NOTA.
+           ACCEPT WK-NOTA(WK-IDX-NOTA)
+
+           IF WK-NOTA(WK-IDX-NOTA) IS NOT NUMERIC
+              OR WK-NOTA(WK-IDX-NOTA) < 0
+              PERFORM 1002-MENSAGEM
+              SUBTRACT 1               FROM WK-IDX-NOTA
+           END-IF
+           .
+       1010-FIM.
+
        1002-MENSAGEM.
            DISPLAY '*******************************************'
            DISPLAY '*     NOTA INVALIDA - TENTE NOVAMENTE     *'
@@ -75,6 +183,50 @@
 
             .
 
+      *****************************************************************
+      * 1030-COLETAR-PRESENCA: pede a data e a presenca (S/N) de uma
+      * aula, valida e grava a linha de chamada em FREQUENCIA. Mesma
+      * ideia de 1010-COLETAR-NOTA - repete a mesma posicao enquanto a
+      * resposta nao vier valida.
+      *****************************************************************
+       1030-COLETAR-PRESENCA.
+           DISPLAY 'DATA DA AULA ' WK-IDX-AULA ' (DD/MM/AAAA): '
+           ACCEPT WK-DATA-AULA
+           DISPLAY 'ALUNO PRESENTE NESTA AULA (S/N): '
+           ACCEPT WK-PRESENCA
+
+           IF WK-PRESENCA NOT = 'S' AND WK-PRESENCA NOT = 'N'
+              PERFORM 1031-MENSAGEM-FREQ
+              SUBTRACT 1                FROM WK-IDX-AULA
+           ELSE
+              IF WK-PRESENCA = 'S'
+                 ADD 1                  TO WK-QTDE-PRESENCAS
+              END-IF
+              PERFORM 1032-GRAVAR-FREQUENCIA
+           END-IF
+           .
+       1030-FIM.
+
+       1031-MENSAGEM-FREQ.
+           DISPLAY '*******************************************'
+           DISPLAY '*   RESPOSTA INVALIDA - DIGITE S OU N     *'
+           DISPLAY '*******************************************'
+            .
+
+       1032-GRAVAR-FREQUENCIA.
+           MOVE WK-NOME                 TO FR-NOME
+           MOVE WK-MATERIA              TO FR-MATERIA
+           MOVE WK-DATA-AULA            TO FR-DATA
+           MOVE WK-PRESENCA             TO FR-PRESENCA
+
+           OPEN EXTEND FREQUENCIA
+           IF WK-FS-FREQ = '35'
+              OPEN OUTPUT FREQUENCIA
+           END-IF
+           WRITE REG-FREQUENCIA
+           CLOSE FREQUENCIA
+           .
+
        2000-PROCESSAR SECTION.
        2001-PROCESSAR.
 
@@ -84,12 +236,24 @@
             .
        2002-REP-OPERACAO.
 
-           COMPUTE
-           WK-MEDIA = (WK-NOTA-1 + WK-NOTA-2 + WK-NOTA-3 + WK-NOTA-4) /4
-                        ON SIZE ERROR PERFORM 3002-ERRO-CALCULO
-           END-COMPUTE
+           MOVE ZEROS                  TO WK-MEDIA-ACUM
+           PERFORM 2010-ACUMULAR-NOTA THRU 2010-FIM
+                   VARYING WK-IDX-NOTA FROM 1 BY 1
+                   UNTIL WK-IDX-NOTA > WK-QTDE-NOTAS-ATUAL
+
+           COMPUTE WK-MEDIA ROUNDED = WK-MEDIA-ACUM
 
-               IF WK-MEDIA >= 7 THEN
+           IF WK-QTDE-AULAS = ZEROS
+              MOVE 100                  TO WK-PERCENTUAL-PRESENCA
+           ELSE
+              COMPUTE WK-PERCENTUAL-PRESENCA ROUNDED =
+                      (WK-QTDE-PRESENCAS / WK-QTDE-AULAS) * 100
+                      ON SIZE ERROR PERFORM 3002-ERRO-CALCULO
+              END-COMPUTE
+           END-IF
+
+               IF WK-MEDIA >= 7 AND
+                  WK-PERCENTUAL-PRESENCA >= WK-FREQUENCIA-MINIMA THEN
                    MOVE 'APROVADO' TO WK-STATUS
                ELSE
                    MOVE 'REPROVADO' TO WK-STATUS
@@ -100,8 +264,11 @@
            DISPLAY 'Nome do Aluno...: ' WK-NOME
            DISPLAY 'Material........: ' WK-MATERIA
            DISPLAY 'Media...........: ' WK-MEDIA
+           DISPLAY 'Frequencia......: ' WK-PERCENTUAL-PRESENCA '%'
            DISPLAY 'Status..........: ' WK-STATUS
 
+           PERFORM 2003-GRAVAR-ALUNO
+
            DISPLAY 'Voce que repetir a opracao (S/N)'
            ACCEPT WK-OPCAO
 
@@ -116,7 +283,53 @@
               .
        2002-FIM.
 
+      *****************************************************************
+      * 2010-ACUMULAR-NOTA: soma em WK-MEDIA a nota de WK-IDX-NOTA ja
+      * multiplicada pelo peso configurado para aquela posicao, de
+      * forma que materias com qtde/pesos diferentes sejam calculadas
+      * corretamente em vez do fixo "soma das 4 notas dividido por 4".
+      *****************************************************************
+       2010-ACUMULAR-NOTA.
+           COMPUTE WK-MEDIA-ACUM = WK-MEDIA-ACUM +
+                   (WK-NOTA(WK-IDX-NOTA) *
+                    WK-PROVAS-PESO(WK-IDX-CONFIG WK-IDX-NOTA))
+                   ON SIZE ERROR PERFORM 3002-ERRO-CALCULO
+           END-COMPUTE
+           .
+       2010-FIM.
+
+      *****************************************************************
+      * 2003-GRAVAR-ALUNO: o registro mestre so guarda 4 notas
+      * individuais (AL-NOTA-1/2/3/4), herdadas do desenho original.
+      * Materias com menos de 4 provas gravam zero nas posicoes que
+      * sobram; com mais de 4, apenas as 4 primeiras sao guardadas
+      * para referencia (a media ja reflete todas as provas e pesos).
+      *****************************************************************
+       2003-GRAVAR-ALUNO.
+           MOVE WK-NOME             TO AL-NOME
+           MOVE WK-MATERIA          TO AL-MATERIA
+           MOVE WK-NOTA(1)          TO AL-NOTA-1
+           MOVE WK-NOTA(2)          TO AL-NOTA-2
+           MOVE WK-NOTA(3)          TO AL-NOTA-3
+           MOVE WK-NOTA(4)          TO AL-NOTA-4
+           MOVE WK-MEDIA            TO AL-MEDIA
+           MOVE WK-STATUS           TO AL-STATUS
+
+           WRITE CADASTRO-ALUNO
+           IF WK-FS-ALUNO = '22'
+              REWRITE CADASTRO-ALUNO
+           END-IF
+           .
+
        3000-FINALIZAR SECTION.
        3001-FINALIZAR.
+           CLOSE ALUNO-MASTER
+           .
        3002-ERRO-CALCULO.
-           DISPLAY 'ERRO DE CALCULO:'.
+           DISPLAY 'ERRO DE CALCULO:'
+           MOVE 'M2AULA42'       TO LK-EXC-PROGRAMA
+           MOVE '3002-ERRO-CALCULO' TO LK-EXC-PARAGRAFO
+           MOVE 'ERRO DE CALCULO NA MEDIA PONDERADA (ON SIZE ERROR)'
+                                 TO LK-EXC-DESCRICAO
+           CALL 'EXCUTIL' USING PARAMETRES-EXC
+           .
