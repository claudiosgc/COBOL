@@ -0,0 +1,22 @@
+      *****************************************************************
+      * Copybook: PARMMATH
+      * Purpose : CALL linkage block for MATHUTIL, following the same
+      *           LK-STATUS-CODE convention as PARMRET (00=OK,
+      *           90=OVERFLOW, 99=INVALIDO), plus the operation code
+      *           the caller wants performed.
+      *           COPY into the LINKAGE SECTION of MATHUTIL and into
+      *           WORKING-STORAGE of any program that calls it.
+      *****************************************************************
+       01  PARAMETRES-MATH.
+           05 LK-OPERACAO               PIC X(01) VALUE SPACE.
+               88 LK-OP-SOMA            VALUE 'A'.
+               88 LK-OP-SUBTRAI         VALUE 'S'.
+               88 LK-OP-MULTIPLICA      VALUE 'M'.
+               88 LK-OP-DIVIDE          VALUE 'D'.
+           05 LK-STATUS-CODE            PIC X(02) VALUE '00'.
+               88 LK-STATUS-OK          VALUE '00'.
+               88 LK-STATUS-OVERFLOW    VALUE '90'.
+               88 LK-STATUS-INVALIDO    VALUE '99'.
+           05 LK-RESULT                 PIC S9(08)V99 VALUE 0.
+           05 LK-NUM-1                  PIC S9(08)V99 VALUE 0.
+           05 LK-NUM-2                  PIC S9(08)V99 VALUE 0.
