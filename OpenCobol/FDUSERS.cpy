@@ -0,0 +1,7 @@
+      *****************************************************************
+      * Copybook: FDUSERS
+      * Purpose : FD for the user/login master file.
+      *****************************************************************
+       FD  USUARIOS
+           LABEL RECORD IS STANDARD.
+           COPY 'LAYOUTUS'.
