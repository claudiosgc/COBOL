@@ -0,0 +1,10 @@
+      *****************************************************************
+      * Copybook: SELUSERS
+      * Purpose : FILE-CONTROL entry for the user/login master file.
+      *****************************************************************
+           SELECT USUARIOS
+               ASSIGN TO "USERMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USR-ID
+               FILE STATUS IS WK-FS-USUARIOS.
