@@ -0,0 +1,10 @@
+      *****************************************************************
+      * Copybook: FDEXT
+      * Purpose : FD for the external contact interface file. The
+      *           record itself (REG-EXTERNO) is defined in LAYOUTEX,
+      *           kept separate from LAYOUT44 on purpose - see LAYOUTEX
+      *           for why.
+      *****************************************************************
+       FD  CONTATO-EXTERNO
+           LABEL RECORD IS STANDARD.
+           COPY 'LAYOUTEX'.
