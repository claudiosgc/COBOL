@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook: SELINTER
+      * Purpose : FILE-CONTROL entry for the inbound contact-interface
+      *           file read by INTCONTT.
+      *****************************************************************
+           SELECT ARQ-INTERFACE
+               ASSIGN TO "CONTINTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-INTERFACE.
