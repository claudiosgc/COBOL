@@ -0,0 +1,27 @@
+      *****************************************************************
+      * Copybook: PARMEDIT
+      * Purpose : CALL linkage block for EDITROTINA. Describes one
+      *           incoming transaction record (LK-LINHA/LK-CODIGO/
+      *           LK-CAMPO/LK-DADO) plus the result of validating it
+      *           against the rules table: how many rules failed and
+      *           up to three violation messages, so the caller sees
+      *           every problem at once instead of only the first.
+      *
+      *           LK-STATUS-CODE values:
+      *             00 = OK        - todas as regras passaram.
+      *             99 = REJEITADO - uma ou mais regras falharam; o
+      *                              registro tambem foi gravado no
+      *                              arquivo de rejeitados.
+      *****************************************************************
+       01  PARAMETRES-EDIT.
+           05 LK-LINHA                  PIC 99 VALUE 0.
+           05 LK-CODIGO                 PIC 9 VALUE 0.
+           05 LK-CAMPO                  PIC 99 VALUE 0.
+           05 LK-DADO                   PIC 99 VALUE 0.
+           05 LK-STATUS-CODE            PIC X(02) VALUE '00'.
+               88 LK-STATUS-OK          VALUE '00'.
+               88 LK-STATUS-REJEITADO   VALUE '99'.
+           05 LK-QTDE-ERROS             PIC 9 VALUE 0.
+           05 LK-ERRO-1                 PIC X(40) VALUE SPACES.
+           05 LK-ERRO-2                 PIC X(40) VALUE SPACES.
+           05 LK-ERRO-3                 PIC X(40) VALUE SPACES.
