@@ -0,0 +1,14 @@
+      *****************************************************************
+      * Copybook: FDCARTA
+      * Purpose : FD/records for CARTCNTT's template-in/letters-out
+      *           files. Both are plain 80-column print lines, same
+      *           width as ETQ-REC, so the same template can eventually
+      *           feed label or letter stock.
+      *****************************************************************
+       FD  CARTA-TEMPLATE
+           LABEL RECORD IS STANDARD.
+       01  TPL-LINHA                    PIC X(80).
+
+       FD  CARTAS-IMPRESSAS
+           LABEL RECORD IS STANDARD.
+       01  CARTA-REC                    PIC X(80).
