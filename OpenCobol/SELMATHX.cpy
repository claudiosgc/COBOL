@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Copybook: SELMATHX
+      * Purpose : FILE-CONTROL entry for the MATHUTIL exceptions log.
+      *****************************************************************
+           SELECT MATH-EXCECOES
+               ASSIGN TO "MATHEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-MATHEXCP.
