@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook: SELFREQ
+      * Purpose : FILE-CONTROL entry for the attendance log written
+      *           by M2AULA42, one line per class date.
+      *****************************************************************
+           SELECT FREQUENCIA
+               ASSIGN TO "FREQLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-FREQ.
