@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook: SELEDITX
+      * Purpose : FILE-CONTROL entry for the EDITROTINA rejected-
+      *           transactions file.
+      *****************************************************************
+           SELECT EDIT-REJEITADOS
+               ASSIGN TO "EDITREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-EDITREJ.
