@@ -0,0 +1,11 @@
+      *****************************************************************
+      * Copybook: SELRECON
+      * Purpose : FILE-CONTROL entry for the nightly reconciliation
+      *           report - one line per LOTCONTT run, comparing the
+      *           contact master's record count/checksum before and
+      *           after the batch.
+      *****************************************************************
+           SELECT RECONCILIACAO
+               ASSIGN TO "RECONREL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-RECON.
