@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook: COMAREA
+      * Purpose : Common communication area passed between MENUCNTT
+      *           and every contact-maintenance program it CALLs.
+      *****************************************************************
+       01  WS-COM-AREA.
+           03 WS-MENSSAGEM              PIC X(40).
+           03 WS-CODIGO-CONTATO         PIC 9(06).
+           03 WS-USUARIO-LOGADO         PIC X(08).
