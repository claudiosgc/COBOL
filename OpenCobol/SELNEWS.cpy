@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook: SELNEWS
+      * Purpose : FILE-CONTROL entry for the newsletter mailing-list
+      *           extract file written by NEWSCNTT.
+      *****************************************************************
+           SELECT NEWSLETTER-CSV
+               ASSIGN TO "NEWSLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-NEWS.
