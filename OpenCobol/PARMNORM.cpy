@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Copybook: PARMNORM
+      * Purpose : LINKAGE area for NORMUTIL, a reusable subprogram
+      *           that normalizes a name/search term to upper case
+      *           and strips common Portuguese accents, so callers
+      *           can compare names regardless of case or accent.
+      *****************************************************************
+       01  PARAMETRES-NORM.
+           05 LK-TEXTO-ENTRADA          PIC X(40) VALUE SPACES.
+           05 LK-TEXTO-NORMALIZADO      PIC X(40) VALUE SPACES.
+           05 LK-STATUS-CODE            PIC X(02) VALUE '00'.
+               88 LK-STATUS-OK                     VALUE '00'.
