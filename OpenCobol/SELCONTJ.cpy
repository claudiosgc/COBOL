@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Copybook: SELCONTJ
+      * Purpose : FILE-CONTROL entry for the company contact master
+      *           file. COPY into INPUT-OUTPUT SECTION / FILE-CONTROL
+      *           of any program that opens CONTPJ-MASTER.
+      *****************************************************************
+           SELECT CONTPJ-MASTER
+               ASSIGN TO "CONTPJMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WK-CODIGO-PJ
+               FILE STATUS IS WK-FS-CONTATO-PJ.
