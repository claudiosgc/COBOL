@@ -0,0 +1,10 @@
+      *****************************************************************
+      * Copybook: SELLOTE
+      * Purpose : FILE-CONTROL entry for the LOTCONTT transaction
+      *           input file (the nightly batch of contact adds/
+      *           changes/deletes).
+      *****************************************************************
+           SELECT ARQ-LOTE
+               ASSIGN TO "CONTLOTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-LOTE.
