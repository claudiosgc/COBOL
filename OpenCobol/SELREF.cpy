@@ -0,0 +1,13 @@
+      *****************************************************************
+      * Copybook: SELREF
+      * Purpose : FILE-CONTROL entry for the profissao/nacionalidade
+      *           reference-code table. COPY into INPUT-OUTPUT SECTION/
+      *           FILE-CONTROL of any program that validates or
+      *           maintains WK-PROFISSAO / WK-NACIONALIDADE entries.
+      *****************************************************************
+           SELECT TABELA-REF
+               ASSIGN TO "REFMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TAB-CHAVE
+               FILE STATUS IS WK-FS-REF.
