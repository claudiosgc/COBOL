@@ -0,0 +1,33 @@
+      *****************************************************************
+      * Copybook: PARMERGE
+      * Purpose : CALL linkage block for MERGELIN, the shared
+      *           template-merge engine generalized from M2AULA30's
+      *           STRING WITH POINTER demonstration. The caller fills
+      *           LK-TEMPLATE with one print line containing zero or
+      *           more "@NOME-DO-CAMPO@" placeholders, fills
+      *           LK-CAMPOS-MESCLAGEM with the field names (without
+      *           the @ signs) and values available for that line, and
+      *           CALLs 'MERGELIN' USING PARAMETRES-MERGE to receive
+      *           LK-LINHA-MESCLADA with every known placeholder
+      *           substituted - so a personalized letter/label format
+      *           is changed by editing the template text, not by
+      *           writing a new STRING statement.
+      *           COPY into the LINKAGE SECTION of MERGELIN and into
+      *           WORKING-STORAGE of the caller.
+      *
+      *           LK-STATUS-CODE values:
+      *             00 = OK - todos os placeholders foram substituidos.
+      *             99 = algum placeholder do template nao constava na
+      *                  lista de campos; a linha volta com o trecho
+      *                  "@NOME-DO-CAMPO@" original naquele ponto.
+      *****************************************************************
+       01  PARAMETRES-MERGE.
+           05 LK-TEMPLATE               PIC X(80) VALUE SPACES.
+           05 LK-LINHA-MESCLADA         PIC X(80) VALUE SPACES.
+           05 LK-QTDE-CAMPOS            PIC 9(02) VALUE ZEROS.
+           05 LK-CAMPOS-MESCLAGEM OCCURS 12 TIMES.
+               10 LK-NOME-CAMPO         PIC X(15) VALUE SPACES.
+               10 LK-VALOR-CAMPO        PIC X(60) VALUE SPACES.
+           05 LK-STATUS-CODE            PIC X(02) VALUE '00'.
+               88 LK-STATUS-OK                     VALUE '00'.
+               88 LK-STATUS-CAMPO-DESCONHECIDO      VALUE '99'.
