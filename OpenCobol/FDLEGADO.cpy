@@ -0,0 +1,32 @@
+      *****************************************************************
+      * Copybook: FDLEGADO
+      * Purpose : FD/record for the predecessor system's contact
+      *           extract. REG-LEGADO deliberately reuses CADASTRO-PF's
+      *           own group/field names (WK-NOME/WK-ENDERECO minus
+      *           WK-CEP/WK-NACIONALIDADE/WK-PROFISSAO/WK-CPF) so
+      *           IMPCONTT's MOVE CORRESPONDING picks those up
+      *           automatically - the same technique demonstrated by
+      *           M2AULA34, just against a real conversion job instead
+      *           of two WORKING-STORAGE layouts. The fields the old
+      *           system never had (codigo, telefone, CEP, data de
+      *           nascimento) are simply absent here; IMPCONTT assigns
+      *           a new codigo after the MOVE CORRESPONDING, and leaves
+      *           telefone/CEP/data de nascimento at INITIALIZE's
+      *           zeroed/blank defaults for the operator to fill in
+      *           later via ALTCONTT.
+      *****************************************************************
+       FD  CONTATOS-LEGADO
+           LABEL RECORD IS STANDARD.
+       01  REG-LEGADO.
+           03 WK-NOME.
+               05 WK-PRIMEIRO-NOME      PIC X(20).
+               05 WK-NOME-MEIO          PIC X(20).
+               05 WK-ULTIMO-NOME        PIC X(20).
+           03 WK-ENDERECO.
+               05 WK-RUA                PIC X(15).
+               05 WK-BAIRRO             PIC X(15).
+               05 WK-CIDADE             PIC X(15).
+               05 WK-UF                 PIC X(02).
+           03 WK-NACIONALIDADE          PIC X(20).
+           03 WK-PROFISSAO              PIC X(20).
+           03 WK-CPF                    PIC 9(11).
