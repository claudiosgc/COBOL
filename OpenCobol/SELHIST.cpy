@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook: SELHIST
+      * Purpose : FILE-CONTROL entry for the HISTALU transcript print
+      *           file.
+      *****************************************************************
+           SELECT HISTORICO
+               ASSIGN TO "HISTIMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-HIST.
