@@ -0,0 +1,22 @@
+      *****************************************************************
+      * Copybook: FDREF
+      * Purpose : FD/record for REFMSTR, the small reference-code
+      *           table backing WK-PROFISSAO and WK-NACIONALIDADE.
+      *           TAB-TIPO distinguishes which field a row belongs to,
+      *           the same way WK-TIPO-CONTATO distinguishes PF/PJ.
+      *           TAB-DESCRICAO-NORM (upper case, sem acento, via
+      *           NORMUTIL) is the lookup key, so "Enfermeira" and
+      *           "ENFERMEIRA" resolve to the same row; TAB-DESCRICAO
+      *           keeps the canonical, originally-typed display form
+      *           that every later match is normalized back to.
+      *****************************************************************
+       FD  TABELA-REF
+           LABEL RECORD IS STANDARD.
+       01  REG-TABELA-REF.
+           03 TAB-CHAVE.
+               05 TAB-TIPO                 PIC X(01).
+                   88 TAB-TIPO-PROFISSAO        VALUE 'P'.
+                   88 TAB-TIPO-NACIONALIDADE    VALUE 'N'.
+               05 TAB-DESCRICAO-NORM       PIC X(20).
+           03 TAB-CODIGO                  PIC 9(04).
+           03 TAB-DESCRICAO                PIC X(20).
