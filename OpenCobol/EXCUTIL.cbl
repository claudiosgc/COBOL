@@ -0,0 +1,54 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 09/08/2026
+      * Purpose: SUBROTINA COMPARTILHADA DE GRAVACAO DE EXCECOES -
+      *          GENERALIZA O MATHUTIL/P900-LOGAR-EXCECAO PARA
+      *          QUALQUER "...-ERRO" QUE SO FAZIA DISPLAY E STOP RUN
+      *          (M2AULA32/M2AULA35/M2AULA38/M2AULA42), NO ESTILO
+      *          CHAMADO/CHAMADOR.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCUTIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELEXCLOG'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDEXCLOG'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-EXCLOG                 PIC X(02) VALUE SPACES.
+
+       LINKAGE SECTION.
+           COPY 'PARMEXC'.
+
+       PROCEDURE DIVISION USING PARAMETRES-EXC.
+       MAIN-PROCEDURE.
+            SET LK-STATUS-OK             TO TRUE
+            PERFORM P900-GRAVAR-EXCECAO
+            GOBACK
+            .
+
+      ******************************************************************
+      * P900-GRAVAR-EXCECAO: acrescenta uma linha em EXCLOG com o
+      * programa/paragrafo que falhou, a descricao recebida do
+      * chamador e a data/hora - mesmo idioma open-extend-or-create
+      * ja usado por MATHUTIL/AUDITORIA/LOTEREJ.
+      ******************************************************************
+       P900-GRAVAR-EXCECAO.
+            OPEN EXTEND EXCECOES-LOG
+            IF WK-FS-EXCLOG = '35'
+               OPEN OUTPUT EXCECOES-LOG
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE  TO EXC-DATA-HORA
+            MOVE LK-EXC-PROGRAMA        TO EXC-PROGRAMA
+            MOVE LK-EXC-PARAGRAFO       TO EXC-PARAGRAFO
+            MOVE LK-EXC-DESCRICAO       TO EXC-DESCRICAO
+
+            WRITE EXCLOG-REC
+
+            CLOSE EXCECOES-LOG
+            .
+       END PROGRAM EXCUTIL.
