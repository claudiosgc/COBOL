@@ -0,0 +1,123 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 09/08/2026
+      * Purpose: MOTOR DE MALA DIRETA - GENERALIZA O STRING WITH
+      *          POINTER DO M2AULA30 PARA QUALQUER TEMPLATE DE LINHA
+      *          COM MARCADORES "@CAMPO@", NO ESTILO CHAMADO/CHAMADOR.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MERGELIN.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WK-TAM-TEMPLATE              PIC 9(03) VALUE 80.
+       77  WK-PONTEIRO-LEITURA          PIC 9(03) VALUE 1.
+       77  WK-PONTEIRO-SAIDA            PIC 9(03) VALUE 1.
+       77  WK-SEGMENTO                  PIC X(80) VALUE SPACES.
+       77  WK-TAM-SEGMENTO              PIC 9(03) VALUE ZEROS.
+       77  WK-TIPO-SEGMENTO             PIC X(01) VALUE 'T'.
+           88 WK-SEG-TEXTO                         VALUE 'T'.
+           88 WK-SEG-CAMPO                         VALUE 'P'.
+       77  WK-FIM-TEMPLATE              PIC X(01) VALUE 'N'.
+       77  WK-IDX-CAMPO                 PIC 9(02) VALUE ZEROS.
+
+       LINKAGE SECTION.
+           COPY 'PARMERGE'.
+
+       PROCEDURE DIVISION USING PARAMETRES-MERGE.
+       MAIN-PROCEDURE.
+            SET LK-STATUS-OK             TO TRUE
+            MOVE SPACES                  TO LK-LINHA-MESCLADA
+            MOVE 1                       TO WK-PONTEIRO-LEITURA
+            MOVE 1                       TO WK-PONTEIRO-SAIDA
+            SET WK-SEG-TEXTO             TO TRUE
+            MOVE 'N'                     TO WK-FIM-TEMPLATE
+
+            PERFORM P200-PROCESSAR-SEGMENTO THRU P200-FIM
+                    UNTIL WK-FIM-TEMPLATE = 'S'
+
+            GOBACK
+            .
+
+      ******************************************************************
+      * P200-PROCESSAR-SEGMENTO: percorre o template dividindo-o em
+      * pedacos alternados por '@' - texto literal, nome de campo,
+      * texto literal, nome de campo... ate o fim da linha. Cada pedaco
+      * de texto literal vai direto para a saida; cada nome de campo e
+      * procurado na lista recebida do chamador e substituido pelo
+      * valor correspondente (ou devolvido entre '@'s, inalterado, se
+      * nao constar na lista).
+      ******************************************************************
+       P200-PROCESSAR-SEGMENTO.
+            IF WK-PONTEIRO-LEITURA > WK-TAM-TEMPLATE
+               MOVE 'S'                  TO WK-FIM-TEMPLATE
+            ELSE
+               MOVE SPACES               TO WK-SEGMENTO
+               MOVE ZEROS                TO WK-TAM-SEGMENTO
+               UNSTRING LK-TEMPLATE DELIMITED BY '@'
+                   INTO WK-SEGMENTO COUNT IN WK-TAM-SEGMENTO
+                   WITH POINTER WK-PONTEIRO-LEITURA
+               END-UNSTRING
+
+               IF WK-SEG-TEXTO
+                  PERFORM P210-ACRESCENTAR-TEXTO
+                  SET WK-SEG-CAMPO       TO TRUE
+               ELSE
+                  PERFORM P220-ACRESCENTAR-CAMPO
+                  SET WK-SEG-TEXTO       TO TRUE
+               END-IF
+            END-IF
+            .
+       P200-FIM.
+
+       P210-ACRESCENTAR-TEXTO.
+            IF WK-TAM-SEGMENTO > ZEROS
+               STRING WK-SEGMENTO(1:WK-TAM-SEGMENTO) DELIMITED BY SIZE
+                   INTO LK-LINHA-MESCLADA
+                   WITH POINTER WK-PONTEIRO-SAIDA
+               END-STRING
+            END-IF
+            .
+
+      ******************************************************************
+      * P220-ACRESCENTAR-CAMPO: procura WK-SEGMENTO (o nome de campo
+      * entre os '@'s) na lista LK-CAMPOS-MESCLAGEM recebida do
+      * chamador. Achando, grava o valor do campo (sem espacos a
+      * direita) na saida; nao achando, devolve o marcador original
+      * entre '@'s e sinaliza LK-STATUS-CAMPO-DESCONHECIDO.
+      ******************************************************************
+       P220-ACRESCENTAR-CAMPO.
+            PERFORM P221-COMPARAR-CAMPO THRU P221-FIM
+                    VARYING WK-IDX-CAMPO FROM 1 BY 1
+                    UNTIL WK-IDX-CAMPO > LK-QTDE-CAMPOS
+                       OR FUNCTION TRIM(LK-NOME-CAMPO(WK-IDX-CAMPO))
+                                                       = WK-SEGMENTO
+
+            IF WK-IDX-CAMPO > LK-QTDE-CAMPOS
+               SET LK-STATUS-CAMPO-DESCONHECIDO TO TRUE
+               IF WK-TAM-SEGMENTO > ZEROS
+                  STRING '@' WK-SEGMENTO(1:WK-TAM-SEGMENTO) '@'
+                         DELIMITED BY SIZE
+                      INTO LK-LINHA-MESCLADA
+                      WITH POINTER WK-PONTEIRO-SAIDA
+                  END-STRING
+               ELSE
+                  STRING '@@' DELIMITED BY SIZE
+                      INTO LK-LINHA-MESCLADA
+                      WITH POINTER WK-PONTEIRO-SAIDA
+                  END-STRING
+               END-IF
+            ELSE
+               STRING FUNCTION TRIM(LK-VALOR-CAMPO(WK-IDX-CAMPO))
+                      DELIMITED BY SIZE
+                   INTO LK-LINHA-MESCLADA
+                   WITH POINTER WK-PONTEIRO-SAIDA
+               END-STRING
+            END-IF
+            .
+       P221-COMPARAR-CAMPO.
+            CONTINUE
+            .
+       P221-FIM.
+       END PROGRAM MERGELIN.
