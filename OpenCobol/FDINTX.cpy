@@ -0,0 +1,16 @@
+      *****************************************************************
+      * Copybook: FDINTX
+      * Purpose : FD/record for the INTCONTT rejected-transactions
+      *           file. One line per transaction that could not be
+      *           applied, same idea as LOTCONTT's FDLOTX - the
+      *           interface keeps going and every bad line is reported
+      *           together at the end instead of aborting on the first.
+      *****************************************************************
+       FD  INTERFACE-REJEITADOS
+           LABEL RECORD IS STANDARD.
+       01  INTX-REC.
+           03 INTX-DATA-HORA            PIC X(26).
+           03 INTX-LINHA                PIC 9(06).
+           03 INTX-ACAO                 PIC X(01).
+           03 INTX-CODIGO               PIC 9(06).
+           03 INTX-MOTIVO               PIC X(40).
