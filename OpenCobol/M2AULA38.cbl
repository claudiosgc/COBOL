@@ -2,6 +2,16 @@
       * Author: CLAUDIO SANTOS
       * Date: 10/12/2021
       * Purpose:ESTRUTURA DE DECISAO IF
+      * Modification History:
+      *   09/08/2026 CS  Corrigido INITIALISE (nao existe em COBOL) ->
+      *                  INITIALIZE, bloqueava a compilacao.
+      *   09/08/2026 CS  P000-ERRO agora grava a excecao em EXCLOG via
+      *                  EXCUTIL, antes so fazia DISPLAY.
+      *   09/08/2026 CS  As checagens avulsas de LINHA/CODIGO/CAMPO-DADO
+      *                  agora passam pela rotina generica EDITROTINA,
+      *                  que reporta todas as violacoes de uma vez em
+      *                  vez de abortar na primeira (P510-VALIDAR-
+      *                  TRANSACAO).
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -18,6 +28,9 @@
            05 WK-CODIGO          PIC  9.
            05 WK-CAMPO           PIC 99.
            05 WK-DADO            PIC 99.
+           05 WK-IDX-ERRO         PIC 9.
+           COPY 'PARMEXC'.
+           COPY 'PARMEDIT'.
        PROCEDURE DIVISION.
 
            PERFORM P100-INICIAR.
@@ -27,10 +40,15 @@
 
        P000-ERRO.
            DISPLAY 'ERRO DE PROCESSO: '
+           MOVE 'M2AULA38'       TO LK-EXC-PROGRAMA
+           MOVE 'P000-ERRO'      TO LK-EXC-PARAGRAFO
+           MOVE 'ERRO DE PROCESSO (VALIDACAO/ON SIZE ERROR)'
+                                 TO LK-EXC-DESCRICAO
+           CALL 'EXCUTIL' USING PARAMETRES-EXC
            PERFORM P900-FINALIZAR
             .
        P100-INICIAR.
-           INITIALISE WK-VARIAVEIS
+           INITIALIZE WK-VARIAVEIS
             .
        P500-CALC.
 
@@ -80,19 +98,7 @@
             DISPLAY 'INFORME NUMERO DO DADO: '
             ACCEPT WK-DADO
 
-            IF WK-LINHA GREATER 30 THEN
-                DISPLAY 'OK, LINHA MAIOR QUE 30.'
-            ELSE
-                PERFORM P000-ERRO
-            END-IF
-
-            IF WK-CODIGO = 2 THEN
-                DISPLAY 'OK, CODIGO CORRETO!'
-            END-IF
-
-            IF WK-CAMPO NOT LESS WK-DADO THEN
-                DISPLAY'OK!'
-            END-IF
+            PERFORM P510-VALIDAR-TRANSACAO
 
             COMPUTE WK-NUM-1 = WK-NUM-2 * -1
 
@@ -109,6 +115,44 @@
             END-IF
 
             .
+
+      ******************************************************************
+      * P510-VALIDAR-TRANSACAO: substitui os tres IFs avulsos de
+      * LINHA/CODIGO/CAMPO-DADO por uma unica chamada a EDITROTINA,
+      * que checa as mesmas tres regras contra LK-LINHA/LK-CODIGO/
+      * LK-CAMPO/LK-DADO e devolve todas as violacoes encontradas de
+      * uma vez (LK-QTDE-ERROS/LK-ERRO-1/2/3), em vez de abortar o
+      * programa na primeira regra que falhar.
+      ******************************************************************
+       P510-VALIDAR-TRANSACAO.
+            MOVE WK-LINHA                TO LK-LINHA
+            MOVE WK-CODIGO                TO LK-CODIGO
+            MOVE WK-CAMPO                 TO LK-CAMPO
+            MOVE WK-DADO                  TO LK-DADO
+
+            CALL 'EDITROTINA' USING PARAMETRES-EDIT
+
+            IF LK-STATUS-OK IN PARAMETRES-EDIT
+               DISPLAY 'OK, TRANSACAO PASSOU EM TODAS AS REGRAS.'
+            ELSE
+               DISPLAY 'TRANSACAO REJEITADA, ' LK-QTDE-ERROS
+                       ' VIOLACAO(OES):'
+               PERFORM P520-EXIBIR-ERRO
+                       VARYING WK-IDX-ERRO FROM 1 BY 1
+                       UNTIL WK-IDX-ERRO > LK-QTDE-ERROS
+            END-IF
+            .
+
+       P520-EXIBIR-ERRO.
+            EVALUATE WK-IDX-ERRO
+               WHEN 1
+                  DISPLAY '  - ' LK-ERRO-1
+               WHEN 2
+                  DISPLAY '  - ' LK-ERRO-2
+               WHEN OTHER
+                  DISPLAY '  - ' LK-ERRO-3
+            END-EVALUATE
+            .
        P900-FINALIZAR.
                  STOP RUN.
        END PROGRAM M2AULA38.
