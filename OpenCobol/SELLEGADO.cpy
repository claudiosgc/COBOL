@@ -0,0 +1,10 @@
+      *****************************************************************
+      * Copybook: SELLEGADO
+      * Purpose : FILE-CONTROL entry for the flat extract IMPCONTT
+      *           reads from the predecessor system, one contact per
+      *           line, in the old layout (REG-LEGADO).
+      *****************************************************************
+           SELECT CONTATOS-LEGADO
+               ASSIGN TO "CONTLEGA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-LEGADO.
