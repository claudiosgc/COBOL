@@ -0,0 +1,10 @@
+      *****************************************************************
+      * Copybook: FDCONTJ
+      * Purpose : FD for the company contact master file, built on
+      *           the CADASTRO-PJ record layout (LAYOUT45). COPY into
+      *           the FILE SECTION of any program that opens
+      *           CONTPJ-MASTER.
+      *****************************************************************
+       FD  CONTPJ-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY 'LAYOUT45'.
