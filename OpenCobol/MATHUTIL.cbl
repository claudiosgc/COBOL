@@ -0,0 +1,102 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 15/01/2022
+      * Purpose: SUBROTINA DE MATEMATICA SEGURA (ADD/SUBTRACT/MULTIPLY/
+      *          DIVIDE) COM TRATAMENTO DE ERRO BASEADO NO M2AULA35,
+      *          NO ESTILO CHAMADO/CHAMADOR.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATHUTIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELMATHX'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDMATHX'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-MATHEXCP               PIC X(02) VALUE SPACES.
+
+       LINKAGE SECTION.
+           COPY 'PARMMATH'.
+
+       PROCEDURE DIVISION USING PARAMETRES-MATH.
+       MAIN-PROCEDURE.
+            SET LK-STATUS-OK             TO TRUE
+
+            EVALUATE TRUE
+               WHEN LK-OP-SOMA
+                  PERFORM P210-SOMA
+               WHEN LK-OP-SUBTRAI
+                  PERFORM P220-SUBTRAI
+               WHEN LK-OP-MULTIPLICA
+                  PERFORM P230-MULTIPLICA
+               WHEN LK-OP-DIVIDE
+                  PERFORM P240-DIVIDE
+               WHEN OTHER
+                  SET LK-STATUS-INVALIDO TO TRUE
+            END-EVALUATE
+
+            IF NOT LK-STATUS-OK
+               PERFORM P900-LOGAR-EXCECAO
+            END-IF
+
+            GOBACK
+            .
+
+       P210-SOMA.
+            ADD LK-NUM-1 LK-NUM-2 GIVING LK-RESULT
+                ON SIZE ERROR
+                   SET LK-STATUS-OVERFLOW TO TRUE
+            END-ADD
+            .
+
+       P220-SUBTRAI.
+            SUBTRACT LK-NUM-2 FROM LK-NUM-1 GIVING LK-RESULT
+                ON SIZE ERROR
+                   SET LK-STATUS-OVERFLOW TO TRUE
+            END-SUBTRACT
+            .
+
+       P230-MULTIPLICA.
+            MULTIPLY LK-NUM-1 BY LK-NUM-2 GIVING LK-RESULT
+                ON SIZE ERROR
+                   SET LK-STATUS-OVERFLOW TO TRUE
+            END-MULTIPLY
+            .
+
+       P240-DIVIDE.
+            IF LK-NUM-2 = ZERO
+               SET LK-STATUS-INVALIDO    TO TRUE
+            ELSE
+               DIVIDE LK-NUM-1 BY LK-NUM-2 GIVING LK-RESULT
+                   ON SIZE ERROR
+                      SET LK-STATUS-OVERFLOW TO TRUE
+               END-DIVIDE
+            END-IF
+            .
+
+      ******************************************************************
+      * P900-LOGAR-EXCECAO: grava no arquivo de excecoes os dados da
+      * operacao que falhou (entradas, operacao, data/hora e status),
+      * para que um job em lote possa pular o registro ruim em vez de
+      * abortar a execucao inteira.
+      ******************************************************************
+       P900-LOGAR-EXCECAO.
+            OPEN EXTEND MATH-EXCECOES
+            IF WK-FS-MATHEXCP = '35'
+               OPEN OUTPUT MATH-EXCECOES
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE  TO MATHX-DATA-HORA
+            MOVE LK-OPERACAO            TO MATHX-OPERACAO
+            MOVE LK-NUM-1               TO MATHX-NUM-1
+            MOVE LK-NUM-2               TO MATHX-NUM-2
+            MOVE LK-STATUS-CODE         TO MATHX-STATUS-CODE
+
+            WRITE MATHX-REC
+
+            CLOSE MATH-EXCECOES
+            .
+       END PROGRAM MATHUTIL.
