@@ -2,6 +2,14 @@
       * Author:CLAUDIO SANTOS
       * Date:12/12/2021
       * Purpose: SUBROTINAS (OU MODULO) PROGRAMA CHAMADO
+      * Modification History:
+      *   15/01/2022 CS  Passa a usar o bloco de linkage padrao
+      *                  PARMRET (LK-STATUS-CODE separado do
+      *                  resultado), em vez de LK-RETURN sobrecarregado.
+      *   09/08/2026 CS  Virou calculadora de 4 operacoes: LK-OPERACAO
+      *                  escolhe somar/subtrair/multiplicar/dividir em
+      *                  vez de sempre somar; um unico CALL 'CHAMADO'
+      *                  atende qualquer uma das quatro operacoes.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -9,18 +17,51 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
        LINKAGE SECTION.
-       01 PARAMETRES.
-           05 LK-RETURN PIC 99 VALUE 0.
-           05 LK-NUM-1  PIC 99 VALUE 0.
-           05 LK-NUM-2  PIC 99 VALUE 0.
+           COPY 'PARMRET'.
 
-       PROCEDURE DIVISION USING PARAMETRES.
+       PROCEDURE DIVISION USING PARAMETRES-RETORNO.
        MAIN-PROCEDURE.
            DISPLAY 'PROGRAMA CHAMADO'
+           DISPLAY 'RECEBEU LK-OPERACAO: ' LK-OPERACAO
            DISPLAY 'RECEBEU LK-NUM-1: ' LK-NUM-1
            DISPLAY 'RECEBEU LK-NUM-2: ' LK-NUM-2
 
-           COMPUTE LK-RETURN = LK-NUM-1 + LK-NUM-2
+           EVALUATE TRUE
+              WHEN LK-OPER-SOMAR
+                 ADD LK-NUM-1 LK-NUM-2 GIVING LK-RESULT
+                     ON SIZE ERROR
+                        SET LK-STATUS-OVERFLOW TO TRUE
+                     NOT ON SIZE ERROR
+                        SET LK-STATUS-OK       TO TRUE
+                 END-ADD
+              WHEN LK-OPER-SUBTRAIR
+                 SUBTRACT LK-NUM-2 FROM LK-NUM-1 GIVING LK-RESULT
+                     ON SIZE ERROR
+                        SET LK-STATUS-OVERFLOW TO TRUE
+                     NOT ON SIZE ERROR
+                        SET LK-STATUS-OK       TO TRUE
+                 END-SUBTRACT
+              WHEN LK-OPER-MULTIPLICAR
+                 MULTIPLY LK-NUM-1 BY LK-NUM-2 GIVING LK-RESULT
+                     ON SIZE ERROR
+                        SET LK-STATUS-OVERFLOW TO TRUE
+                     NOT ON SIZE ERROR
+                        SET LK-STATUS-OK       TO TRUE
+                 END-MULTIPLY
+              WHEN LK-OPER-DIVIDIR
+                 IF LK-NUM-2 = 0
+                    SET LK-STATUS-INVALIDO     TO TRUE
+                 ELSE
+                    DIVIDE LK-NUM-1 BY LK-NUM-2 GIVING LK-RESULT
+                        ON SIZE ERROR
+                           SET LK-STATUS-OVERFLOW TO TRUE
+                        NOT ON SIZE ERROR
+                           SET LK-STATUS-OK       TO TRUE
+                    END-DIVIDE
+                 END-IF
+              WHEN OTHER
+                 SET LK-STATUS-INVALIDO           TO TRUE
+           END-EVALUATE
 
            GOBACK.
        END PROGRAM CHAMADO.
