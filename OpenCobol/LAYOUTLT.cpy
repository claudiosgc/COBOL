@@ -0,0 +1,29 @@
+      *****************************************************************
+      * Copybook: LAYOUTLT
+      * Purpose : REG-LOTE - layout de uma transacao do arquivo de
+      *           lote do LOTCONTT. Uma linha por inclusao/alteracao/
+      *           exclusao, com o mesmo conjunto de campos que CADCONTT
+      *           coleta via ACCEPT para pessoa fisica.
+      *****************************************************************
+       01  REG-LOTE.
+           03 LT-ACAO                   PIC X(01).
+               88 LT-ACAO-INCLUIR       VALUE 'I'.
+               88 LT-ACAO-ALTERAR       VALUE 'A'.
+               88 LT-ACAO-EXCLUIR       VALUE 'E'.
+           03 LT-CODIGO                 PIC 9(06).
+           03 LT-NOME-COMPLETO          PIC X(41).
+           03 LT-TELEFONE.
+               05 LT-PAIS               PIC 99.
+               05 LT-DDD                PIC 99.
+               05 LT-PREFIXO            PIC 9(04).
+               05 LT-SUFIXO             PIC 9(04).
+           03 LT-ENDERECO.
+               05 LT-RUA                PIC X(15).
+               05 LT-BAIRRO             PIC X(15).
+               05 LT-CIDADE             PIC X(15).
+               05 LT-UF                 PIC X(02).
+               05 LT-CEP                PIC X(07).
+           03 LT-NACIONALIDADE          PIC X(20).
+           03 LT-PROFISSAO              PIC X(20).
+           03 LT-CPF                    PIC 9(11).
+           03 LT-DATA-NASCIMENTO        PIC 9(08).
