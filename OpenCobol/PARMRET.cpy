@@ -0,0 +1,37 @@
+      *****************************************************************
+      * Copybook: PARMRET
+      * Purpose : Standard CALL linkage block for CHAMADO-style
+      *           subprograms. LK-STATUS-CODE reports success/failure
+      *           on its own, separate from LK-RESULT, so the caller
+      *           never has to guess whether a zero/blank result means
+      *           "that is the answer" or "something went wrong".
+      *           COPY into the LINKAGE SECTION of the called
+      *           subprogram and into WORKING-STORAGE (or the PROCEDURE
+      *           DIVISION USING area) of the caller.
+      *
+      *           LK-OPERACAO selects which of the four operations
+      *           CHAMADO performs (default 'A', so callers written
+      *           before this field existed keep doing addition):
+      *             A = somar         S = subtrair
+      *             M = multiplicar   D = dividir
+      *
+      *           LK-STATUS-CODE values:
+      *             00 = OK         - LK-RESULT holds a valid answer.
+      *             90 = OVERFLOW   - operation would not fit LK-RESULT.
+      *             99 = INVALIDO   - a LK-NUM-1/LK-NUM-2 input was bad
+      *                               (e.g. divide by zero), or
+      *                               LK-OPERACAO was not recognized.
+      *****************************************************************
+       01  PARAMETRES-RETORNO.
+           05 LK-STATUS-CODE            PIC X(02) VALUE '00'.
+               88 LK-STATUS-OK          VALUE '00'.
+               88 LK-STATUS-OVERFLOW    VALUE '90'.
+               88 LK-STATUS-INVALIDO    VALUE '99'.
+           05 LK-OPERACAO               PIC X(01) VALUE 'A'.
+               88 LK-OPER-SOMAR         VALUE 'A'.
+               88 LK-OPER-SUBTRAIR      VALUE 'S'.
+               88 LK-OPER-MULTIPLICAR   VALUE 'M'.
+               88 LK-OPER-DIVIDIR       VALUE 'D'.
+           05 LK-RESULT                 PIC S9(06)V99 VALUE 0.
+           05 LK-NUM-1                  PIC S9(06)V99 VALUE 0.
+           05 LK-NUM-2                  PIC S9(06)V99 VALUE 0.
