@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Copybook: FDFREQ
+      * Purpose : FD for the attendance log (FREQUENCIA), built on the
+      *           REG-FREQUENCIA layout (LAYOUTFR).
+      *****************************************************************
+       FD  FREQUENCIA
+           LABEL RECORD IS STANDARD.
+           COPY 'LAYOUTFR'.
