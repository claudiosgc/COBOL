@@ -0,0 +1,18 @@
+      *****************************************************************
+      * Copybook: FDMLOTE
+      * Purpose : FD/records for MATHLOTE's transaction input (one
+      *           ADD/SUBTRACT/MULTIPLY/DIVIDE per line, same
+      *           operation codes as PARMMATH's LK-OPERACAO) and
+      *           results output (one print line per transaction,
+      *           successful or rejected).
+      *****************************************************************
+       FD  ARQ-MLOTE
+           LABEL RECORD IS STANDARD.
+       01  REG-MLOTE.
+           03 MX-OPERACAO               PIC X(01).
+           03 MX-NUM-1                  PIC S9(08)V99.
+           03 MX-NUM-2                  PIC S9(08)V99.
+
+       FD  ARQ-MLOTE-RES
+           LABEL RECORD IS STANDARD.
+       01  MLOTE-RES-REC                PIC X(80).
