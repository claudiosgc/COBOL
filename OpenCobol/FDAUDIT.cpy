@@ -0,0 +1,13 @@
+      *****************************************************************
+      * Copybook: FDAUDIT
+      * Purpose : FD/record for the contact audit log. One line per
+      *           successful CADCONTT/ALTCONTT/DELCONTT/RESTCNTT call.
+      *****************************************************************
+       FD  AUDITORIA
+           LABEL RECORD IS STANDARD.
+       01  AUDIT-REC.
+           03 AUD-DATA-HORA             PIC X(26).
+           03 AUD-OPERACAO              PIC X(10).
+           03 AUD-CODIGO                PIC 9(06).
+           03 AUD-USUARIO               PIC X(08).
+           03 AUD-MENSAGEM              PIC X(40).
