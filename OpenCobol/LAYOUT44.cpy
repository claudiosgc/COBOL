@@ -1,8 +1,18 @@
        01  CADASTRO-PF.
+           03 WK-CODIGO                PIC 9(06).
+           03 WK-STATUS-REG            PIC X(01).
+               88 WK-REG-ATIVO         VALUE 'A'.
+               88 WK-REG-INATIVO       VALUE 'I'.
            03 WK-NOME.
                05 WK-PRIMEIRO-NOME     PIC X(20).
+               05 WK-NOME-MEIO         PIC X(20).
                05 WK-ULTIMO-NOME       PIC X(20).
-           03 WK-TELEFONE.
+           03 WK-QTDE-TELEFONES        PIC 9 VALUE 1.
+           03 WK-TELEFONES             OCCURS 3 TIMES.
+               05 WK-TIPO-TELEFONE     PIC X(01).
+                   88 WK-TEL-RESIDENCIAL VALUE 'R'.
+                   88 WK-TEL-CELULAR     VALUE 'C'.
+                   88 WK-TEL-COMERCIAL   VALUE 'T'.
                05 WK-PAIS              PIC 99.
                05 WK-DDD               PIC 99.
                05 WK-PREFIXO           PIC 9(04).
@@ -17,3 +27,11 @@
                    07 WK-CEP-2         PIC X(03).
            03 WK-NACIONALIDADE         PIC X(20).
            03 WK-PROFISSAO             PIC X(20).
+           03 WK-EMAIL                 PIC X(40).
+           03 WK-CPF                   PIC 9(11).
+           03 WK-CPF-DIGITOS REDEFINES WK-CPF
+                                       PIC 9 OCCURS 11 TIMES.
+           03 WK-DATA-NASCIMENTO       PIC 9(08).
+           03 WK-LOCK-STATUS           PIC X(01) VALUE SPACE.
+               88 WK-REG-TRAVADO       VALUE 'T'.
+           03 WK-LOCK-USUARIO          PIC X(08) VALUE SPACES.
