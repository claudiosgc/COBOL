@@ -20,7 +20,11 @@
 
            MOVE 'MARIA'            TO WK-PRIMEIRO-NOME
            MOVE 'CAMPOS'           TO WK-ULTIMO-NOME
-           MOVE '551196115542'     TO WK-TELEFONE
+           SET WK-TEL-RESIDENCIAL(1) TO TRUE
+           MOVE 55                TO WK-PAIS(1)
+           MOVE 11                TO WK-DDD(1)
+           MOVE 9611               TO WK-PREFIXO(1)
+           MOVE 5542               TO WK-SUFIXO(1)
            MOVE 'RUA DEZ, 03'      TO WK-RUA
            MOVE 'SAO JOSE'         TO WK-BAIRRO
            MOVE 'SAO PAULO'        TO WK-CIDADE
@@ -37,12 +41,12 @@
                (1:(FUNCTION LENGTH(WK-PRIMEIRO-NOME) - WK-TAMANHO-1))
                                          ' '
                                          WK-ULTIMO-NOME
-           DISPLAY '2 - TELEFONE......: ' '+' WK-PAIS ' '
-                                         '(' WK-DDD ')'
+           DISPLAY '2 - TELEFONE......: ' '+' WK-PAIS(1) ' '
+                                         '(' WK-DDD(1) ')'
                                          ' '
-                                         WK-PREFIXO
+                                         WK-PREFIXO(1)
                                          '_'
-                                         WK-SUFIXO
+                                         WK-SUFIXO(1)
 
            MOVE ZEROS              TO WK-TAMANHO-1
            INSPECT FUNCTION REVERSE(WK-RUA)
