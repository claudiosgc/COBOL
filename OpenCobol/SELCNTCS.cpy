@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook: SELCNTCS
+      * Purpose : FILE-CONTROL entry for the CADCSV comma-delimited
+      *           contact extract file written by CNTCSV.
+      *****************************************************************
+           SELECT CONTATO-CSV
+               ASSIGN TO "CONTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-CSV.
