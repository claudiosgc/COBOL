@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook: SELTURMA
+      * Purpose : FILE-CONTROL entry for the PROCTURM class-roster
+      *           input file.
+      *****************************************************************
+           SELECT ARQ-TURMA
+               ASSIGN TO "TURMA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-TURMA.
