@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook: SELDIR
+      * Purpose : FILE-CONTROL entry for the 132-column contact
+      *           directory print file generated by DIRCNTT.
+      *****************************************************************
+           SELECT DIRETORIO
+               ASSIGN TO "DIRCNTT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-DIRETORIO.
