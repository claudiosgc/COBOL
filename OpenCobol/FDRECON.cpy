@@ -0,0 +1,7 @@
+      *****************************************************************
+      * Copybook: FDRECON
+      * Purpose : FD/record for the nightly reconciliation report.
+      *****************************************************************
+       FD  RECONCILIACAO
+           LABEL RECORD IS STANDARD.
+       01  RECON-REC                    PIC X(132).
