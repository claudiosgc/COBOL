@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Copybook: FDLOTE
+      * Purpose : FD for the LOTCONTT transaction input file, built on
+      *           the REG-LOTE layout (LAYOUTLT).
+      *****************************************************************
+       FD  ARQ-LOTE
+           LABEL RECORD IS STANDARD.
+           COPY 'LAYOUTLT'.
