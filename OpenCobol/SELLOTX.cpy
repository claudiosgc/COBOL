@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook: SELLOTX
+      * Purpose : FILE-CONTROL entry for the LOTCONTT rejected-
+      *           transactions file.
+      *****************************************************************
+           SELECT LOTE-REJEITADOS
+               ASSIGN TO "LOTEREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-LOTEREJ.
