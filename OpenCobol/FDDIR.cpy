@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook: FDDIR
+      * Purpose : FD/record for the 132-column contact directory
+      *           print file generated by DIRCNTT. One print line
+      *           (header, detail or blank separator) per record.
+      *****************************************************************
+       FD  DIRETORIO
+           LABEL RECORD IS STANDARD.
+       01  DIR-REC                      PIC X(132).
