@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Copybook: SELALUNO
+      * Purpose : FILE-CONTROL entry for the student master file.
+      *           COPY into INPUT-OUTPUT SECTION / FILE-CONTROL of
+      *           any program that opens ALUNO-MASTER.
+      *****************************************************************
+           SELECT ALUNO-MASTER
+               ASSIGN TO "ALUNOMST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AL-CHAVE
+               FILE STATUS IS WK-FS-ALUNO.
