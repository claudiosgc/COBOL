@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook: FDCONT
+      * Purpose : FD for the contact master file, built on the
+      *           CADASTRO-PF record layout (LAYOUT44). COPY into the
+      *           FILE SECTION of any program that opens CONTATO-MASTER.
+      *****************************************************************
+       FD  CONTATO-MASTER
+           LABEL RECORD IS STANDARD.
+           COPY 'LAYOUT44'.
