@@ -0,0 +1,20 @@
+      *****************************************************************
+      * Copybook: PARMEXC
+      * Purpose : CALL linkage block for EXCUTIL, the shared
+      *           write-to-exception-log routine. Any "...-ERRO"
+      *           paragraph that used to just DISPLAY a message and
+      *           STOP RUN can instead fill this in and
+      *           CALL 'EXCUTIL' USING PARAMETRES-EXC before halting,
+      *           leaving a lasting record of what failed.
+      *           COPY into the LINKAGE SECTION of EXCUTIL and into
+      *           WORKING-STORAGE of the caller.
+      *
+      *           LK-STATUS-CODE values:
+      *             00 = OK - a linha foi gravada em EXCLOG.
+      *****************************************************************
+       01  PARAMETRES-EXC.
+           05 LK-EXC-PROGRAMA           PIC X(08) VALUE SPACES.
+           05 LK-EXC-PARAGRAFO          PIC X(30) VALUE SPACES.
+           05 LK-EXC-DESCRICAO          PIC X(60) VALUE SPACES.
+           05 LK-STATUS-CODE            PIC X(02) VALUE '00'.
+               88 LK-STATUS-OK          VALUE '00'.
