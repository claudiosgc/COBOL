@@ -0,0 +1,10 @@
+      *****************************************************************
+      * Copybook: FDCNTCS
+      * Purpose : FD/record for the CNTCSV comma-delimited contact
+      *           extract file. One variable-length text line per
+      *           contact; CSV-REC is built field by field in the
+      *           program with STRING before each WRITE.
+      *****************************************************************
+       FD  CONTATO-CSV
+           LABEL RECORD IS STANDARD.
+       01  CSV-REC                      PIC X(200).
