@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Copybook: FDETIQ
+      * Purpose : FD/record for the mailing-label/form-letter print
+      *           file generated by ETQCNTT. One print line per record.
+      *****************************************************************
+       FD  ETIQUETAS
+           LABEL RECORD IS STANDARD.
+       01  ETQ-REC                      PIC X(80).
