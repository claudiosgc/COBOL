@@ -0,0 +1,17 @@
+      *****************************************************************
+      * Copybook: LAYOUTFR
+      * Purpose : REG-FREQUENCIA - uma linha de chamada (um aluno, uma
+      *           materia, uma data, presente ou ausente), gravada pelo
+      *           M2AULA42 a medida que a frequencia e coletada junto
+      *           com as notas. Mesma chave logica de CADASTRO-ALUNO
+      *           (nome + materia), mas um registro por AULA, nao por
+      *           aluno/materia, ja que um mesmo aluno tem uma linha de
+      *           chamada para cada data informada.
+      *****************************************************************
+       01  REG-FREQUENCIA.
+           03 FR-NOME                   PIC X(20).
+           03 FR-MATERIA                PIC X(15).
+           03 FR-DATA                   PIC X(10).
+           03 FR-PRESENCA               PIC X(01).
+               88 FR-PRESENTE            VALUE 'S'.
+               88 FR-AUSENTE             VALUE 'N'.
