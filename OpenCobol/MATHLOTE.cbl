@@ -0,0 +1,133 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 09/08/2026
+      * Purpose: PROCESSAMENTO EM LOTE DE OPERACOES ARITMETICAS, COM
+      *          POLITICA DE "CONTINUAR NO ERRO" - UM ON SIZE ERROR EM
+      *          UMA TRANSACAO (M2AULA32/M2AULA35, VIA MATHUTIL) SO
+      *          REJEITA AQUELA LINHA E SEGUE PARA A PROXIMA, EM VEZ DE
+      *          ABORTAR O LOTE INTEIRO. O DRIVER E O MESMO PERFORM
+      *          VARYING DO M2AULA40/P700-PROCESSA-3, SO QUE CONTROLADO
+      *          POR FIM-DE-ARQUIVO EM VEZ DE UMA CONTAGEM FIXA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATHLOTE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELMLOTE'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDMLOTE'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-MLOTE                  PIC X(02) VALUE SPACES.
+       77  WK-FS-MLOTE-RES              PIC X(02) VALUE SPACES.
+       77  WK-FIM-ARQUIVO               PIC X(01) VALUE 'N'.
+       77  WK-INDICE                    PIC 9(06) VALUE ZEROS.
+       77  WK-CONT-LIDOS                PIC 9(06) VALUE ZEROS.
+       77  WK-CONT-PROCESSADOS          PIC 9(06) VALUE ZEROS.
+       77  WK-CONT-REJEITADOS           PIC 9(06) VALUE ZEROS.
+       01  PARAMETRES-MATH.
+           05 LK-OPERACAO               PIC X(01) VALUE SPACE.
+               88 LK-OP-SOMA            VALUE 'A'.
+               88 LK-OP-SUBTRAI         VALUE 'S'.
+               88 LK-OP-MULTIPLICA      VALUE 'M'.
+               88 LK-OP-DIVIDE          VALUE 'D'.
+           05 LK-STATUS-CODE            PIC X(02) VALUE '00'.
+               88 LK-STATUS-OK          VALUE '00'.
+               88 LK-STATUS-OVERFLOW    VALUE '90'.
+               88 LK-STATUS-INVALIDO    VALUE '99'.
+           05 LK-RESULT                 PIC S9(08)V99 VALUE 0.
+           05 LK-NUM-1                  PIC S9(08)V99 VALUE 0.
+           05 LK-NUM-2                  PIC S9(08)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRIR-ARQUIVOS
+            PERFORM P700-PROCESSA-LOTE THRU P700-FIM
+                    VARYING WK-INDICE FROM 1 BY 1
+                    UNTIL WK-FIM-ARQUIVO = 'S'
+            PERFORM P500-IMPRIMIR-RESUMO
+            PERFORM P900-FINALIZAR
+            STOP RUN
+            .
+
+       P100-ABRIR-ARQUIVOS.
+            OPEN INPUT ARQ-MLOTE
+            OPEN OUTPUT ARQ-MLOTE-RES
+            .
+
+      ******************************************************************
+      * P700-PROCESSA-LOTE: mesmo formato PERFORM VARYING do
+      * M2AULA40/P700-PROCESSA-3, agora parando quando o arquivo de
+      * transacoes acabar em vez de numa contagem fixa - cada volta le
+      * e processa uma transacao a mais, por mais transacoes que
+      * tenham chegado naquele dia.
+      ******************************************************************
+       P700-PROCESSA-LOTE.
+            READ ARQ-MLOTE
+                 AT END
+                    MOVE 'S'             TO WK-FIM-ARQUIVO
+                 NOT AT END
+                    ADD 1                TO WK-CONT-LIDOS
+                    PERFORM P710-EXECUTAR-OPERACAO
+            END-READ
+            .
+       P700-FIM.
+
+      ******************************************************************
+      * P710-EXECUTAR-OPERACAO: chama MATHUTIL para a transacao atual.
+      * Erro (overflow/operacao invalida) so conta como rejeitada - o
+      * proprio MATHUTIL ja grava o detalhe em MATHEXCP - e o lote
+      * segue para a proxima transacao em vez de parar.
+      ******************************************************************
+       P710-EXECUTAR-OPERACAO.
+            MOVE MX-OPERACAO             TO LK-OPERACAO
+            MOVE MX-NUM-1                TO LK-NUM-1
+            MOVE MX-NUM-2                TO LK-NUM-2
+
+            CALL 'MATHUTIL' USING PARAMETRES-MATH
+
+            IF LK-STATUS-OK
+               ADD 1                     TO WK-CONT-PROCESSADOS
+            ELSE
+               ADD 1                     TO WK-CONT-REJEITADOS
+            END-IF
+
+            PERFORM P720-GRAVAR-RESULTADO
+            .
+
+       P720-GRAVAR-RESULTADO.
+            MOVE SPACES                  TO MLOTE-RES-REC
+            STRING MX-OPERACAO                   DELIMITED BY SIZE
+                   ' NUM1='                       DELIMITED BY SIZE
+                   FUNCTION TRIM(LK-NUM-1)        DELIMITED BY SIZE
+                   ' NUM2='                       DELIMITED BY SIZE
+                   FUNCTION TRIM(LK-NUM-2)        DELIMITED BY SIZE
+                   ' RESULTADO='                  DELIMITED BY SIZE
+                   FUNCTION TRIM(LK-RESULT)       DELIMITED BY SIZE
+                   ' STATUS='                     DELIMITED BY SIZE
+                   LK-STATUS-CODE                DELIMITED BY SIZE
+                   INTO MLOTE-RES-REC
+            END-STRING
+            WRITE MLOTE-RES-REC
+            .
+
+      ******************************************************************
+      * P500-IMPRIMIR-RESUMO: resumo do lote inteiro, no mesmo estilo
+      * DISPLAY dos resumos de LOTCONTT/IMPCONTT.
+      ******************************************************************
+       P500-IMPRIMIR-RESUMO.
+            DISPLAY ' '
+            DISPLAY '*** RESUMO DO LOTE DE OPERACOES ARITMETICAS ***'
+            DISPLAY 'TOTAL DE TRANSACOES LIDAS....: ' WK-CONT-LIDOS
+            DISPLAY 'TOTAL DE PROCESSADAS COM OK...: '
+                                          WK-CONT-PROCESSADOS
+            DISPLAY 'TOTAL DE REJEITADAS...........: '
+                                          WK-CONT-REJEITADOS
+            .
+
+       P900-FINALIZAR.
+            CLOSE ARQ-MLOTE ARQ-MLOTE-RES
+            .
+       END PROGRAM MATHLOTE.
