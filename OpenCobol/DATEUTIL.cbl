@@ -0,0 +1,122 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 15/01/2022
+      * Purpose: SUBROTINA DE VALIDACAO E CONVERSAO DE DATA,
+      *          GENERALIZANDO A MONTAGEM DO M2AULA24 E A TROCA DE
+      *          SEPARADOR DO M2AULA28 PARA OS TRES FORMATOS USADOS
+      *          NO SISTEMA (DD/MM/AAAA, DD-MM-AAAA, AAAAMMDD).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATEUTIL.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WK-DIAS-MES.
+           05 WK-DIAS                   PIC 99 OCCURS 12 TIMES.
+       77  WK-BISSEXTO                  PIC X(01) VALUE 'N'.
+
+       LINKAGE SECTION.
+           COPY 'PARMDATE'.
+
+       PROCEDURE DIVISION USING PARAMETRES-DATA.
+       MAIN-PROCEDURE.
+            SET LK-STATUS-OK             TO TRUE
+            MOVE ZEROS                   TO LK-DIA LK-MES LK-ANO
+            MOVE SPACES                  TO LK-DATA-SAIDA
+
+            PERFORM P200-EXTRAIR-DATA
+
+            IF LK-STATUS-OK
+               PERFORM P300-VALIDAR-DATA
+            END-IF
+
+            IF LK-STATUS-OK
+               PERFORM P400-FORMATAR-SAIDA
+            END-IF
+
+            GOBACK
+            .
+
+      ******************************************************************
+      * P200-EXTRAIR-DATA: detecta o formato de LK-DATA-ENTRADA pelo
+      * separador na posicao 3 (ou pela ausencia de separador, no caso
+      * de AAAAMMDD) e extrai LK-DIA/LK-MES/LK-ANO.
+      ******************************************************************
+       P200-EXTRAIR-DATA.
+            EVALUATE LK-DATA-ENTRADA(3:1)
+               WHEN '/'
+               WHEN '-'
+                  IF LK-DATA-ENTRADA(1:2) IS NUMERIC AND
+                     LK-DATA-ENTRADA(4:2) IS NUMERIC AND
+                     LK-DATA-ENTRADA(7:4) IS NUMERIC
+                     MOVE LK-DATA-ENTRADA(1:2) TO LK-DIA
+                     MOVE LK-DATA-ENTRADA(4:2) TO LK-MES
+                     MOVE LK-DATA-ENTRADA(7:4) TO LK-ANO
+                  ELSE
+                     SET LK-STATUS-INVALIDO TO TRUE
+                  END-IF
+               WHEN OTHER
+                  IF LK-DATA-ENTRADA(1:8) IS NUMERIC
+                     MOVE LK-DATA-ENTRADA(1:4) TO LK-ANO
+                     MOVE LK-DATA-ENTRADA(5:2) TO LK-MES
+                     MOVE LK-DATA-ENTRADA(7:2) TO LK-DIA
+                  ELSE
+                     SET LK-STATUS-INVALIDO TO TRUE
+                  END-IF
+            END-EVALUATE
+            .
+
+      ******************************************************************
+      * P300-VALIDAR-DATA: confere mes 1-12, dia dentro do numero de
+      * dias daquele mes (considerando ano bissexto para fevereiro).
+      ******************************************************************
+       P300-VALIDAR-DATA.
+            MOVE 31 TO WK-DIAS(1)  MOVE 28 TO WK-DIAS(2)
+            MOVE 31 TO WK-DIAS(3)  MOVE 30 TO WK-DIAS(4)
+            MOVE 31 TO WK-DIAS(5)  MOVE 30 TO WK-DIAS(6)
+            MOVE 31 TO WK-DIAS(7)  MOVE 31 TO WK-DIAS(8)
+            MOVE 30 TO WK-DIAS(9)  MOVE 31 TO WK-DIAS(10)
+            MOVE 30 TO WK-DIAS(11) MOVE 31 TO WK-DIAS(12)
+
+            MOVE 'N'                     TO WK-BISSEXTO
+            IF FUNCTION MOD(LK-ANO, 4) = 0 AND
+               (FUNCTION MOD(LK-ANO, 100) NOT = 0 OR
+                FUNCTION MOD(LK-ANO, 400) = 0)
+               MOVE 'S'                  TO WK-BISSEXTO
+               MOVE 29                   TO WK-DIAS(2)
+            END-IF
+
+            IF LK-MES < 1 OR LK-MES > 12
+               SET LK-STATUS-INVALIDO    TO TRUE
+            ELSE
+               IF LK-DIA < 1 OR LK-DIA > WK-DIAS(LK-MES)
+                  SET LK-STATUS-INVALIDO TO TRUE
+               END-IF
+            END-IF
+            .
+
+      ******************************************************************
+      * P400-FORMATAR-SAIDA: remonta LK-DATA-SAIDA no formato pedido
+      * pelo chamador em LK-FORMATO-SAIDA.
+      ******************************************************************
+       P400-FORMATAR-SAIDA.
+            EVALUATE TRUE
+               WHEN LK-SAIDA-DDMMAAAA-BARRA
+                  MOVE LK-DIA            TO LK-DATA-SAIDA(1:2)
+                  MOVE '/'               TO LK-DATA-SAIDA(3:1)
+                  MOVE LK-MES            TO LK-DATA-SAIDA(4:2)
+                  MOVE '/'               TO LK-DATA-SAIDA(6:1)
+                  MOVE LK-ANO            TO LK-DATA-SAIDA(7:4)
+               WHEN LK-SAIDA-DDMMAAAA-HIFEN
+                  MOVE LK-DIA            TO LK-DATA-SAIDA(1:2)
+                  MOVE '-'               TO LK-DATA-SAIDA(3:1)
+                  MOVE LK-MES            TO LK-DATA-SAIDA(4:2)
+                  MOVE '-'               TO LK-DATA-SAIDA(6:1)
+                  MOVE LK-ANO            TO LK-DATA-SAIDA(7:4)
+               WHEN OTHER
+                  MOVE LK-ANO            TO LK-DATA-SAIDA(1:4)
+                  MOVE LK-MES            TO LK-DATA-SAIDA(5:2)
+                  MOVE LK-DIA            TO LK-DATA-SAIDA(7:2)
+            END-EVALUATE
+            .
+       END PROGRAM DATEUTIL.
