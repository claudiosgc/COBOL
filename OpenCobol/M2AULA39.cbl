@@ -2,6 +2,12 @@
       * Author: CLAUDIO SANTOS
       * Date: 08/12/2021
       * Purpose:ESTRUTURA DE DECISAO EVALUATE
+      * Modification History:
+      *   15/01/2022 CS  Completa a tabela de meses (ABRIL a DEZEMBRO).
+      *   09/08/2026 CS  Mes por extenso agora vem da tabela TABELAMES
+      *                  (WK-MES-NOME), em vez do EVALUATE de 12 WHENs
+      *                  - a mesma tabela serve qualquer outro programa
+      *                  que precise de nome de mes por extenso.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -12,10 +18,11 @@
        01  WK-VARIAVEIS.
            05 WK-MES                        PIC 99.
            05 WK-STATUS                     PIC 99.
+           COPY 'TABELAMES'.
 
        PROCEDURE DIVISION.
 
-           INITIALISE WK-VARIAVEIS
+           INITIALIZE WK-VARIAVEIS
 
            DISPLAY 'INFORME O NUMERO DE MES: '
            ACCEPT WK-MES
@@ -23,16 +30,11 @@
            DISPLAY 'INFORME NUMERO DE STATUS: '
            ACCEPT WK-STATUS
 
-           EVALUATE WK-MES
-               WHEN 1
-                   DISPLAY 'JANEIRO'
-               WHEN 2
-                   DISPLAY 'FEVEREIRO'
-               WHEN 3
-                   DISPLAY 'MARCO'
-               WHEN OTHER
-                   DISPLAY 'MES INVALIDO!'
-           END-EVALUATE
+           IF WK-MES >= 1 AND WK-MES <= 12
+               DISPLAY FUNCTION TRIM(WK-MES-NOME(WK-MES))
+           ELSE
+               DISPLAY 'MES INVALIDO!'
+           END-IF
 
            EVALUATE WK-STATUS
                WHEN 1
