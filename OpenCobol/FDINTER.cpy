@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook: FDINTER
+      * Purpose : FD for the inbound contact-interface file. The
+      *           record itself (REG-INTERFACE) is defined in
+      *           LAYOUTIN.
+      *****************************************************************
+       FD  ARQ-INTERFACE
+           LABEL RECORD IS STANDARD.
+           COPY 'LAYOUTIN'.
