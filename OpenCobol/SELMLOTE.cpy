@@ -0,0 +1,15 @@
+      *****************************************************************
+      * Copybook: SELMLOTE
+      * Purpose : FILE-CONTROL entries for MATHLOTE's transaction
+      *           input (one arithmetic operation per line) and
+      *           results output.
+      *****************************************************************
+           SELECT ARQ-MLOTE
+               ASSIGN TO "MATHLOTE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-MLOTE.
+
+           SELECT ARQ-MLOTE-RES
+               ASSIGN TO "MLOTERES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-MLOTE-RES.
