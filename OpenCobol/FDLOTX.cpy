@@ -0,0 +1,16 @@
+      *****************************************************************
+      * Copybook: FDLOTX
+      * Purpose : FD/record for the LOTCONTT rejected-transactions
+      *           file. One line per transaction that could not be
+      *           applied, so the batch keeps going and everything bad
+      *           is reported together at the end instead of aborting
+      *           the whole run on the first bad row.
+      *****************************************************************
+       FD  LOTE-REJEITADOS
+           LABEL RECORD IS STANDARD.
+       01  LOTX-REC.
+           03 LOTX-DATA-HORA            PIC X(26).
+           03 LOTX-LINHA                PIC 9(06).
+           03 LOTX-ACAO                 PIC X(01).
+           03 LOTX-CODIGO               PIC 9(06).
+           03 LOTX-MOTIVO               PIC X(40).
