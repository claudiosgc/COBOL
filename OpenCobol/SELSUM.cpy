@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook: SELSUM
+      * Purpose : FILE-CONTROL entry for the contacts-by-UF/
+      *           nacionalidade summary report.
+      *****************************************************************
+           SELECT RELATORIO-RESUMO
+               ASSIGN TO "SUMCNTT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-RESUMO.
