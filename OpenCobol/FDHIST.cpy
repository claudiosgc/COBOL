@@ -0,0 +1,7 @@
+      *****************************************************************
+      * Copybook: FDHIST
+      * Purpose : FD/record for the HISTALU transcript print file.
+      *****************************************************************
+       FD  HISTORICO
+           LABEL RECORD IS STANDARD.
+       01  HIST-REC                     PIC X(80).
