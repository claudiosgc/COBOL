@@ -0,0 +1,119 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 15/01/2022
+      * Purpose: ROTINA DE EDICAO DE TRANSACAO (LINHA/CODIGO/CAMPO/
+      *          DADO), GENERALIZANDO OS IFs AVULSOS DO M2AULA38 NUMA
+      *          TABELA DE REGRAS. TODAS AS REGRAS SAO CHECADAS E TODA
+      *          VIOLACAO E REPORTADA, EM VEZ DE PARAR NA PRIMEIRA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EDITROTINA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELEDITX'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDEDITX'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-EDITREJ                PIC X(02) VALUE SPACES.
+       77  WK-MENSAGEM-REGRA            PIC X(40) VALUE SPACES.
+       01  WK-TABELA-REGRAS.
+           05 WK-LIMITE-LINHA           PIC 99 VALUE 30.
+           05 WK-CODIGO-VALIDO          PIC 9  VALUE 2.
+
+       LINKAGE SECTION.
+           COPY 'PARMEDIT'.
+
+       PROCEDURE DIVISION USING PARAMETRES-EDIT.
+       MAIN-PROCEDURE.
+            SET LK-STATUS-OK             TO TRUE
+            MOVE ZERO                    TO LK-QTDE-ERROS
+            MOVE SPACES                  TO LK-ERRO-1 LK-ERRO-2
+                                            LK-ERRO-3
+
+            PERFORM P210-REGRA-LINHA
+            PERFORM P220-REGRA-CODIGO
+            PERFORM P230-REGRA-CAMPO-DADO
+
+            IF LK-QTDE-ERROS NOT = ZERO
+               SET LK-STATUS-REJEITADO   TO TRUE
+               PERFORM P900-GRAVAR-REJEITADO
+            END-IF
+
+            GOBACK
+            .
+
+      ******************************************************************
+      * P210-REGRA-LINHA / P220-REGRA-CODIGO / P230-REGRA-CAMPO-DADO:
+      * uma regra por paragrafo, cada uma independente das outras, de
+      * forma que uma regra que falha nao impede as demais de rodar.
+      ******************************************************************
+       P210-REGRA-LINHA.
+            IF LK-LINHA NOT GREATER WK-LIMITE-LINHA
+               MOVE 'LINHA DEVE SER MAIOR QUE O LIMITE CONFIGURADO'
+                                         TO WK-MENSAGEM-REGRA
+               PERFORM P800-ACUMULAR-ERRO
+            END-IF
+            .
+
+       P220-REGRA-CODIGO.
+            IF LK-CODIGO NOT = WK-CODIGO-VALIDO
+               MOVE 'CODIGO DIFERENTE DO CODIGO VALIDO CONFIGURADO'
+                                         TO WK-MENSAGEM-REGRA
+               PERFORM P800-ACUMULAR-ERRO
+            END-IF
+            .
+
+       P230-REGRA-CAMPO-DADO.
+            IF LK-CAMPO LESS LK-DADO
+               MOVE 'CAMPO NAO PODE SER MENOR QUE DADO'
+                                         TO WK-MENSAGEM-REGRA
+               PERFORM P800-ACUMULAR-ERRO
+            END-IF
+            .
+
+      ******************************************************************
+      * P800-ACUMULAR-ERRO: conta a violacao e copia a mensagem
+      * montada em WK-MENSAGEM-REGRA para o proximo slot livre de
+      * LK-ERRO-1/2/3, sem interromper as demais regras.
+      ******************************************************************
+       P800-ACUMULAR-ERRO.
+            ADD 1                        TO LK-QTDE-ERROS
+            EVALUATE LK-QTDE-ERROS
+               WHEN 1
+                  MOVE WK-MENSAGEM-REGRA  TO LK-ERRO-1
+               WHEN 2
+                  MOVE WK-MENSAGEM-REGRA  TO LK-ERRO-2
+               WHEN OTHER
+                  MOVE WK-MENSAGEM-REGRA  TO LK-ERRO-3
+            END-EVALUATE
+            .
+
+      ******************************************************************
+      * P900-GRAVAR-REJEITADO: grava o registro rejeitado (dados da
+      * transacao, quantidade de erros e as mensagens) no arquivo de
+      * rejeitados, para o job em lote seguir e reportar tudo no final.
+      ******************************************************************
+       P900-GRAVAR-REJEITADO.
+            OPEN EXTEND EDIT-REJEITADOS
+            IF WK-FS-EDITREJ = '35'
+               OPEN OUTPUT EDIT-REJEITADOS
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE  TO EDITX-DATA-HORA
+            MOVE LK-LINHA               TO EDITX-LINHA
+            MOVE LK-CODIGO              TO EDITX-CODIGO
+            MOVE LK-CAMPO               TO EDITX-CAMPO
+            MOVE LK-DADO                TO EDITX-DADO
+            MOVE LK-QTDE-ERROS          TO EDITX-QTDE-ERROS
+            MOVE LK-ERRO-1              TO EDITX-ERRO-1
+            MOVE LK-ERRO-2              TO EDITX-ERRO-2
+            MOVE LK-ERRO-3              TO EDITX-ERRO-3
+
+            WRITE EDITX-REC
+
+            CLOSE EDIT-REJEITADOS
+            .
+       END PROGRAM EDITROTINA.
