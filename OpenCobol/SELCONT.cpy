@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Copybook: SELCONT
+      * Purpose : FILE-CONTROL entry for the contact master file.
+      *           COPY into INPUT-OUTPUT SECTION / FILE-CONTROL of any
+      *           program that opens CONTATO-MASTER.
+      *****************************************************************
+           SELECT CONTATO-MASTER
+               ASSIGN TO "CONTMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WK-CODIGO
+               FILE STATUS IS WK-FS-CONTATO.
