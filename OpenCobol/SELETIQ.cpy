@@ -0,0 +1,9 @@
+      *****************************************************************
+      * Copybook: SELETIQ
+      * Purpose : FILE-CONTROL entry for the mailing-label/form-letter
+      *           print file generated by ETQCNTT.
+      *****************************************************************
+           SELECT ETIQUETAS
+               ASSIGN TO "ETQCNTT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-ETIQUETA.
