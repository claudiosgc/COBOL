@@ -0,0 +1,15 @@
+      *****************************************************************
+      * Copybook: FDMATHX
+      * Purpose : FD/record for the MATHUTIL exceptions log. One line
+      *           per operation that came back OVERFLOW or INVALIDO,
+      *           so a batch job can skip the bad record and keep
+      *           going instead of aborting the whole run.
+      *****************************************************************
+       FD  MATH-EXCECOES
+           LABEL RECORD IS STANDARD.
+       01  MATHX-REC.
+           03 MATHX-DATA-HORA           PIC X(26).
+           03 MATHX-OPERACAO            PIC X(01).
+           03 MATHX-NUM-1               PIC S9(08)V99.
+           03 MATHX-NUM-2               PIC S9(08)V99.
+           03 MATHX-STATUS-CODE         PIC X(02).
