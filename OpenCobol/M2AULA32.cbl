@@ -2,6 +2,9 @@
       * Author:CLAUDIO SANTOS
       * Date: 06/12/2021
       * Purpose: ON SIZE ERROR
+      * Modification History:
+      *   09/08/2026 CS  P800-ERRO agora grava a excecao em EXCLOG
+      *                  via EXCUTIL, antes so fazia DISPLAY.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -13,6 +16,7 @@
        77  WK-NUM-1            PIC 9(02) VALUE ZEROS.
        77  WK-NUM-2            PIC 9(02) VALUE ZEROS.
        77  WK-RESULT           PIC 9(02) VALUE ZEROS.
+           COPY 'PARMEXC'.
        PROCEDURE DIVISION.
        P001-INICIAR.
 
@@ -37,6 +41,11 @@
        P800-ERRO.
 
            DISPLAY 'ERRO DE CALCULO: ' WK-RESULT
+           MOVE 'M2AULA32'       TO LK-EXC-PROGRAMA
+           MOVE 'P800-ERRO'      TO LK-EXC-PARAGRAFO
+           MOVE 'ERRO DE CALCULO (ON SIZE ERROR NA MULTIPLICACAO)'
+                                 TO LK-EXC-DESCRICAO
+           CALL 'EXCUTIL' USING PARAMETRES-EXC
            PERFORM P900-FINALIZAR
             .
 
