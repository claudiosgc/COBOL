@@ -0,0 +1,16 @@
+      *****************************************************************
+      * Copybook: SELCARTA
+      * Purpose : FILE-CONTROL entries for CARTCNTT, the template-
+      *           driven letter/mala-direta generator: the template
+      *           read in (one line per record, placeholders "@NOME@"
+      *           etc.) and the merged letters printed out.
+      *****************************************************************
+           SELECT CARTA-TEMPLATE
+               ASSIGN TO "CARTATPL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-TEMPLATE.
+
+           SELECT CARTAS-IMPRESSAS
+               ASSIGN TO "CARTCNTT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-CARTAS.
