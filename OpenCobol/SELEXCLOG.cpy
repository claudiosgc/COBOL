@@ -0,0 +1,11 @@
+      *****************************************************************
+      * Copybook: SELEXCLOG
+      * Purpose : FILE-CONTROL entry for the shared exception log.
+      *           COPY into INPUT-OUTPUT SECTION / FILE-CONTROL of
+      *           EXCUTIL (the only program that opens EXCECOES-LOG
+      *           directly - every other caller just CALLs EXCUTIL).
+      *****************************************************************
+           SELECT EXCECOES-LOG
+               ASSIGN TO "EXCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-EXCLOG.
