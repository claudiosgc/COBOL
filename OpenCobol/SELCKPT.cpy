@@ -0,0 +1,12 @@
+      *****************************************************************
+      * Copybook: SELCKPT
+      * Purpose : FILE-CONTROL entry for the LOTCONTT checkpoint file.
+      *           Holds the line number of the last transaction fully
+      *           applied, so a run restarted after an abend can skip
+      *           past what already committed instead of reprocessing
+      *           the whole file (and risking duplicate inserts).
+      *****************************************************************
+           SELECT ARQ-CHECKPOINT
+               ASSIGN TO "LOTECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WK-FS-CKPT.
