@@ -0,0 +1,15 @@
+      *****************************************************************
+      * Copybook: FDEXCLOG
+      * Purpose : FD/record for the shared exception log. One line
+      *           per PERFORMed "...-ERRO" paragraph across any
+      *           program that CALLs EXCUTIL, so a day's worth of
+      *           halted runs can be reviewed after the fact instead
+      *           of disappearing with the terminal session.
+      *****************************************************************
+       FD  EXCECOES-LOG
+           LABEL RECORD IS STANDARD.
+       01  EXCLOG-REC.
+           03 EXC-DATA-HORA             PIC X(26).
+           03 EXC-PROGRAMA              PIC X(08).
+           03 EXC-PARAGRAFO             PIC X(30).
+           03 EXC-DESCRICAO             PIC X(60).
