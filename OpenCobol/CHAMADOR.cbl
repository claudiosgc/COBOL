@@ -2,6 +2,12 @@
       * Author:CLAUDIO SANTOS
       * Date:12/12/2021
       * Purpose: SUBROTINAS (OU MODULO) PROGRAMA CHAMADOR
+      * Modification History:
+      *   15/01/2022 CS  Passa a usar o bloco de linkage padrao
+      *                  PARMRET e checa LK-STATUS-CODE em vez de
+      *                  assumir que a chamada sempre deu certo.
+      *   09/08/2026 CS  CHAMADO virou calculadora de 4 operacoes;
+      *                  chama as quatro (A/S/M/D) em vez de so somar.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -9,25 +15,43 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01  WK-AREA.
-           05 WK-RESULT       PIC 99 VALUE 0.
-           05 WK-NUM-1        PIC 99 VALUE 0.
-           05 WK-NUM-2        PIC 99 VALUE 0.
+           COPY 'PARMRET'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
            DISPLAY 'PROGRAMA CHAMADOR: '
-           INITIALISE WK-AREA
 
-           SET WK-NUM-1   TO 5
-           SET WK-NUM-2   TO 3
+           MOVE 'A'                     TO LK-OPERACAO
+           PERFORM P100-CHAMAR THRU P100-FIM
 
-           DISPLAY 'CHAMANDO PROGRAMA.....'
-           CALL 'CHAMADO' USING WK-AREA
+           MOVE 'S'                     TO LK-OPERACAO
+           PERFORM P100-CHAMAR THRU P100-FIM
 
-           DISPLAY 'PROGRAMA CHAMADO EXECUTADO COM SUCESSO: '
-                                                    WK-RESULT
+           MOVE 'M'                     TO LK-OPERACAO
+           PERFORM P100-CHAMAR THRU P100-FIM
 
-            STOP RUN.
+           MOVE 'D'                     TO LK-OPERACAO
+           PERFORM P100-CHAMAR THRU P100-FIM
+
+           STOP RUN.
+
+       P100-CHAMAR.
+           INITIALIZE LK-STATUS-CODE LK-RESULT LK-NUM-1 LK-NUM-2
+
+           MOVE 5                       TO LK-NUM-1
+           MOVE 3                       TO LK-NUM-2
+
+           DISPLAY 'CHAMANDO PROGRAMA - OPERACAO: ' LK-OPERACAO
+           CALL 'CHAMADO' USING PARAMETRES-RETORNO
+
+           IF LK-STATUS-OK
+              DISPLAY 'PROGRAMA CHAMADO EXECUTADO COM SUCESSO: '
+                                                    LK-RESULT
+           ELSE
+              DISPLAY 'PROGRAMA CHAMADO FALHOU - STATUS: '
+                                                    LK-STATUS-CODE
+           END-IF
+           .
+       P100-FIM.
        END PROGRAM CHAMADOR.
