@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Copybook: FDCKPT
+      * Purpose : FD/record for the LOTCONTT checkpoint file.
+      *****************************************************************
+       FD  ARQ-CHECKPOINT
+           LABEL RECORD IS STANDARD.
+       01  CKPT-REC.
+           03 CKPT-ULTIMA-LINHA          PIC 9(06).
