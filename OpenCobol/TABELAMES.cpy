@@ -0,0 +1,26 @@
+      *****************************************************************
+      * Copybook: TABELAMES
+      * Purpose : TABELA DE REFERENCIA MES->NOME, PARA QUALQUER
+      *           PROGRAMA QUE PRECISE TRADUZIR UM NUMERO DE MES (01
+      *           A 12) PARA O NOME POR EXTENSO, SEM REPETIR UM
+      *           EVALUATE DE 12 WHENs EM CADA LUGAR QUE PRECISAR.
+      *           WK-MES-NOME E INDEXADO PELO PROPRIO NUMERO DO MES
+      *           (WK-MES-NOME(1) = 'JANEIRO', ... , WK-MES-NOME(12)
+      *           = 'DEZEMBRO'); O CHAMADOR DEVE VALIDAR A FAIXA
+      *           (01-12) ANTES DE INDEXAR.
+      *****************************************************************
+       01  WK-TABELA-MESES-INIC.
+           05 FILLER                    PIC X(09) VALUE 'JANEIRO'.
+           05 FILLER                    PIC X(09) VALUE 'FEVEREIRO'.
+           05 FILLER                    PIC X(09) VALUE 'MARCO'.
+           05 FILLER                    PIC X(09) VALUE 'ABRIL'.
+           05 FILLER                    PIC X(09) VALUE 'MAIO'.
+           05 FILLER                    PIC X(09) VALUE 'JUNHO'.
+           05 FILLER                    PIC X(09) VALUE 'JULHO'.
+           05 FILLER                    PIC X(09) VALUE 'AGOSTO'.
+           05 FILLER                    PIC X(09) VALUE 'SETEMBRO'.
+           05 FILLER                    PIC X(09) VALUE 'OUTUBRO'.
+           05 FILLER                    PIC X(09) VALUE 'NOVEMBRO'.
+           05 FILLER                    PIC X(09) VALUE 'DEZEMBRO'.
+       01  WK-TABELA-MESES REDEFINES WK-TABELA-MESES-INIC.
+           05 WK-MES-NOME                OCCURS 12 TIMES PIC X(09).
