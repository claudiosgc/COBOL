@@ -0,0 +1,19 @@
+      *****************************************************************
+      * Copybook: FDEDITX
+      * Purpose : FD/record for the EDITROTINA rejected-transactions
+      *           file. One line per rejected transaction, so a batch
+      *           run can keep going and report every bad record at
+      *           the end instead of aborting on the first one.
+      *****************************************************************
+       FD  EDIT-REJEITADOS
+           LABEL RECORD IS STANDARD.
+       01  EDITX-REC.
+           03 EDITX-DATA-HORA           PIC X(26).
+           03 EDITX-LINHA               PIC 99.
+           03 EDITX-CODIGO              PIC 9.
+           03 EDITX-CAMPO               PIC 99.
+           03 EDITX-DADO                PIC 99.
+           03 EDITX-QTDE-ERROS          PIC 9.
+           03 EDITX-ERRO-1              PIC X(40).
+           03 EDITX-ERRO-2              PIC X(40).
+           03 EDITX-ERRO-3              PIC X(40).
