@@ -0,0 +1,8 @@
+      *****************************************************************
+      * Copybook: FDTURMA
+      * Purpose : FD for the PROCTURM class-roster input file, built
+      *           on the REG-TURMA layout (LAYOUTTM).
+      *****************************************************************
+       FD  ARQ-TURMA
+           LABEL RECORD IS STANDARD.
+           COPY 'LAYOUTTM'.
