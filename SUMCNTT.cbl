@@ -0,0 +1,220 @@
+      ******************************************************************
+      * Author: CLAUDIO SANTOS
+      * Date: 09/08/2026
+      * Purpose: RELATORIO GERENCIAL - CONTAGEM DE CONTATOS ATIVOS
+      *          AGRUPADOS POR WK-UF E, SEPARADAMENTE, POR WK-
+      *          NACIONALIDADE, COM O PERCENTUAL DE CADA GRUPO SOBRE
+      *          O TOTAL, EM VEZ DE TER QUE LER A LISTAGEM DO LISCNTT
+      *          CONTATO A CONTATO PARA TER UMA IDEIA DA COMPOSICAO
+      *          DO CADASTRO.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMCNTT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY 'SELCONT'.
+           COPY 'SELSUM'.
+       DATA DIVISION.
+       FILE SECTION.
+           COPY 'FDCONT'.
+           COPY 'FDSUM'.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CONTATO                PIC X(02) VALUE SPACES.
+       77  WK-FS-RESUMO                 PIC X(02) VALUE SPACES.
+       77  WK-FIM-MESTRE                PIC X(01) VALUE 'N'.
+       77  WK-TOTAL-ATIVOS              PIC 9(06) VALUE ZEROS.
+       77  WK-IDX                       PIC 9(02) VALUE ZEROS.
+       77  WK-ACHOU                     PIC X(01) VALUE 'N'.
+       77  WK-PERCENTUAL                PIC 9(03)V99 VALUE ZEROS.
+       77  WK-DATA-FORMATADA            PIC X(10) VALUE SPACES.
+
+       01  WK-TABELA-UF.
+           05 WK-UF-ENTRY               OCCURS 27 TIMES.
+               10 WK-UF-VALOR           PIC X(02).
+               10 WK-UF-CONTADOR        PIC 9(06).
+       77  WK-QTDE-UF                   PIC 9(02) VALUE ZEROS.
+
+       01  WK-TABELA-NAC.
+           05 WK-NAC-ENTRY              OCCURS 50 TIMES.
+               10 WK-NAC-VALOR          PIC X(20).
+               10 WK-NAC-CONTADOR       PIC 9(06).
+       77  WK-QTDE-NAC                  PIC 9(02) VALUE ZEROS.
+
+       LINKAGE SECTION.
+           COPY 'COMAREA'.
+
+       PROCEDURE DIVISION USING WS-COM-AREA.
+       MAIN-PROCEDURE.
+            PERFORM P100-ABRIR-ARQUIVOS
+            PERFORM P200-GERAR-RESUMO THRU P200-FIM
+            PERFORM P300-IMPRIMIR-RESUMO
+            PERFORM P900-FINALIZAR
+            GOBACK
+            .
+
+       P100-ABRIR-ARQUIVOS.
+            OPEN INPUT CONTATO-MASTER
+            IF WK-FS-CONTATO = '35'
+               OPEN OUTPUT CONTATO-MASTER
+               CLOSE CONTATO-MASTER
+               OPEN INPUT CONTATO-MASTER
+            END-IF
+
+            OPEN OUTPUT RELATORIO-RESUMO
+
+            MOVE FUNCTION CURRENT-DATE(7:2) TO WK-DATA-FORMATADA(1:2)
+            MOVE '/'                     TO WK-DATA-FORMATADA(3:1)
+            MOVE FUNCTION CURRENT-DATE(5:2) TO WK-DATA-FORMATADA(4:2)
+            MOVE '/'                     TO WK-DATA-FORMATADA(6:1)
+            MOVE FUNCTION CURRENT-DATE(1:4) TO WK-DATA-FORMATADA(7:4)
+            .
+
+      ******************************************************************
+      * P200-GERAR-RESUMO: varredura completa do cadastro mestre,
+      * somando 1 em WK-TOTAL-ATIVOS e acumulando a contagem por UF e
+      * por nacionalidade em tabelas na memoria (mesmo estilo da
+      * tabela de CEP do CADCONTT), ja que o numero de UFs/
+      * nacionalidades distintas e pequeno.
+      ******************************************************************
+       P200-GERAR-RESUMO.
+            MOVE 'N'                     TO WK-FIM-MESTRE
+            PERFORM P210-LER-UM THRU P210-FIM UNTIL WK-FIM-MESTRE = 'S'
+            .
+       P200-FIM.
+
+       P210-LER-UM.
+            READ CONTATO-MASTER NEXT RECORD
+                 AT END MOVE 'S'         TO WK-FIM-MESTRE
+                 NOT AT END
+                    IF WK-REG-ATIVO
+                       ADD 1             TO WK-TOTAL-ATIVOS
+                       PERFORM P220-ACUMULAR-UF
+                       PERFORM P230-ACUMULAR-NAC
+                    END-IF
+            END-READ
+            .
+       P210-FIM.
+
+       P220-ACUMULAR-UF.
+            MOVE 'N'                     TO WK-ACHOU
+            PERFORM VARYING WK-IDX FROM 1 BY 1
+                    UNTIL WK-IDX > WK-QTDE-UF
+               IF WK-UF-VALOR(WK-IDX) = WK-UF
+                  ADD 1                  TO WK-UF-CONTADOR(WK-IDX)
+                  MOVE 'S'               TO WK-ACHOU
+               END-IF
+            END-PERFORM
+
+            IF WK-ACHOU NOT = 'S' AND WK-QTDE-UF < 27
+               ADD 1                     TO WK-QTDE-UF
+               MOVE WK-UF                TO WK-UF-VALOR(WK-QTDE-UF)
+               MOVE 1                    TO WK-UF-CONTADOR(WK-QTDE-UF)
+            END-IF
+            .
+
+       P230-ACUMULAR-NAC.
+            MOVE 'N'                     TO WK-ACHOU
+            PERFORM VARYING WK-IDX FROM 1 BY 1
+                    UNTIL WK-IDX > WK-QTDE-NAC
+               IF WK-NAC-VALOR(WK-IDX) = WK-NACIONALIDADE
+                  ADD 1                  TO WK-NAC-CONTADOR(WK-IDX)
+                  MOVE 'S'               TO WK-ACHOU
+               END-IF
+            END-PERFORM
+
+            IF WK-ACHOU NOT = 'S' AND WK-QTDE-NAC < 50
+               ADD 1                     TO WK-QTDE-NAC
+               MOVE WK-NACIONALIDADE     TO WK-NAC-VALOR(WK-QTDE-NAC)
+               MOVE 1                    TO WK-NAC-CONTADOR(WK-QTDE-NAC)
+            END-IF
+            .
+
+      ******************************************************************
+      * P300-IMPRIMIR-RESUMO: imprime cabecalho, depois a contagem por
+      * UF e por nacionalidade, cada grupo com o percentual sobre o
+      * total de contatos ativos.
+      ******************************************************************
+       P300-IMPRIMIR-RESUMO.
+            MOVE SPACES                  TO RESUMO-REC
+            STRING 'RELATORIO RESUMO DE CONTATOS POR UF E '
+                   'NACIONALIDADE - ' WK-DATA-FORMATADA
+                   DELIMITED BY SIZE INTO RESUMO-REC
+            WRITE RESUMO-REC AFTER ADVANCING PAGE
+
+            MOVE SPACES                  TO RESUMO-REC
+            WRITE RESUMO-REC AFTER ADVANCING 1
+
+            MOVE SPACES                  TO RESUMO-REC
+            STRING 'TOTAL DE CONTATOS ATIVOS: ' WK-TOTAL-ATIVOS
+                   DELIMITED BY SIZE INTO RESUMO-REC
+            WRITE RESUMO-REC AFTER ADVANCING 1
+
+            MOVE SPACES                  TO RESUMO-REC
+            WRITE RESUMO-REC AFTER ADVANCING 1
+
+            MOVE SPACES                  TO RESUMO-REC
+            STRING '-- CONTATOS POR UF --' DELIMITED BY SIZE
+                   INTO RESUMO-REC
+            WRITE RESUMO-REC AFTER ADVANCING 1
+
+            PERFORM P310-IMPRIMIR-UM-UF THRU P310-FIM
+                    VARYING WK-IDX FROM 1 BY 1
+                    UNTIL WK-IDX > WK-QTDE-UF
+
+            MOVE SPACES                  TO RESUMO-REC
+            WRITE RESUMO-REC AFTER ADVANCING 1
+
+            MOVE SPACES                  TO RESUMO-REC
+            STRING '-- CONTATOS POR NACIONALIDADE --' DELIMITED BY
+                   SIZE INTO RESUMO-REC
+            WRITE RESUMO-REC AFTER ADVANCING 1
+
+            PERFORM P320-IMPRIMIR-UMA-NAC THRU P320-FIM
+                    VARYING WK-IDX FROM 1 BY 1
+                    UNTIL WK-IDX > WK-QTDE-NAC
+            .
+
+       P310-IMPRIMIR-UM-UF.
+            MOVE ZEROS                   TO WK-PERCENTUAL
+            IF WK-TOTAL-ATIVOS > 0
+               COMPUTE WK-PERCENTUAL ROUNDED =
+                       (WK-UF-CONTADOR(WK-IDX) * 100) / WK-TOTAL-ATIVOS
+            END-IF
+
+            MOVE SPACES                  TO RESUMO-REC
+            STRING WK-UF-VALOR(WK-IDX) '.......: '
+                   WK-UF-CONTADOR(WK-IDX) ' CONTATO(S)  ('
+                   WK-PERCENTUAL '%)'
+                   DELIMITED BY SIZE INTO RESUMO-REC
+            WRITE RESUMO-REC AFTER ADVANCING 1
+            .
+       P310-FIM.
+
+       P320-IMPRIMIR-UMA-NAC.
+            MOVE ZEROS                   TO WK-PERCENTUAL
+            IF WK-TOTAL-ATIVOS > 0
+               COMPUTE WK-PERCENTUAL ROUNDED =
+                       (WK-NAC-CONTADOR(WK-IDX) * 100) /
+                       WK-TOTAL-ATIVOS
+            END-IF
+
+            MOVE SPACES                  TO RESUMO-REC
+            STRING WK-NAC-VALOR(WK-IDX) ': '
+                   WK-NAC-CONTADOR(WK-IDX) ' CONTATO(S)  ('
+                   WK-PERCENTUAL '%)'
+                   DELIMITED BY SIZE INTO RESUMO-REC
+            WRITE RESUMO-REC AFTER ADVANCING 1
+            .
+       P320-FIM.
+
+       P900-FINALIZAR.
+            CLOSE CONTATO-MASTER
+            CLOSE RELATORIO-RESUMO
+            DISPLAY 'RESUMO GERADO - ' WK-TOTAL-ATIVOS
+                    ' CONTATO(S) ATIVO(S).'
+            MOVE ' *** RESUMO POR UF/NACIONALIDADE GERADO ***' TO
+                                         WS-MENSSAGEM
+            .
+       END PROGRAM SUMCNTT.
